@@ -1,17 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. write1.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  STUDENT.DAT converted to indexed file keyed
+      *                     on FS-STUDENT-ID; delete/modify now update a
+      *                     single record instead of rewrite-the-file.
+      *    2026/08/09  LKT  Added duplicate-ID guard on create, audit
+      *                     log for create/delete, range filter on
+      *                     view, and inactive-status support.
+      *    2026/08/09  LKT  Guard MODIFY-STUDENT-START's OPEN I-O
+      *                     against a missing STUDENT.DAT (status
+      *                     "35"), same as CREATE/DELETE already do.
+      *    2026/08/09  LKT  PERFORM VIEW-STUDENT-DISPLAY-LINE now goes
+      *                     THRU VIEW-STUDENT-DISPLAY-LINE-EXIT - the
+      *                     range-filter GO TOs target that exit label,
+      *                     which was out of range on the old one-
+      *                     paragraph PERFORM and fell through into
+      *                     MODIFY-STUDENT on every filtered-out record.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT ASSIGN TO "STUDENT.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-STUDENT-ID
            FILE STATUS IS WS-STATUS.
-               
-           SELECT TEMP-STUDENT ASSIGN TO "TEMP.DAT"
+
+           SELECT AUDIT-LOG ASSIGN TO "STUDENT-AUDIT.LOG"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-STATUS.
+           FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT.
@@ -19,11 +37,13 @@
            03  FS-STUDENT-ID           PIC 9(03).
            03  FS-STUDENT-NAME         PIC X(15).
            03  FS-STUDENT-AGE          PIC 9(02).
-       FD  TEMP-STUDENT.
-       01  TEMP-STUDENT-RECORD.
-           03  TEMP-STUDENT-ID         PIC 9(03).
-           03  TEMP-STUDENT-NAME       PIC X(15).
-           03  TEMP-STUDENT-AGE         PIC 9(02).
+           03  FS-STUDENT-STATUS       PIC X(01).
+               88  FS-STATUS-ACTIVE    VALUE "A".
+               88  FS-STATUS-INACTIVE  VALUE "I".
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD             PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  WS-MENU-OPTION              PIC X(01).
            88  FC-CREATE               VALUE "A".
@@ -35,11 +55,25 @@
                05  WS-STUDENT-ID       PIC 9(03).
                05  WS-STUDENT-NAME     PIC X(15).
                05  WS-STUDENT-AGE      PIC X(02).
+               05  WS-STUDENT-STATUS   PIC X(01).
            03  WS-OEF                  PIC X(01) VALUE "N".
            03  WS-CHOICE               PIC 9(01).
            03  WS-STATUS               PIC X(02).
            03  WS-SEARCH-ID            PIC 9(03).
            03  WS-DELETED              PIC X(01).
+       01  WS-AUDIT-STATUS             PIC X(02).
+       01  WS-AUDIT-STAMP.
+           03  WS-AUDIT-DATE           PIC 9(08).
+           03  WS-AUDIT-TIME           PIC 9(06).
+       01  WS-VIEW-MODE                PIC X(01).
+           88  VIEW-ALL                VALUE "A".
+           88  VIEW-BY-ID-RANGE        VALUE "I".
+           88  VIEW-BY-AGE-RANGE       VALUE "G".
+       01  WS-RANGE-LOW                PIC 9(03).
+       01  WS-RANGE-HIGH                PIC 9(03).
+       01  WS-AGE-LOW                  PIC 9(02).
+       01  WS-AGE-HIGH                 PIC 9(02).
+       01  WS-AGE-NUM                  PIC 9(02).
        PROCEDURE DIVISION.
        MAIN SECTION.
        MAIN-START.
@@ -63,42 +97,121 @@
       /
        CREATE-STUDENT SECTION.
        CREATE-STUDENT-START.
-           OPEN EXTEND STUDENT.
+           OPEN I-O STUDENT.
+           IF WS-STATUS = "35"
+               CLOSE STUDENT
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN I-O STUDENT
+           END-IF.
            DISPLAY "INPUT ID: "            WITH NO ADVANCING
                                            ACCEPT FS-STUDENT-ID.
+           READ STUDENT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "ID ALREADY EXISTS - CREATE REJECTED"
+                   CLOSE STUDENT
+                   GO TO CREATE-STUDENT-EXIT
+           END-READ.
            DISPLAY "INPUT NAME: "          WITH NO ADVANCING
                                            ACCEPT FS-STUDENT-NAME.
            DISPLAY "INPUT AGE: "           WITH NO ADVANCING
                                            ACCEPT FS-STUDENT-AGE.
+           MOVE "A"                        TO FS-STUDENT-STATUS.
            WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "ID ALREADY EXISTS - CREATE REJECTED"
            END-WRITE.
            CLOSE STUDENT.
+           PERFORM WRITE-AUDIT-CREATE.
        CREATE-STUDENT-EXIT.
            EXIT.
       /
        VIEW-STUDENT SECTION.
        VIEW-STUDENT-START.
+           DISPLAY "VIEW (A)LL, (I)D RANGE, A(G)E RANGE: "
+                                           WITH NO ADVANCING
+                                           ACCEPT WS-VIEW-MODE.
+           IF VIEW-BY-ID-RANGE
+               DISPLAY "LOW ID: " WITH NO ADVANCING
+                   ACCEPT WS-RANGE-LOW
+               DISPLAY "HIGH ID: " WITH NO ADVANCING
+                   ACCEPT WS-RANGE-HIGH
+           END-IF.
+           IF VIEW-BY-AGE-RANGE
+               DISPLAY "LOW AGE: " WITH NO ADVANCING
+                   ACCEPT WS-AGE-LOW
+               DISPLAY "HIGH AGE: " WITH NO ADVANCING
+                   ACCEPT WS-AGE-HIGH
+           END-IF.
            OPEN INPUT STUDENT.
+           MOVE "N" TO WS-OEF.
            PERFORM UNTIL WS-OEF                = "Y"
-               READ STUDENT INTO WS-STUDENT
+               READ STUDENT NEXT RECORD INTO WS-STUDENT
                    AT END
                        MOVE "Y"            TO WS-OEF
                    NOT AT END
-                       DISPLAY "ID: " WS-STUDENT-ID
-                       DISPLAY "NAME: " WS-STUDENT-NAME
-                       DISPLAY "AGE: " WS-STUDENT-AGE
+                       PERFORM VIEW-STUDENT-DISPLAY-LINE
+                           THRU VIEW-STUDENT-DISPLAY-LINE-EXIT
                END-READ
            END-PERFORM.
            CLOSE STUDENT.
        VIEW-STUDENT-EXIT.
            EXIT.
+      /
+       VIEW-STUDENT-DISPLAY-LINE.
+           MOVE FUNCTION NUMVAL(WS-STUDENT-AGE) TO WS-AGE-NUM.
+           IF VIEW-BY-ID-RANGE
+               IF WS-STUDENT-ID < WS-RANGE-LOW
+               OR WS-STUDENT-ID > WS-RANGE-HIGH
+                   GO TO VIEW-STUDENT-DISPLAY-LINE-EXIT
+               END-IF
+           END-IF.
+           IF VIEW-BY-AGE-RANGE
+               IF WS-AGE-NUM < WS-AGE-LOW
+               OR WS-AGE-NUM > WS-AGE-HIGH
+                   GO TO VIEW-STUDENT-DISPLAY-LINE-EXIT
+               END-IF
+           END-IF.
+           DISPLAY "ID: " WS-STUDENT-ID
+           DISPLAY "NAME: " WS-STUDENT-NAME
+           DISPLAY "AGE: " WS-STUDENT-AGE
+           DISPLAY "STATUS: " WS-STUDENT-STATUS.
+       VIEW-STUDENT-DISPLAY-LINE-EXIT.
+           EXIT.
       /
        MODIFY-STUDENT SECTION.
        MODIFY-STUDENT-START.
-           DISPLAY 'INPUT OPTION MODIFY: '     WITH NO ADVANCING
+           DISPLAY "INPUT ID TO MODIFY: "     WITH NO ADVANCING
+                                               ACCEPT WS-SEARCH-ID.
+           OPEN I-O STUDENT.
+           IF WS-STATUS = "35"
+               DISPLAY "STUDENT ID NOT FOUND"
+               GO TO MODIFY-STUDENT-EXIT
+           END-IF.
+           MOVE WS-SEARCH-ID              TO FS-STUDENT-ID.
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND"
+                   CLOSE STUDENT
+                   GO TO MODIFY-STUDENT-EXIT
+           END-READ.
+           MOVE FS-STUDENT-NAME           TO WS-STUDENT-NAME.
+           MOVE FS-STUDENT-AGE            TO WS-STUDENT-AGE.
+           MOVE FS-STUDENT-STATUS         TO WS-STUDENT-STATUS.
+           DISPLAY "1-EDIT NAME  2-EDIT AGE  3-MARK INACTIVE: "
+                                               WITH NO ADVANCING
                                                ACCEPT WS-CHOICE.
-           CALL 'modify-client'                USING WS-CHOICE
-                                               WS-VARIABLE.
+           CALL 'modify-client'                USING WS-VARIABLE.
+           MOVE WS-STUDENT-NAME            TO FS-STUDENT-NAME.
+           MOVE WS-STUDENT-AGE             TO FS-STUDENT-AGE.
+           MOVE WS-STUDENT-STATUS          TO FS-STUDENT-STATUS.
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING STUDENT RECORD"
+           END-REWRITE.
+           CLOSE STUDENT.
        MODIFY-STUDENT-EXIT.
            EXIT.
       /
@@ -106,42 +219,76 @@
        DELETE-STUDENT-START.
            DISPLAY "INPUT ID TO DELETE: " WITH NO ADVANCING
            ACCEPT WS-SEARCH-ID.
-           OPEN INPUT STUDENT.
+           OPEN I-O STUDENT.
            IF WS-STATUS NOT = "00"
                DISPLAY "ERROR OPENING STUDENT FILE!"
                GO TO DELETE-STUDENT-EXIT
            END-IF.
-           OPEN OUTPUT TEMP-STUDENT
-           IF WS-STATUS NOT = "00"
-               DISPLAY "ERROR OPENING TEMP FILE!"
-               GO TO DELETE-STUDENT-EXIT
-           END-IF.
-           MOVE "N" TO WS-OEF.
            MOVE "N" TO WS-DELETED.
-           PERFORM UNTIL WS-OEF = "Y"
-               READ STUDENT INTO WS-STUDENT
-               AT END
-                   MOVE "Y" TO WS-OEF
-               NOT AT END
-                   IF WS-SEARCH-ID = WS-STUDENT-ID
-                       MOVE "Y" TO WS-DELETED
-                   ELSE
-                       MOVE WS-STUDENT-ID TO TEMP-STUDENT-ID
-                       MOVE WS-STUDENT-NAME TO TEMP-STUDENT-NAME
-                       MOVE WS-STUDENT-AGE TO TEMP-STUDENT-AGE
-                       WRITE TEMP-STUDENT-RECORD
-                   END-IF
-               END-READ
-           END-PERFORM.
+           MOVE WS-SEARCH-ID              TO FS-STUDENT-ID.
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND"
+               NOT INVALID KEY
+                   MOVE FS-STUDENT-NAME   TO WS-STUDENT-NAME
+                   MOVE FS-STUDENT-AGE    TO WS-STUDENT-AGE
+                   DELETE STUDENT RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR DELETING STUDENT RECORD"
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-DELETED
+                           DISPLAY "RECORD DELETED SUCCESSFULLY"
+                   END-DELETE
+           END-READ.
            CLOSE STUDENT.
-           CLOSE TEMP-STUDENT.
-           IF WS-DELETED = "N"
-               DISPLAY "STUDENT ID NOT FOUND"
-               CALL "SYSTEM" USING "rm TEMP.DAT"
-           ELSE
-               CALL "SYSTEM" USING "rm STUDENT.DAT"
-               CALL "SYSTEM" USING "mv TEMP.DAT STUDENT.DAT"
-               DISPLAY "RECORD DELETED SUCCESSFULLY"
+           IF WS-DELETED = "Y"
+               PERFORM WRITE-AUDIT-DELETE
            END-IF.
        DELETE-STUDENT-EXIT.
            EXIT.
+      /
+       WRITE-AUDIT-CREATE SECTION.
+       WRITE-AUDIT-CREATE-START.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           STRING WS-AUDIT-DATE    DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUDIT-TIME    DELIMITED BY SIZE
+                  " CREATE ID="    DELIMITED BY SIZE
+                  FS-STUDENT-ID    DELIMITED BY SIZE
+                  " NAME="         DELIMITED BY SIZE
+                  FS-STUDENT-NAME  DELIMITED BY SIZE
+                  " AGE="          DELIMITED BY SIZE
+                  FS-STUDENT-AGE   DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG.
+       WRITE-AUDIT-CREATE-EXIT.
+           EXIT.
+      /
+       WRITE-AUDIT-DELETE SECTION.
+       WRITE-AUDIT-DELETE-START.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           STRING WS-AUDIT-DATE    DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUDIT-TIME    DELIMITED BY SIZE
+                  " DELETE ID="    DELIMITED BY SIZE
+                  WS-SEARCH-ID     DELIMITED BY SIZE
+                  " NAME="         DELIMITED BY SIZE
+                  WS-STUDENT-NAME  DELIMITED BY SIZE
+                  " AGE="          DELIMITED BY SIZE
+                  WS-STUDENT-AGE   DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG.
+       WRITE-AUDIT-DELETE-EXIT.
+           EXIT.
