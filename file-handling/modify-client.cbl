@@ -1,11 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. modify-client.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  Edits now flow back to caller's record via
+      *                     LS-STUDENT (previously only ACCEPTed into a
+      *                     LINKAGE field nothing wrote back).  Added
+      *                     option 3 - mark inactive instead of delete.
+      ******************************************************************
        DATA DIVISION.
        LINKAGE SECTION.
        01  LS-VARIABLE.
-           03  LS-CHOICE               PIC X(01).
-           03  LS-NAME                 PIC X(15).
-           03  LS-AGE                  PIC 9(02).
+           03  LS-STUDENT.
+               05  LS-STUDENT-ID        PIC 9(03).
+               05  LS-NAME              PIC X(15).
+               05  LS-AGE               PIC X(02).
+               05  LS-STUDENT-STATUS    PIC X(01).
+           03  LS-OEF                   PIC X(01).
+           03  LS-CHOICE                PIC 9(01).
+           03  LS-FILE-STATUS           PIC X(02).
+           03  LS-SEARCH-ID             PIC 9(03).
+           03  LS-DELETED               PIC X(01).
        PROCEDURE DIVISION USING LS-VARIABLE.
        MAIN SECTION.
        MAIN-START.
@@ -13,7 +27,9 @@
                WHEN 1
                    PERFORM EDIT-NAME
                WHEN 2
-                   PERFORM EDIT-AGE         
+                   PERFORM EDIT-AGE
+               WHEN 3
+                   PERFORM EDIT-STATUS
            END-EVALUATE.
        MAIN-EXIT.
            EXIT PROGRAM.
@@ -31,3 +47,10 @@
                                                ACCEPT LS-AGE.
        EDIT-AGE-EXIT.
            EXIT.
+      /
+       EDIT-STATUS SECTION.
+       EDIT-STATUS-START.
+           MOVE "I"                            TO LS-STUDENT-STATUS.
+           DISPLAY 'STUDENT MARKED INACTIVE'.
+       EDIT-STATUS-EXIT.
+           EXIT.
