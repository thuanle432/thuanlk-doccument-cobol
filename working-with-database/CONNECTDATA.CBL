@@ -1,21 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONNECTDATA.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  Server/Database/User/DB-Password no longer
+      *                     compiled in as literals - read from a
+      *                     DB-CONFIG.txt config file, falling back to
+      *                     PG_HOST/PG_DATABASE/PG_USER/PG_PASSWORD
+      *                     environment variables when the file isn't
+      *                     present, so pointing at test vs prod no
+      *                     longer needs a recompile.
+      *    2026/08/09  LKT  Each of the 4 config-line reads in
+      *                     LOAD-CONNECTION-CONFIG now falls back to
+      *                     its own PG_* environment variable on AT
+      *                     END, instead of silently leaving the
+      *                     previous line's value sitting in the next
+      *                     field when the file has fewer than 4 lines.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB-CONFIG-FILE ASSIGN TO "DB-CONFIG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DB-CONFIG-FILE.
+       01  DB-CONFIG-RECORD            PIC X(40).
+
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       01 Server-Name PIC X(20) VALUE 'localhost'.
-       01 Database-Name PIC X(20) VALUE 'thuanlktest'.
-       01 User-ID PIC X(20) VALUE 'postgres'.
-       01 Password PIC X(20) VALUE SPACE.
+       01 Server-Name PIC X(20) VALUE SPACE.
+       01 Database-Name PIC X(20) VALUE SPACE.
+       01 User-ID PIC X(20) VALUE SPACE.
+       01 DB-Password PIC X(20) VALUE SPACE.
+       01 WS-CONFIG-STATUS PIC X(02).
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-CONNECTION-CONFIG.
+
            EXEC SQL
-               CONNECT TO :Database-Name USER :User-ID USING :Password
+               CONNECT TO :Database-Name USER :User-ID USING :DB-Password
            END-EXEC.
 
            IF SQLCODE = 0
@@ -29,3 +58,42 @@
            END-EXEC.
 
            STOP RUN.
+
+      *> LOAD-CONNECTION-CONFIG - DB-CONFIG.txt co 4 dong theo thu tu
+      *> Server-Name / Database-Name / User-ID / DB-Password.  Neu khong
+      *> co file, doc tu bien moi truong PG_HOST/PG_DATABASE/PG_USER/
+      *> PG_PASSWORD.
+       LOAD-CONNECTION-CONFIG.
+           OPEN INPUT DB-CONFIG-FILE.
+           IF WS-CONFIG-STATUS = "00"
+               READ DB-CONFIG-FILE
+                   AT END
+                     ACCEPT Server-Name FROM ENVIRONMENT "PG_HOST"
+                   NOT AT END
+                     MOVE DB-CONFIG-RECORD TO Server-Name
+               END-READ
+               READ DB-CONFIG-FILE
+                   AT END
+                     ACCEPT Database-Name FROM ENVIRONMENT "PG_DATABASE"
+                   NOT AT END
+                     MOVE DB-CONFIG-RECORD TO Database-Name
+               END-READ
+               READ DB-CONFIG-FILE
+                   AT END
+                     ACCEPT User-ID FROM ENVIRONMENT "PG_USER"
+                   NOT AT END
+                     MOVE DB-CONFIG-RECORD TO User-ID
+               END-READ
+               READ DB-CONFIG-FILE
+                   AT END
+                     ACCEPT DB-Password FROM ENVIRONMENT "PG_PASSWORD"
+                   NOT AT END
+                     MOVE DB-CONFIG-RECORD TO DB-Password
+               END-READ
+               CLOSE DB-CONFIG-FILE
+           ELSE
+               ACCEPT Server-Name     FROM ENVIRONMENT "PG_HOST"
+               ACCEPT Database-Name   FROM ENVIRONMENT "PG_DATABASE"
+               ACCEPT User-ID         FROM ENVIRONMENT "PG_USER"
+               ACCEPT DB-Password        FROM ENVIRONMENT "PG_PASSWORD"
+           END-IF.
