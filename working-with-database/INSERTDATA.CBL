@@ -1,15 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSERTDATA.
-
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  Stopped supplying our own USER-ID on the
+      *                     INSERT - id is SERIAL, so let Postgres
+      *                     assign it and read it back with RETURNING.
+      *                     Added a duplicate-name check before the
+      *                     insert, and a reject file for any insert
+      *                     that still fails instead of just losing it.
+      *    2026/08/09  LKT  WRITE-REJECT-RECORD now decides OUTPUT vs
+      *                     EXTEND from REJECT-FILE's own file status
+      *                     instead of WS-REJECT-COUNT, which resets
+      *                     to zero every run and truncated any reject
+      *                     history left over from a prior run.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "INSERT-REJECTS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE.
+       01  REJECT-FILE-RECORD          PIC X(120).
+
        WORKING-STORAGE SECTION.
        01  SQLCODE                     PIC S9(9) COMP.
        01  SQLERRMC                    PIC X(70).
        01  USER-ID                     PIC 9(4).
        01  USER-NAME                   PIC X(30).
        01  USER-AGE                    PIC 9(3).
+       01  WS-DUP-COUNT                PIC 9(4).
+       01  WS-REJECT-STATUS            PIC X(02).
+       01  WS-REJECT-COUNT             PIC 9(4) VALUE 0.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -17,8 +43,8 @@
        MAIN-LOGIC.
            DISPLAY "Connecting to the database...".
            EXEC SQL
-               CONNECT TO 'thuanlktest' 
-               USER 'postgres' 
+               CONNECT TO 'thuanlktest'
+               USER 'postgres'
                USING ''
            END-EXEC.
            IF SQLCODE NOT EQUAL ZERO
@@ -39,20 +65,58 @@
            DISPLAY "Enter User Age:"               WITH NO ADVANCING
                                                    ACCEPT USER-AGE.
 
-           EXEC SQL
-               INSERT INTO users (id, name, age)
-               VALUES (:USER-ID, :USER-NAME, :USER-AGE)
-           END-EXEC
-           IF SQLCODE NOT EQUAL ZERO
-               DISPLAY "Error inserting data: ", SQLERRMC
-           ELSE
-               DISPLAY "Data inserted successfully."
+           PERFORM CHECK-DUPLICATE-NAME.
+           IF WS-DUP-COUNT > 0
+               DISPLAY "User name already exists - skipping insert."
+               GO TO END-PROGRAM
            END-IF.
 
+           PERFORM INSERT-USER-ROW.
+
            EXEC SQL
                DISCONNECT CURRENT
-           END-EXEC    
+           END-EXEC
 
        END-PROGRAM.
            DISPLAY "Program finished."
            STOP RUN.
+
+      *> CHECK-DUPLICATE-NAME - refuse to insert a row whose name is
+      *> already on file.
+       CHECK-DUPLICATE-NAME.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+               FROM users
+               WHERE name = :USER-NAME
+           END-EXEC.
+
+      *> INSERT-USER-ROW - id is SERIAL, so it is no longer passed in;
+      *> RETURNING hands back the generated id.  Anything that still
+      *> fails is captured to REJECT-FILE instead of just a DISPLAY.
+       INSERT-USER-ROW.
+           EXEC SQL
+               INSERT INTO users (name, age)
+               VALUES (:USER-NAME, :USER-AGE)
+               RETURNING id INTO :USER-ID
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY "Error inserting data: ", SQLERRMC
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               DISPLAY "Data inserted successfully, id=" USER-ID
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-STATUS = "05" OR "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           STRING USER-NAME DELIMITED BY SIZE
+                  " "       DELIMITED BY SIZE
+                  USER-AGE  DELIMITED BY SIZE
+                  " "       DELIMITED BY SIZE
+                  SQLERRMC  DELIMITED BY SIZE
+               INTO REJECT-FILE-RECORD.
+           WRITE REJECT-FILE-RECORD.
+           CLOSE REJECT-FILE.
