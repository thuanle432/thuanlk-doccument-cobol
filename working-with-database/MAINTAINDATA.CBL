@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAINDATA.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  New program - INSERTDATA had no companion
+      *                     for fixing or removing a users row once it
+      *                     was in, so this does update (name/age) and
+      *                     delete by id.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SQLCODE                     PIC S9(9) COMP.
+       01  SQLERRMC                    PIC X(70).
+       01  USER-ID                     PIC 9(4).
+       01  USER-NAME                   PIC X(30).
+       01  USER-AGE                    PIC 9(3).
+       01  WS-FOUND-COUNT              PIC 9(4).
+       01  WS-CHOICE                   PIC X(01).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Connecting to the database...".
+           EXEC SQL
+               CONNECT TO 'thuanlktest'
+               USER 'postgres'
+               USING ''
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY "Error connecting to DB: ", SQLERRMC
+               GO TO END-PROGRAM
+           END-IF.
+
+           DISPLAY "Enter User ID:"                 WITH NO ADVANCING
+                                                   ACCEPT USER-ID.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-FOUND-COUNT
+               FROM users
+               WHERE id = :USER-ID
+           END-EXEC.
+           IF WS-FOUND-COUNT = 0
+               DISPLAY "No user found with that id."
+               GO TO END-PROGRAM
+           END-IF.
+
+           DISPLAY "U-Update  D-Delete  Choice:"     WITH NO ADVANCING
+                                                   ACCEPT WS-CHOICE.
+           INSPECT WS-CHOICE CONVERTING "ud" TO "UD".
+
+           EVALUATE WS-CHOICE
+               WHEN "U"
+                   PERFORM UPDATE-USER-ROW
+               WHEN "D"
+                   PERFORM DELETE-USER-ROW
+               WHEN OTHER
+                   DISPLAY "Invalid choice - no changes made."
+           END-EVALUATE.
+
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC
+
+       END-PROGRAM.
+           DISPLAY "Program finished."
+           STOP RUN.
+
+       UPDATE-USER-ROW.
+           DISPLAY "Enter New Name:"                 WITH NO ADVANCING
+                                                   ACCEPT USER-NAME.
+           DISPLAY "Enter New Age:"                  WITH NO ADVANCING
+                                                   ACCEPT USER-AGE.
+           EXEC SQL
+               UPDATE users
+               SET name = :USER-NAME, age = :USER-AGE
+               WHERE id = :USER-ID
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY "Error updating data: ", SQLERRMC
+           ELSE
+               DISPLAY "Row updated successfully."
+           END-IF.
+
+       DELETE-USER-ROW.
+           EXEC SQL
+               DELETE FROM users
+               WHERE id = :USER-ID
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY "Error deleting data: ", SQLERRMC
+           ELSE
+               DISPLAY "Row deleted successfully."
+           END-IF.
