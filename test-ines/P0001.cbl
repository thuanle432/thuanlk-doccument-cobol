@@ -3,12 +3,33 @@
       ******************************************************************
        IDENTIFICATION                  DIVISION.
        PROGRAM-ID.                      TEST002N.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  Sort U01 by INPUT-KEY before the matching
+      *                     pass instead of assuming the extract
+      *                     arrives pre-sorted.  Added a checkpoint
+      *                     file so a rerun can restart after the last
+      *                     INPUT-KEY fully processed instead of
+      *                     reprocessing the whole file.
+      *    2026/08/09  LKT  Decide OUTPUT vs EXTEND on U30 from
+      *                     WS-CKP-EXISTS before opening it, instead
+      *                     of opening EXTEND first and only checking
+      *                     afterward - U30 has no FILE STATUS clause
+      *                     so a first-ever run had nothing to catch
+      *                     the EXTEND-on-missing-file abort.
+      ******************************************************************
 
        ENVIRONMENT                      DIVISION.
        INPUT-OUTPUT                     SECTION.
          FILE-CONTROL.
            SELECT U01 ASSIGN TO 'U01'.
+           SELECT U01-SORTED ASSIGN TO 'U01-SORTED'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO 'SRTWK01'.
            SELECT U30 ASSIGN TO 'U30'.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'TEST002N.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
 
        DATA                             DIVISION.
        FILE                             SECTION.
@@ -20,6 +41,21 @@
            03  SHIMEI-KANJI             PIC  N(020).
            03  FILLER                   PIC  X(15).
 
+      *> CẤU TRÚC GIỐNG U01 - DÙNG CHO FILE ĐÃ SORT
+       FD  U01-SORTED.
+       01  U01-SORTED-RECORD.
+           03  SRT-INPUT-KEY            PIC  X(004).
+           03  SRT-SHIMEI-KANA          PIC  X(020).
+           03  SRT-SHIMEI-KANJI         PIC  N(020).
+           03  FILLER                   PIC  X(15).
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           03  SW-INPUT-KEY             PIC  X(004).
+           03  SW-SHIMEI-KANA           PIC  X(020).
+           03  SW-SHIMEI-KANJI          PIC  N(020).
+           03  FILLER                   PIC  X(15).
+
        FD  U30.
        01  U30-RECORD.
            03  OUTPUT-KEY               PIC  X(004).
@@ -27,12 +63,27 @@
            03  OUT-KANJI                PIC  N(020).
            03  FILLER                   PIC  X(015).
 
+      *> CHECKPOINT - GHI KEY CUỐI CÙNG ĐÃ XỬ LÝ XONG MỖI N RECORD
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03  CKP-LAST-KEY             PIC  X(004).
+           03  CKP-RECORD-COUNT         PIC  9(007).
+
        WORKING-STORAGE                  SECTION.
-       01  WS-EOF-FLAG                  PIC  X(001) VALUE 'N'.  
+       01  WS-EOF-FLAG                  PIC  X(001) VALUE 'N'.
        01  OLD-KEY                      PIC  X(004) VALUE LOW-VALUE.
        01  NEW-KEY                      PIC  X(004) VALUE LOW-VALUE.
        01  WS-RECORD-COUNT              PIC  9(005) VALUE ZERO.
 
+      *> RESTART
+       01  WS-RESTART-KEY               PIC  X(004) VALUE LOW-VALUE.
+       01  WS-SKIPPING                  PIC  X(001) VALUE 'N'.
+       01  WS-CKP-INTERVAL              PIC  9(005) VALUE 500.
+       01  WS-TOTAL-PROCESSED           PIC  9(007) VALUE ZERO.
+       01  WS-CKP-EXISTS                PIC  X(001) VALUE 'N'.
+       01  WS-CKP-STATUS                PIC  X(002) VALUE '00'.
+           88  CHECKPOINT-FILE-STATUS-OK  VALUE '00'.
+
        PROCEDURE                        DIVISION.
       ******************************************************************
       *  メイン処理                                                     *
@@ -40,8 +91,15 @@
        MAIN                             SECTION.
          HAJIME.
            DISPLAY '***  TEST002N START ***'.
-           OPEN INPUT U01.
-           OPEN OUTPUT U30.
+           PERFORM SORT-INPUT.
+           PERFORM LOAD-CHECKPOINT.
+
+           OPEN INPUT U01-SORTED.
+           IF WS-CKP-EXISTS = 'Y'
+               OPEN EXTEND U30
+           ELSE
+               OPEN OUTPUT U30
+           END-IF.
 
            PERFORM READ-INPUT.
            PERFORM PROCESS-FILE UNTIL WS-EOF-FLAG = 'Y'.
@@ -49,11 +107,53 @@
            PERFORM CLOSE-FILE.
            STOP RUN.
       ******************************************************************
+      *  SẮP XẾP U01 THEO INPUT-KEY TRƯỚC KHI GHÉP NHÓM                *
+      ******************************************************************
+       SORT-INPUT                       SECTION.
+         HAJIME.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-INPUT-KEY
+               USING U01
+               GIVING U01-SORTED.
+         OWARI.
+           EXIT.
+      ******************************************************************
+      *  NẠP CHECKPOINT NẾU CÓ - CHO PHÉP RESTART                     *
+      ******************************************************************
+       LOAD-CHECKPOINT                  SECTION.
+         HAJIME.
+           MOVE 'N' TO WS-CKP-EXISTS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-LAST-KEY      TO WS-RESTART-KEY
+                       MOVE CKP-RECORD-COUNT  TO WS-TOTAL-PROCESSED
+                       MOVE 'Y'               TO WS-SKIPPING
+                       MOVE 'Y'               TO WS-CKP-EXISTS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+         OWARI.
+           EXIT.
+      ******************************************************************
       *  XỬ LÝ DỮ LIỆU                                                 *
       ******************************************************************
        PROCESS-FILE                     SECTION.
          HAJIME.
-           MOVE INPUT-KEY TO NEW-KEY.
+           MOVE SRT-INPUT-KEY TO NEW-KEY.
+
+      *> BỎ QUA CÁC RECORD ĐÃ XỬ LÝ TRONG LẦN CHẠY TRƯỚC
+           IF WS-SKIPPING = 'Y'
+               IF NEW-KEY > WS-RESTART-KEY
+                   MOVE 'N' TO WS-SKIPPING
+               ELSE
+                   PERFORM READ-INPUT
+                   GO TO PROCESS-FILE-OWARI
+               END-IF
+           END-IF.
 
            IF OLD-KEY = LOW-VALUES THEN
                MOVE NEW-KEY TO OLD-KEY
@@ -66,12 +166,35 @@
                    IF WS-RECORD-COUNT > 1 THEN
                        PERFORM WRITE-OUTPUT
                    END-IF
+
+      *> OLD-KEY's group is now fully processed - the only safe
+      *> point to checkpoint, so a restart never skips records
+      *> still belonging to a group that was interrupted mid-way.
+                   IF FUNCTION MOD(WS-TOTAL-PROCESSED WS-CKP-INTERVAL)
+                           = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+
                    MOVE NEW-KEY TO OLD-KEY
                    MOVE 1 TO WS-RECORD-COUNT
                END-IF
-           END-IF
+           END-IF.
+
+           ADD 1 TO WS-TOTAL-PROCESSED.
 
            PERFORM READ-INPUT.
+         PROCESS-FILE-OWARI.
+           EXIT.
+      ******************************************************************
+      *  GHI CHECKPOINT - KEY VÀ SỐ RECORD ĐÃ XỬ LÝ                    *
+      ******************************************************************
+       WRITE-CHECKPOINT                 SECTION.
+         HAJIME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE OLD-KEY               TO CKP-LAST-KEY.
+           MOVE WS-TOTAL-PROCESSED    TO CKP-RECORD-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
          OWARI.
            EXIT.
       ******************************************************************
@@ -79,17 +202,18 @@
       ******************************************************************
        CLOSE-FILE                        SECTION.
          HAJIME.
-           CLOSE U01 U30.
+           CLOSE U01-SORTED U30.
+           PERFORM WRITE-CHECKPOINT.
            DISPLAY '***  TEST002N END ***'.
          OWARI.
            EXIT.
       ******************************************************************
-      *  ĐỌC DỮ LIỆU TỪ U01                                            *
+      *  ĐỌC DỮ LIỆU TỪ U01-SORTED                                     *
       ******************************************************************
        READ-INPUT                        SECTION.
          HAJIME.
-           READ U01 INTO U01-RECORD
-               AT END 
+           READ U01-SORTED
+               AT END
                    MOVE 'Y' TO WS-EOF-FLAG.
          OWARI.
            EXIT.
@@ -99,8 +223,8 @@
        WRITE-OUTPUT                      SECTION.
          HAJIME.
            MOVE OLD-KEY TO OUTPUT-KEY.
-           MOVE SHIMEI-KANA TO OUT-KANA.
-           MOVE SHIMEI-KANJI TO OUT-KANJI.
+           MOVE SRT-SHIMEI-KANA TO OUT-KANA.
+           MOVE SRT-SHIMEI-KANJI TO OUT-KANJI.
            WRITE U30-RECORD.
          OWARI.
            EXIT.
