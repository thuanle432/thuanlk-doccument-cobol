@@ -4,7 +4,40 @@
       *                                            AUTHOR              *
       *                                            LE KIM THUAN        *
       ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  Added EMPLOYEE-FILE so records entered on
+      *                     CREATE-SCREEN survive past the current run.
+      *                     Split MODIFY and DELETE onto their own keys
+      *                     (C / D) and wired both to real record
+      *                     updates.  Added a min/max edit check on
+      *                     WS-SALARY that re-prompts via
+      *                     MESSAGE-SCREEN on failure.
+      *    2026/08/09  LKT  LOAD-EMPLOYEE and DELETE-EMPLOYEE now check
+      *                     WS-FILE-STATUS for "35" the same way
+      *                     SAVE-EMPLOYEE already does, instead of
+      *                     opening a file that may not exist yet and
+      *                     reading from it unguarded.  Narrowed
+      *                     WS-SALARY-MIN/MAX to real business bounds
+      *                     (500.00/9000.00) so the range check can
+      *                     actually reject a bad salary.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-FILE-RECORD.
+           05  EMP-ID                      PIC 9(02).
+           05  EMP-NAME                    PIC X(20).
+           05  EMP-SALARY                  PIC 9(04)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-OPTION                       PIC X(01).
        01  WS-EMPLOYEE.
@@ -12,6 +45,10 @@
            05  WS-NAME                     PIC X(20).
            05  WS-SALARY                   PIC 9(04)V99.
        01  GEETING                         PIC X(30).
+       01  WS-FILE-STATUS                  PIC X(02).
+       01  WS-SALARY-MIN                   PIC 9(04)V99 VALUE 500.00.
+       01  WS-SALARY-MAX                   PIC 9(04)V99 VALUE 9000.00.
+       01  WS-SALARY-OK                    PIC X(01).
 
 
        SCREEN SECTION.
@@ -19,14 +56,14 @@
            05  LINE NUMBER 1 COLUMN 02 VALUE 'PLEASE OPTION'.
            05  LINE NUMBER 2 COLUMN 02 VALUE 'A: CREATE NAME'.
            05  LINE NUMBER 3 COLUMN 02 VALUE 'B: VIEW NAME'.
-           05  LINE NUMBER 4 COLUMN 02 VALUE 'C: MODIIFY NAME'.
-           05  LINE NUMBER 5 COLUMN 02 VALUE 'C: DELETE NAME'.
+           05  LINE NUMBER 4 COLUMN 02 VALUE 'C: MODIFY NAME'.
+           05  LINE NUMBER 5 COLUMN 02 VALUE 'D: DELETE NAME'.
            05  LINE NUMBER 6 COLUMN 02 VALUE 'ACTION: '.
            05  LINE NUMBER 6 COLUMN 10 PIC X(01) TO WS-OPTION.
 
        01  CREATE-SCREEN.
            05  BLANK SCREEN.
-           05  LINE NUMBER 1 COLUMN 35 
+           05  LINE NUMBER 1 COLUMN 35
                                    VALUE 'PLEASE ENTER YOUR EMPLOYEE'.
            05  LINE NUMBER 2 COLUMN 35 VALUE 'ID:  '.
            05  LINE NUMBER 2 COLUMN 45 PIC 9(02) TO WS-ID.
@@ -37,7 +74,7 @@
 
        01  VIEW-SCREEN.
            05  BLANK SCREEN.
-           05  LINE NUMBER 1 COLUMN 35 
+           05  LINE NUMBER 1 COLUMN 35
                                    VALUE 'INFORMATION EMPLOYEE'.
            05  LINE NUMBER 2 COLUMN 35 VALUE 'ID:  '.
            05  LINE NUMBER 2 COLUMN 45 PIC 9(02) FROM WS-ID.
@@ -49,6 +86,11 @@
            05  BLANK SCREEN.
            05  LINE NUMBER 20 COLUMN 15 VALUE 'PLEASE INPUT OPTION'.
 
+       01  BAD-SALARY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE NUMBER 20 COLUMN 15
+                       VALUE 'SALARY OUT OF RANGE - RE-ENTER'.
+
        PROCEDURE DIVISION.
 
        MAIN SECTION.
@@ -67,9 +109,13 @@
                    WHEN 'A'
                        PERFORM DISPLAY-CREATE
                    WHEN 'B'
-                       PERFORM DISPLAY-VIEW     
+                       PERFORM DISPLAY-VIEW
+                   WHEN 'C'
+                       PERFORM DISPLAY-MODIFY
+                   WHEN 'D'
+                       PERFORM DISPLAY-DELETE
                    WHEN OTHER
-                       PERFORM DISPLAY-MESSAGE   
+                       PERFORM DISPLAY-MESSAGE
                END-EVALUATE
            END-PERFORM.
            ACCEPT VIEW-SCREEN.
@@ -79,17 +125,47 @@
       /
        DISPLAY-CREATE SECTION.
        DISPLAY-CREATE-START.
-           DISPLAY CREATE-SCREEN.
-           ACCEPT CREATE-SCREEN.
+           MOVE 'N' TO WS-SALARY-OK.
+           PERFORM UNTIL WS-SALARY-OK = 'Y'
+               DISPLAY CREATE-SCREEN
+               ACCEPT CREATE-SCREEN
+               IF WS-SALARY < WS-SALARY-MIN
+               OR WS-SALARY > WS-SALARY-MAX
+                   DISPLAY BAD-SALARY-SCREEN
+                   ACCEPT BAD-SALARY-SCREEN
+               ELSE
+                   MOVE 'Y' TO WS-SALARY-OK
+               END-IF
+           END-PERFORM.
+           PERFORM SAVE-EMPLOYEE.
        DISPLAY-CREATE-EXIT.
            EXIT.
       /
        DISPLAY-VIEW SECTION.
        DISPLAY-VIEW-START.
+           DISPLAY CREATE-SCREEN.
+           ACCEPT CREATE-SCREEN.
+           PERFORM LOAD-EMPLOYEE.
            DISPLAY VIEW-SCREEN.
            ACCEPT VIEW-SCREEN.
        DISPLAY-VIEW-EXIT.
            EXIT.
+      /
+       DISPLAY-MODIFY SECTION.
+       DISPLAY-MODIFY-START.
+           DISPLAY CREATE-SCREEN.
+           ACCEPT CREATE-SCREEN.
+           PERFORM SAVE-EMPLOYEE.
+       DISPLAY-MODIFY-EXIT.
+           EXIT.
+      /
+       DISPLAY-DELETE SECTION.
+       DISPLAY-DELETE-START.
+           DISPLAY CREATE-SCREEN.
+           ACCEPT CREATE-SCREEN.
+           PERFORM DELETE-EMPLOYEE.
+       DISPLAY-DELETE-EXIT.
+           EXIT.
       /
        DISPLAY-MESSAGE SECTION.
        DISPLAY-MESSAGE-START.
@@ -97,4 +173,66 @@
            ACCEPT MESSAGE-SCREEN.
        DISPLAY-MESSAGE-EXIT.
            EXIT.
-
+      /
+       SAVE-EMPLOYEE SECTION.
+       SAVE-EMPLOYEE-START.
+           OPEN I-O EMPLOYEE-FILE.
+           IF WS-FILE-STATUS = "35"
+               CLOSE EMPLOYEE-FILE
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+           MOVE WS-ID               TO EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE WS-NAME      TO EMP-NAME
+                   MOVE WS-SALARY    TO EMP-SALARY
+                   WRITE EMPLOYEE-FILE-RECORD
+               NOT INVALID KEY
+                   MOVE WS-NAME      TO EMP-NAME
+                   MOVE WS-SALARY    TO EMP-SALARY
+                   REWRITE EMPLOYEE-FILE-RECORD
+           END-READ.
+           CLOSE EMPLOYEE-FILE.
+       SAVE-EMPLOYEE-EXIT.
+           EXIT.
+      /
+       LOAD-EMPLOYEE SECTION.
+       LOAD-EMPLOYEE-START.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-FILE-STATUS = "35"
+               MOVE SPACES          TO WS-NAME
+               MOVE ZERO            TO WS-SALARY
+               GO TO LOAD-EMPLOYEE-EXIT
+           END-IF.
+           MOVE WS-ID               TO EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE SPACES       TO WS-NAME
+                   MOVE ZERO         TO WS-SALARY
+               NOT INVALID KEY
+                   MOVE EMP-NAME     TO WS-NAME
+                   MOVE EMP-SALARY   TO WS-SALARY
+           END-READ.
+           CLOSE EMPLOYEE-FILE.
+       LOAD-EMPLOYEE-EXIT.
+           EXIT.
+      /
+       DELETE-EMPLOYEE SECTION.
+       DELETE-EMPLOYEE-START.
+           OPEN I-O EMPLOYEE-FILE.
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "EMPLOYEE NOT FOUND"
+               GO TO DELETE-EMPLOYEE-EXIT
+           END-IF.
+           MOVE WS-ID               TO EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE EMPLOYEE-FILE RECORD
+           END-READ.
+           CLOSE EMPLOYEE-FILE.
+       DELETE-EMPLOYEE-EXIT.
+           EXIT.
