@@ -1,6 +1,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHECK-DUPLICATE.
 
+      *> ================================================================
+      *> MODIFICATION HISTORY
+      *>   2026/08/09  LKT  Raised key table to 5000 entries with an
+      *>                    explicit overflow warning instead of
+      *>                    silently dropping keys past the old 1000
+      *>                    cap.  Added U31 (clean, non-duplicate
+      *>                    records), a per-key occurrence report, and
+      *>                    an optional two-file master-compare mode
+      *>                    driven by WK-RUN-MODE.
+      *>   2026/08/09  LKT  WK-RUN-MODE can now be selected at run time
+      *>                    via the CHECK_DUPLICATE_RUN_MODE
+      *>                    environment variable, so mode 2 is
+      *>                    actually reachable.
+      *>   2026/08/09  LKT  CLOSE-FILES no longer re-closes U01 in
+      *>                    mode 2 - U01 is already closed by
+      *>                    MAIN-PROCEDURE before TWO-FILE-COMPARE
+      *>                    runs and is never reopened for that mode,
+      *>                    so the extra CLOSE was a double-close that
+      *>                    aborted the run before the final counts
+      *>                    could be displayed.
+      *>   2026/08/09  LKT  UMISS-RECORD is now space-filled right
+      *>                    after OPEN OUTPUT UMISS - only MISS-KEY
+      *>                    and MISS-SIDE are ever MOVEd before each
+      *>                    WRITE, so FILLER was left holding whatever
+      *>                    garbage the runtime allocated it, which
+      *>                    could fail the LINE SEQUENTIAL WRITE with
+      *>                    an invalid-data error on the very first
+      *>                    mismatch found.
+      *> ================================================================
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -8,62 +38,121 @@
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT U30 ASSIGN TO 'U30'
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT U31 ASSIGN TO 'U31'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT UMASTER ASSIGN TO 'UMASTER'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT UMISS ASSIGN TO 'UMISS'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD U01.
        01  U01-RECORD.
-         05 INPUT-KEY                   PIC  X(004).  
-         05 SHIMEI-KANA                 PIC  X(020). 
+         05 INPUT-KEY                   PIC  X(004).
+         05 SHIMEI-KANA                 PIC  X(020).
          05 SHIMEI-KANJI                PIC  X(020).
-         05 FILLER                      PIC  X(015). 
+         05 FILLER                      PIC  X(015).
 
        FD U30.
        01  U30-RECORD.
          05 OUTPUT-KEY                  PIC  X(010).
-         05 OUT-KANA                    PIC  X(020). 
-         05 OUT-KANJI                   PIC  X(020). 
+         05 OUT-KANA                    PIC  X(020).
+         05 OUT-KANJI                   PIC  X(020).
+         05 FILLER                      PIC  X(015).
+
+      *> U31 - Các record KHÔNG trùng lặp (phần bù của U30)
+       FD U31.
+       01  U31-RECORD.
+         05 CLEAN-KEY                   PIC  X(010).
+         05 CLEAN-KANA                  PIC  X(020).
+         05 CLEAN-KANJI                 PIC  X(020).
+         05 FILLER                      PIC  X(015).
+
+      *> UMASTER - File master đối chiếu ở chế độ 2 file
+       FD UMASTER.
+       01  UMASTER-RECORD.
+         05 MASTER-KEY                  PIC  X(004).
+         05 FILLER                      PIC  X(051).
+
+      *> UMISS - Key có ở U01 nhưng không có ở UMASTER, hoặc ngược lại
+       FD UMISS.
+       01  UMISS-RECORD.
+         05 MISS-KEY                    PIC  X(010).
+         05 MISS-SIDE                   PIC  X(010).
          05 FILLER                      PIC  X(015).
 
        WORKING-STORAGE SECTION.
        01  WK-END-OF-FILE               PIC  X(001) VALUE 'N'.
        01  WK-TOTAL-RECORDS             PIC  9(004) VALUE ZERO.
-       
+
+      *> Chế độ chạy: 1 - so trùng trong 1 file, 2 - so với master
+       01  WK-RUN-MODE                  PIC  9(001) VALUE 1.
+       01  WK-RUN-MODE-ENV               PIC  X(001) VALUE SPACE.
+
       *> Biến lưu key mới và key cũ, khởi tạo LOW-VALUES
        01  WK-NEW-KEY                   PIC  X(040) VALUE LOW-VALUE.
        01  WK-OLD-KEY                   PIC  X(040) VALUE LOW-VALUE.
-       
+
       *> Bảng tạm lưu key và số lần xuất hiện
-       01  WK-KEY-STORAGE               OCCURS 1000 TIMES.
+      *> Nâng từ 1000 lên 5000 entry; khi vượt quá sẽ cảnh báo rõ ràng
+      *> thay vì âm thầm bỏ qua các key vượt ngưỡng.
+       01  WK-MAX-KEYS                  PIC  9(004) VALUE 5000.
+       01  WK-KEY-STORAGE               OCCURS 5000 TIMES.
          05  WK-STORED-KEY              PIC  X(040).
          05  WK-COUNT                   PIC  9(004).
+         05  WK-MASTER-FOUND            PIC  X(001).
 
       *> Biến tạm để kiểm tra
        01  WK-INDEX                     PIC  9(004).
        01  WK-FOUND                     PIC  X(001).
+       01  WK-OVERFLOW                  PIC  X(001) VALUE 'N'.
 
        *> Biến đếm số lượng record
-       01  WK-INPUT-COUNT               PIC  9(005) VALUE ZERO. 
+       01  WK-INPUT-COUNT               PIC  9(005) VALUE ZERO.
        01  WK-OUTPUT-COUNT              PIC  9(005) VALUE ZERO.
+       01  WK-CLEAN-COUNT               PIC  9(005) VALUE ZERO.
 
        PROCEDURE DIVISION.
-       
+
        *> ============================
        *> MAIN PROCEDURE - Chương trình chính
        *> ============================
        MAIN-PROCEDURE.
+           ACCEPT  WK-RUN-MODE-ENV    FROM  ENVIRONMENT
+                   'CHECK_DUPLICATE_RUN_MODE'.
+           IF WK-RUN-MODE-ENV NOT = SPACE
+               MOVE WK-RUN-MODE-ENV TO WK-RUN-MODE
+           END-IF.
+
            OPEN INPUT U01.
            PERFORM READ-RECORD.
-       
+
            PERFORM PROCESS-RECORDS UNTIL WK-NEW-KEY = HIGH-VALUES.
-       
+
            CLOSE U01.
-       
-           OPEN INPUT U01 OUTPUT U30.
-           PERFORM READ-RECORD.
-           PERFORM WRITE-DUPLICATES.
+
+           IF WK-OVERFLOW = 'Y'
+               DISPLAY "*** WARNING: KEY TABLE OVERFLOW - MORE THAN "
+                   WK-MAX-KEYS " DISTINCT KEYS, RUN COUNTS ARE "
+                   "INCOMPLETE ***"
+           END-IF.
+
+           IF WK-RUN-MODE = 1
+               OPEN INPUT U01 OUTPUT U30 U31
+               PERFORM READ-RECORD
+               PERFORM WRITE-DUPLICATES
+               PERFORM WRITE-KEY-REPORT
+               CLOSE U31
+           ELSE
+               OPEN OUTPUT UMISS
+               MOVE SPACES TO UMISS-RECORD
+               PERFORM TWO-FILE-COMPARE
+               CLOSE UMISS
+           END-IF.
+
            PERFORM CLOSE-FILES.
-       
+
            STOP RUN.
 
        *> ============================
@@ -73,7 +162,7 @@
            READ U01 AT END MOVE 'Y' TO WK-END-OF-FILE.
 
        *> ============================
-       *> WRITE-DUPLICATES - Ghi các record trùng vào file U30
+       *> WRITE-DUPLICATES - Ghi record trùng vào U30, record sạch vào U31
        *> ============================
        WRITE-DUPLICATES.
            MOVE 'N' TO WK-END-OF-FILE.
@@ -81,29 +170,46 @@
            PERFORM UNTIL WK-END-OF-FILE = 'Y'
                MOVE 1 TO WK-INDEX
                MOVE 'N' TO WK-FOUND
-       
+
                *> Kiểm tra key có trùng không
-               PERFORM UNTIL WK-INDEX > WK-TOTAL-RECORDS 
+               PERFORM UNTIL WK-INDEX > WK-TOTAL-RECORDS
                OR WK-FOUND = 'Y'
-                    IF WK-STORED-KEY(WK-INDEX) = INPUT-KEY 
+                    IF WK-STORED-KEY(WK-INDEX) = INPUT-KEY
                     AND WK-COUNT(WK-INDEX) > 1 THEN
                         MOVE 'Y' TO WK-FOUND
                     END-IF
                     ADD 1 TO WK-INDEX
                END-PERFORM
-       
+
                *> Nếu key xuất hiện từ 2 lần trở lên, ghi vào U30
+               *> nếu không, key này "sạch" - ghi vào U31
                IF WK-FOUND = 'Y' THEN
                     MOVE U01-RECORD TO U30-RECORD
                     WRITE U30-RECORD
 
                     *> Tăng số lượng record đầu ra
                     ADD 1 TO WK-OUTPUT-COUNT
+               ELSE
+                    MOVE U01-RECORD TO U31-RECORD
+                    WRITE U31-RECORD
+                    ADD 1 TO WK-CLEAN-COUNT
                END-IF
-       
+
                PERFORM READ-RECORD
            END-PERFORM.
 
+       *> ============================
+       *> WRITE-KEY-REPORT - Báo cáo số lần xuất hiện của từng key
+       *> ============================
+       WRITE-KEY-REPORT.
+           DISPLAY "=== KEY OCCURRENCE REPORT ===".
+           MOVE 1 TO WK-INDEX.
+           PERFORM UNTIL WK-INDEX > WK-TOTAL-RECORDS
+               DISPLAY "KEY: " WK-STORED-KEY(WK-INDEX)(1:4)
+                       "  OCCURRENCES: " WK-COUNT(WK-INDEX)
+               ADD 1 TO WK-INDEX
+           END-PERFORM.
+
        *> ============================
        *> PROCESS-RECORDS - Đọc file U01 và đếm số lần xuất hiện
        *> ============================
@@ -112,15 +218,15 @@
 
            *> Tăng số lượng record đầu vào
            ADD 1 TO WK-INPUT-COUNT.
-       
+
            IF WK-END-OF-FILE = 'Y' THEN
                MOVE HIGH-VALUES TO WK-NEW-KEY
            ELSE
                MOVE 'N' TO WK-FOUND
                MOVE 1 TO WK-INDEX
-       
+
                *> Kiểm tra key đã tồn tại chưa
-               PERFORM UNTIL WK-INDEX > WK-TOTAL-RECORDS 
+               PERFORM UNTIL WK-INDEX > WK-TOTAL-RECORDS
                OR WK-FOUND = 'Y'
                     IF WK-STORED-KEY(WK-INDEX) = WK-NEW-KEY THEN
                         ADD 1 TO WK-COUNT(WK-INDEX)
@@ -128,24 +234,76 @@
                     END-IF
                     ADD 1 TO WK-INDEX
                END-PERFORM
-       
+
                *> Nếu key chưa tồn tại, thêm vào danh sách
                IF WK-FOUND = 'N' THEN
-                    ADD 1 TO WK-TOTAL-RECORDS
-                    MOVE WK-NEW-KEY TO WK-STORED-KEY(WK-TOTAL-RECORDS)
-                    MOVE 1 TO WK-COUNT(WK-TOTAL-RECORDS)
+                    IF WK-TOTAL-RECORDS >= WK-MAX-KEYS THEN
+                         MOVE 'Y' TO WK-OVERFLOW
+                    ELSE
+                         ADD 1 TO WK-TOTAL-RECORDS
+                         MOVE WK-NEW-KEY
+                             TO WK-STORED-KEY(WK-TOTAL-RECORDS)
+                         MOVE 1 TO WK-COUNT(WK-TOTAL-RECORDS)
+                    END-IF
                END-IF
-       
+
                MOVE WK-NEW-KEY TO WK-OLD-KEY
                PERFORM READ-RECORD
            END-IF.
 
+       *> ============================
+       *> TWO-FILE-COMPARE - Đối chiếu U01 với UMASTER
+       *> So key có ở U01 mà không có ở UMASTER, và ngược lại.
+       *> ============================
+       TWO-FILE-COMPARE.
+           MOVE 1 TO WK-INDEX.
+           PERFORM UNTIL WK-INDEX > WK-TOTAL-RECORDS
+               MOVE 'N' TO WK-MASTER-FOUND(WK-INDEX)
+               ADD 1 TO WK-INDEX
+           END-PERFORM.
+
+           OPEN INPUT UMASTER.
+           MOVE 'N' TO WK-END-OF-FILE.
+           READ UMASTER AT END MOVE 'Y' TO WK-END-OF-FILE.
+           PERFORM UNTIL WK-END-OF-FILE = 'Y'
+               MOVE 1 TO WK-INDEX
+               MOVE 'N' TO WK-FOUND
+               PERFORM UNTIL WK-INDEX > WK-TOTAL-RECORDS
+               OR WK-FOUND = 'Y'
+                    IF WK-STORED-KEY(WK-INDEX)(1:4) = MASTER-KEY THEN
+                        MOVE 'Y' TO WK-MASTER-FOUND(WK-INDEX)
+                        MOVE 'Y' TO WK-FOUND
+                    END-IF
+                    ADD 1 TO WK-INDEX
+               END-PERFORM
+               IF WK-FOUND = 'N' THEN
+                    MOVE MASTER-KEY    TO MISS-KEY
+                    MOVE "MASTER-ONLY" TO MISS-SIDE
+                    WRITE UMISS-RECORD
+               END-IF
+               READ UMASTER AT END MOVE 'Y' TO WK-END-OF-FILE
+           END-PERFORM.
+           CLOSE UMASTER.
+
+           MOVE 1 TO WK-INDEX.
+           PERFORM UNTIL WK-INDEX > WK-TOTAL-RECORDS
+               IF WK-MASTER-FOUND(WK-INDEX) NOT = 'Y' THEN
+                    MOVE WK-STORED-KEY(WK-INDEX)(1:4) TO MISS-KEY
+                    MOVE "U01-ONLY"                   TO MISS-SIDE
+                    WRITE UMISS-RECORD
+               END-IF
+               ADD 1 TO WK-INDEX
+           END-PERFORM.
+
        *> ============================
        *> CLOSE-FILES - Đóng file
        *> ============================
        CLOSE-FILES.
-           CLOSE U01 U30.
+           IF WK-RUN-MODE = 1
+               CLOSE U01 U30
+           END-IF.
 
            *> Hiển thị số lượng record đã đọc và ghi
            DISPLAY "COUNT INPUT: " WK-INPUT-COUNT.
-           DISPLAY "COUNT OUTPUT: " WK-OUTPUT-COUNT.
+           DISPLAY "COUNT OUTPUT (DUPLICATE): " WK-OUTPUT-COUNT.
+           DISPLAY "COUNT OUTPUT (CLEAN): " WK-CLEAN-COUNT.
