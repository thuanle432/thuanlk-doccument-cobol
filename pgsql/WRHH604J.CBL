@@ -27,798 +27,1032 @@
 002700*  修正履歴      ：
 002800*    修正年月日  -----------------  修正内容  -------------------
 002900*
-003000*****************************************************************
-003100*****************************************************************
-003200 ENVIRONMENT                      DIVISION.
-003300*****************************************************************
-003400*================================================================
-003500 CONFIGURATION                    SECTION.
-003600*================================================================
-003700 SOURCE-COMPUTER.                 F-PC
-003800*DBG*           WITH  DEBUGGING  MODE
-003900     .
-004000 OBJECT-COMPUTER.                 F-PC.
-004100*
-004200*================================================================
-004300 INPUT-OUTPUT                     SECTION.
-004400*================================================================
-004500 FILE-CONTROL.
-004600*****************************************************************
-004700 DATA                             DIVISION.
-004800*****************************************************************
-004900*================================================================
-005000 FILE                             SECTION.
-005100*================================================================
-005200*================================================================
-005300 WORKING-STORAGE                  SECTION.
-005400*================================================================
-005500*----------------------------------------------------------------*
-005600* 入出力定義領域
-005700*----------------------------------------------------------------*
-005800*  （ＯＵＴ）
-005900   01  PARM-KAMA026A-U30.
-006000     03  KAMA026A-DD-U30               PIC  X(08) VALUE  SPACE.
-006100     03  KAMA026A-SYORI-U30            PIC  X(08) VALUE  SPACE.
-006200     03  KAMA026A-RL-U30               PIC S9(09) COMP-5.
-006300     03  KAMA026A-BL-U30               PIC S9(09) COMP-5.
-006400     03  KAMA026A-CNT-U30              PIC S9(09) COMP-5.
-006500*
-006600   01  U30-REC.
-006700       COPY  WRHHT326.
-006800*
-006900*----------------------------------------------------------------
-007000*    ワーク領域
-007100*----------------------------------------------------------------
-007200   01  ワーク領域.
-007300     03  IDX                           PIC  9(002).
-007400     03  IDY                           PIC  9(002).
-007500     03  IDZ                           PIC  9(002).
-007600     03  PARM-JUMINCD-STA              PIC  9(002).
-007700     03  Ｗ負担割合検索                PIC  X(001)  VALUE SPACE.
-007800       88  Ｗ負担割合該当あり                       VALUE 'Y'.
-007900       88  Ｗ負担割合該当なし                       VALUE 'N'.
-008000     03  Ｗその他コード                PIC  X(001).
-008100     03  Ｗ対象フラグ                  PIC  X(001).
-008200*
-008300     03  Ｗ対象年度９                  PIC  9(004).
-008400     03  Ｗ対象年度Ｘ  REDEFINES  Ｗ対象年度９
-008500                                       PIC  X(004).
-008600     03  Ｗ対象月度９                  PIC  9(002).
-008700     03  Ｗ対象月度Ｘ  REDEFINES  Ｗ対象月度９
-008800                                       PIC  X(002).
-008900     03  Ｗ対象日度９                  PIC  9(002).
-009000     03  Ｗ対象日度Ｘ  REDEFINES  Ｗ対象日度９
-009100                                       PIC  X(002).
-009200     03  Ｗ住民コード９                PIC  9(010).
-009300     03  Ｗ住民コードＸ  REDEFINES  Ｗ住民コード９
-009400                                       PIC  X(010).
-009500*
-009600   01  Ｗ前期高齢月別資格Ｔ.
-009700     03  Ｗ前期高齢月別資格テーブル    OCCURS  12.
-009800       05  Ｗ前期高齢月別資格変換前    PIC  X(002).
-009900       05  Ｗ前期高齢月別資格変換後    PIC  X(001).
-010000*
-010100   01  Ｗ高齢受給者証履歴作成Ｔ.
-010200     03  Ｗ高齢受給者証履歴テーブル    OCCURS 12.
-010300       05  Ｗ履歴月別資格              PIC X(002).
-010400       05  Ｗ履歴資格取得年月日        PIC X(008).
-010500       05  Ｗ履歴資格喪失年月日        PIC X(008).
-010600     03  Ｗ高齢受給者証履歴数          PIC 9(002).
-010700*
-010800   01  Ｗ負担割合情報.
-010900     03  Ｗ負担割合テーブル            OCCURS  50
-011000                                       INDEXED  BY  IDX-T.
-011100       05  Ｗ負担割合コード            PIC  X(010).
-011200       05  Ｗ負担割合コード内容        PIC  N(010).
-011300       05  Ｗ負担割合その他コード      PIC  X(010).
-011400       05  Ｗ負担割合その他内容        PIC  N(010).
-011500*
-011600   01  カウント領域.
-011700     03  ＴＢＬ件数                    PIC  9(009) VALUE ZERO.
-011800     03  出力件数                      PIC  9(009) VALUE ZERO.
-011900*----------------------------------------------------------------
-012000* 指定年月日の末月を返す
-012100*----------------------------------------------------------------
-012200   01  PARM-KAMG421.
-012300     03  KAMG421-IN.
-012400       05  KAMG421-IN-NEN              PIC  9(004).
-012500       05  KAMG421-IN-TSUKI            PIC  9(002).
-012600     03  KAMG421-OUT                   PIC  9(002).
-012700*
-012800   77  Ｗ終了フラグ                    PIC  X(03) VALUE LOW-VALUE.
-012900*
-013000*----------------------------------------------------------------
-013100*    ホスト変数  定義
-013200*----------------------------------------------------------------
-013300      EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-013400*
-013500   01  Ｈ対象年度                      PIC  X(004).
-013600
-013700   01  Ｈ前期高齢者月別資格.
-013800     03  Ｈ記号番号                    PIC  X(011).
-013900     03  Ｈ住民コード                  PIC S9(010).
-014000     03  Ｈ年度                        PIC  X(004).
-014100     03  Ｈ年度Ｒ       REDEFINES      Ｈ年度.
-014200       05  Ｈ年度９                    PIC  9(004).
-014300     03  Ｈ履歴シーケンス              PIC S9(005).
-014400     03  Ｈ前期高齢者月別資格８        PIC  X(002).
-014500     03  Ｈ前期高齢者月別資格９        PIC  X(002).
-014600     03  Ｈ前期高齢者月別資格１０      PIC  X(002).
-014700     03  Ｈ前期高齢者月別資格１１      PIC  X(002).
-014800     03  Ｈ前期高齢者月別資格１２      PIC  X(002).
-014900     03  Ｈ前期高齢者月別資格１        PIC  X(002).
-015000     03  Ｈ前期高齢者月別資格２        PIC  X(002).
-015100     03  Ｈ前期高齢者月別資格３        PIC  X(002).
-015200     03  Ｈ前期高齢者月別資格４        PIC  X(002).
-015300     03  Ｈ前期高齢者月別資格５        PIC  X(002).
-015400     03  Ｈ前期高齢者月別資格６        PIC  X(002).
-015500     03  Ｈ前期高齢者月別資格７        PIC  X(002).
-015600     03  Ｈ適用年月日                  PIC  X(008).
-015700     03  Ｈ更新年月日                  PIC  X(008).
-015800   01  Ｈ国保共通コード情報.
-015900     03  Ｈ切替指定年月日              PIC  X(008).
-016000     03  Ｈ切替指定年月日Ｒ REDEFINES  Ｈ切替指定年月日.
-016100       05  Ｈ切替指定年                PIC  9(004).
-016200       05  Ｈ切替指定月                PIC  9(002).
-016300       05  Ｈ切替指定日                PIC  9(002).
-016400   01  Ｈ負担割合情報.
-016500     03  Ｈ負担割合テーブル.
-016600       05  Ｈ負担割合コード            PIC  X(010)  OCCURS  50.
-016700       05  Ｈ負担割合コード内容        PIC  N(010)  OCCURS  50.
-016800       05  Ｈ負担割合その他コード      PIC  X(010)  OCCURS  50.
-016900       05  Ｈ負担割合その他内容        PIC  N(010)  OCCURS  50.
-017000     03  Ｈ負担割合テーブル件数        PIC S9(004).
-017100*
-017200*  ＳＱＬシステム変数
-017300     COPY WRHDSQL.
-017400*
-017500   01  STMVAR                          PIC  X(4096).
-017600*
-017700*  SERVER パラメータ
-017800   01  W-ACCEPT.
-017900     03  H-KOKUHO                      PIC  X(003).
-018000     03  H-KOKUHO-ADR                  PIC  X(015).
-018100*
-018200      EXEC SQL END   DECLARE SECTION END-EXEC.
-018300*
-018400  LINKAGE                         SECTION.
-018500   01  PARA-AREA.
-018600     03  PARM-LEN                      PIC S9(004) COMP.
-018700     03  PARM-KADB-CONN                PIC  X(015).
-018800     03  PARM-FIL1                     PIC  X(001).
-018900     03  PARM-JUMINCD-KETA             PIC  9(002).
-019000*
-019100/****************************************************************
-019200 PROCEDURE                        DIVISION
-019300                                  USING   PARA-AREA.
-019400*****************************************************************
-019500*================================================================
-019600 ベース処理                       SECTION.
-019700*================================================================
-019800 ベース処理−開始.
-019900*
-020000     PERFORM  前処理.
-020100*
-020200     PERFORM  メインループ処理
-020300       UNTIL  Ｗ終了フラグ  =  HIGH-VALUE.
-020400*
-020500     PERFORM  後処理.
+003000*    2026.08.09  -  件数オーバー時の中断、対象年度終了の指定、
+003100*                  月別末日算出結果のキャッシュ化、区分１別
+003200*                  出力件数集計、ABENDUへの統一、
+003250*                  負担割合コード表の別ファイル出力を追加、実行結果ログの
+003300*                  共通ファイル出力、エラーメッセージの共通マス
+003350*                  タ参照化を追加
+003400*****************************************************************
+003500*****************************************************************
+003600 ENVIRONMENT                      DIVISION.
+003700*****************************************************************
+003800*================================================================
+003900 CONFIGURATION                    SECTION.
+004000*================================================================
+004100 SOURCE-COMPUTER.                 F-PC
+004200*DBG*           WITH  DEBUGGING  MODE
+004300     .
+004400 OBJECT-COMPUTER.                 F-PC.
+004500*
+004600*================================================================
+004700 INPUT-OUTPUT                     SECTION.
+004800*================================================================
+004900 FILE-CONTROL.
+005000*****************************************************************
+005100 DATA                             DIVISION.
+005200*****************************************************************
+005300*================================================================
+005400 FILE                             SECTION.
+005500*================================================================
+005600*================================================================
+005700 WORKING-STORAGE                  SECTION.
+005800*================================================================
+005900*----------------------------------------------------------------*
+006000* 入出力定義領域
+006100*----------------------------------------------------------------*
+006200*  （ＯＵＴ）
+006300   01  PARM-KAMA026A-U30.
+006400     03  KAMA026A-DD-U30               PIC  X(08) VALUE  SPACE.
+006500     03  KAMA026A-SYORI-U30            PIC  X(08) VALUE  SPACE.
+006600     03  KAMA026A-RL-U30               PIC S9(09) COMP-5.
+006700     03  KAMA026A-BL-U30               PIC S9(09) COMP-5.
+006800     03  KAMA026A-CNT-U30              PIC S9(09) COMP-5.
+006900*
+007000*
+007100   01  PARM-KAMA026A-U31.
+007200     03  KAMA026A-DD-U31          PIC  X(08) VALUE 'U31'.
+007300     03  KAMA026A-SYORI-U31       PIC  X(08) VALUE  SPACE.
+007400     03  KAMA026A-RL-U31          PIC S9(09) COMP-5.
+007500     03  KAMA026A-BL-U31          PIC S9(09) COMP-5.
+007600     03  KAMA026A-CNT-U31         PIC S9(09) COMP-5.
+007700*
+007800   01  U31-REC.
+007900     03  Ｕ31負担割合コード       PIC  X(010).
+008000     03  Ｕ31負担割合コード内容   PIC  N(010).
+008100     03  Ｕ31負担割合その他コード PIC  X(010).
+008200     03  Ｕ31負担割合その他内容   PIC  N(010).
+008203*
+008206*  （ＯＵＴ）実行結果ログ
+008209   01  PARM-KAMA026A-U90.
+008212     03  KAMA026A-DD-U90          PIC  X(08) VALUE 'U90'.
+008215     03  KAMA026A-SYORI-U90       PIC  X(08) VALUE  SPACE.
+008218     03  KAMA026A-RL-U90          PIC S9(09) COMP-5.
+008221     03  KAMA026A-BL-U90          PIC S9(09) COMP-5.
+008224     03  KAMA026A-CNT-U90         PIC S9(09) COMP-5.
+008227*
+008230   01  U90-REC.
+008233     03  LOG-PID                  PIC  X(008).
+008236     03  処理区分                 PIC  X(001).
+008239     03  ファイル名               PIC  X(008).
+008242     03  件数                     PIC  X(009).
+008245     03  実行日                   PIC  9(008).
+008248     03  FILLER                   PIC  X(030).
+008251*
+008254   01  PID                        PIC  X(008)  VALUE  'WRHH604J'.
+008257   01  WK-RUN-DATE                PIC  9(008).
+008260*
+008263*  （共通）エラーメッセージ取得
+008266   01  PARM-WRHH302U.
+008269     COPY  WRHHP302.
+008272   01  WK-MSG-NO                 PIC  X(003).
+008275   01  WK-MSG-TEXT               PIC  X(080)  VALUE  SPACE.
+008300   01  U30-REC.
+008400       COPY  WRHHT326.
+008500*
+008600*----------------------------------------------------------------
+008700*    ワーク領域
+008800*----------------------------------------------------------------
+008900   01  ワーク領域.
+009000     03  IDX                           PIC  9(002).
+009100     03  IDY                           PIC  9(002).
+009200     03  IDZ                           PIC  9(002).
+009300     03  PARM-JUMINCD-STA              PIC  9(002).
+009400     03  Ｗ負担割合検索                PIC  X(001)  VALUE SPACE.
+009500       88  Ｗ負担割合該当あり                       VALUE 'Y'.
+009600       88  Ｗ負担割合該当なし                       VALUE 'N'.
+009700     03  Ｗその他コード                PIC  X(001).
+009800     03  Ｗ対象フラグ                  PIC  X(001).
+009900*
+010000     03  Ｗ対象年度９                  PIC  9(004).
+010100     03  Ｗ対象年度Ｘ  REDEFINES  Ｗ対象年度９
+010200                                       PIC  X(004).
+010300     03  Ｗ対象月度９                  PIC  9(002).
+010400     03  Ｗ対象月度Ｘ  REDEFINES  Ｗ対象月度９
+010500                                       PIC  X(002).
+010600     03  Ｗ対象日度９                  PIC  9(002).
+010700     03  Ｗ対象日度Ｘ  REDEFINES  Ｗ対象日度９
+010800                                       PIC  X(002).
+010900     03  Ｗ住民コード９                PIC  9(010).
+011000     03  Ｗ住民コードＸ  REDEFINES  Ｗ住民コード９
+011100                                       PIC  X(010).
+011200*
+011300   01  Ｗ前期高齢月別資格Ｔ.
+011400     03  Ｗ前期高齢月別資格テーブル    OCCURS  12.
+011500       05  Ｗ前期高齢月別資格変換前    PIC  X(002).
+011600       05  Ｗ前期高齢月別資格変換後    PIC  X(001).
+011700*
+011800   01  Ｗ高齢受給者証履歴作成Ｔ.
+011900     03  Ｗ高齢受給者証履歴テーブル    OCCURS 12.
+012000       05  Ｗ履歴月別資格              PIC X(002).
+012100       05  Ｗ履歴資格取得年月日        PIC X(008).
+012200       05  Ｗ履歴資格喪失年月日        PIC X(008).
+012300     03  Ｗ高齢受給者証履歴数          PIC 9(002).
+012400*
+012500   01  Ｗ負担割合情報.
+012600     03  Ｗ負担割合テーブル            OCCURS  50
+012700                                       INDEXED  BY  IDX-T.
+012800       05  Ｗ負担割合コード            PIC  X(010).
+012900       05  Ｗ負担割合コード内容        PIC  N(010).
+013000       05  Ｗ負担割合その他コード      PIC  X(010).
+013100       05  Ｗ負担割合その他内容        PIC  N(010).
+013200*
+013300   01  カウント領域.
+013400     03  ＴＢＬ件数                    PIC  9(009) VALUE ZERO.
+013500     03  出力件数                      PIC  9(009) VALUE ZERO.
+013600     03  区分１件数０            PIC 9(009) VALUE ZERO.
+013700     03  区分１件数２            PIC 9(009) VALUE ZERO.
+013800     03  区分１件数７            PIC 9(009) VALUE ZERO.
+013900     03  区分１件数その他        PIC 9(009) VALUE ZERO.
+014000*----------------------------------------------------------------
+014100* 指定年月日の末月を返す
+014200*----------------------------------------------------------------
+014300   01  PARM-KAMG421.
+014400     03  KAMG421-IN.
+014500       05  KAMG421-IN-NEN              PIC  9(004).
+014600       05  KAMG421-IN-TSUKI            PIC  9(002).
+014700     03  KAMG421-OUT                   PIC  9(002).
+014800*
+014900*----------------------------------------------------------------
+015000* 月別末日算出結果キャッシュ（同一年月の再算出を避ける）
+015100*----------------------------------------------------------------
+015200   01  Ｗ末日キャッシュ.
+015300     03  Ｗ末日キャッシュテーブル      OCCURS  24
+015400                                       INDEXED  BY  IDXC.
+015500       05  Ｗ末日キャッシュ年月        PIC  9(006).
+015600       05  Ｗ末日キャッシュ日          PIC  9(002).
+015700     03  Ｗ末日キャッシュ件数    PIC 9(002) VALUE ZERO.
+015800   01  Ｗ末日キャッシュキー            PIC  9(006).
+015900   77  Ｗ終了フラグ                    PIC  X(03) VALUE LOW-VALUE.
+016000*
+016100*----------------------------------------------------------------
+016200*    ホスト変数  定義
+016300*----------------------------------------------------------------
+016400      EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+016500*
+016600   01  Ｈ対象年度                      PIC  X(004).
+016700   01  Ｈ対象年度Ｔｏ            PIC X(004) VALUE SPACE.
+016800
+016900   01  Ｈ前期高齢者月別資格.
+017000     03  Ｈ記号番号                    PIC  X(011).
+017100     03  Ｈ住民コード                  PIC S9(010).
+017200     03  Ｈ年度                        PIC  X(004).
+017300     03  Ｈ年度Ｒ       REDEFINES      Ｈ年度.
+017400       05  Ｈ年度９                    PIC  9(004).
+017500     03  Ｈ履歴シーケンス              PIC S9(005).
+017600     03  Ｈ前期高齢者月別資格８        PIC  X(002).
+017700     03  Ｈ前期高齢者月別資格９        PIC  X(002).
+017800     03  Ｈ前期高齢者月別資格１０      PIC  X(002).
+017900     03  Ｈ前期高齢者月別資格１１      PIC  X(002).
+018000     03  Ｈ前期高齢者月別資格１２      PIC  X(002).
+018100     03  Ｈ前期高齢者月別資格１        PIC  X(002).
+018200     03  Ｈ前期高齢者月別資格２        PIC  X(002).
+018300     03  Ｈ前期高齢者月別資格３        PIC  X(002).
+018400     03  Ｈ前期高齢者月別資格４        PIC  X(002).
+018500     03  Ｈ前期高齢者月別資格５        PIC  X(002).
+018600     03  Ｈ前期高齢者月別資格６        PIC  X(002).
+018700     03  Ｈ前期高齢者月別資格７        PIC  X(002).
+018800     03  Ｈ適用年月日                  PIC  X(008).
+018900     03  Ｈ更新年月日                  PIC  X(008).
+019000   01  Ｈ国保共通コード情報.
+019100     03  Ｈ切替指定年月日              PIC  X(008).
+019200     03  Ｈ切替指定年月日Ｒ REDEFINES  Ｈ切替指定年月日.
+019300       05  Ｈ切替指定年                PIC  9(004).
+019400       05  Ｈ切替指定月                PIC  9(002).
+019500       05  Ｈ切替指定日                PIC  9(002).
+019600   01  Ｈ負担割合情報.
+019700     03  Ｈ負担割合テーブル.
+019800       05  Ｈ負担割合コード            PIC  X(010)  OCCURS  50.
+019900       05  Ｈ負担割合コード内容        PIC  N(010)  OCCURS  50.
+020000       05  Ｈ負担割合その他コード      PIC  X(010)  OCCURS  50.
+020100       05  Ｈ負担割合その他内容        PIC  N(010)  OCCURS  50.
+020200     03  Ｈ負担割合テーブル件数        PIC S9(004).
+020300*
+020400*  ＳＱＬシステム変数
+020500     COPY WRHDSQL.
 020600*
-020700 ベース処理−終了.
-020800     STOP RUN.
-020900*================================================================
-021000 前処理                           SECTION.
-021100*================================================================
-021200 HAJIME.
+020700   01  STMVAR                          PIC  X(4096).
+020800*
+020900*  SERVER パラメータ
+021000   01  W-ACCEPT.
+021100     03  H-KOKUHO                      PIC  X(003).
+021200     03  H-KOKUHO-ADR                  PIC  X(015).
 021300*
-021400*------------------------------*
-021500* プログラム開始メッセージ表示 *
-021600*------------------------------*
-021700*
-021800     DISPLAY '*** WRHH604J   START ***'   UPON SYSOUT.
-021900*
-022000     PERFORM  実行パラメータチェック処理.
-022100*
-022200     MOVE   'U30'                 TO  KAMA026A-DD-U30.
-022300     MOVE   'OPEN'                TO  KAMA026A-SYORI-U30.
-022400     COMPUTE KAMA026A-RL-U30   =   FUNCTION LENG(U30-REC)
-022500     CALL   'KAMA026A'            USING  PARM-KAMA026A-U30.
-022600*
-022700     PERFORM  ＤＢ接続処理.
-022800*
-022900     PERFORM  切替指定日情報取得処理.
-023000*
-023100     PERFORM  負担割合情報取得処理.
-023200*
-023300     PERFORM  前期高齢者カーソル定義処理.
-023400*
-023500     PERFORM  前期高齢者カーソルオープン処理.
+021400      EXEC SQL END   DECLARE SECTION END-EXEC.
+021500*
+021600  LINKAGE                         SECTION.
+021700   01  PARA-AREA.
+021800     03  PARM-LEN                      PIC S9(004) COMP.
+021900     03  PARM-KADB-CONN                PIC  X(015).
+022000     03  PARM-FIL1                     PIC  X(001).
+022100     03  PARM-JUMINCD-KETA             PIC  9(002).
+022200*
+022300/****************************************************************
+022400 PROCEDURE                        DIVISION
+022500                                  USING   PARA-AREA.
+022600*****************************************************************
+022700*================================================================
+022800 ベース処理                       SECTION.
+022900*================================================================
+023000 ベース処理−開始.
+023100*
+023200     PERFORM  前処理.
+023300*
+023400     PERFORM  メインループ処理
+023500       UNTIL  Ｗ終了フラグ  =  HIGH-VALUE.
 023600*
-023700     PERFORM  前期高齢者カーソル読込処理.
+023700     PERFORM  後処理.
 023800*
-023900 OWARI.
-024000     EXIT.
+023900 ベース処理−終了.
+024000     STOP RUN.
 024100*================================================================
-024200 メインループ処理                 SECTION.
+024200 前処理                           SECTION.
 024300*================================================================
 024400 HAJIME.
 024500*
-024600     PERFORM  前期高齢月別資格変換処理.
-024700*
-024800     PERFORM  高齢受給者証履歴作成処理.
+024600*------------------------------*
+024700* プログラム開始メッセージ表示 *
+024800*------------------------------*
 024900*
-025000     PERFORM  高齢受給者証履歴出力制御処理.
+025000     DISPLAY '*** WRHH604J   START ***'   UPON SYSOUT.
 025100*
-025200     PERFORM  前期高齢者カーソル読込処理.
+025200     PERFORM  実行パラメータチェック処理.
 025300*
-025400 OWARI.
-025500     EXIT.
-025600*================================================================
-025700 後処理                           SECTION.
-025800*================================================================
-025900 HAJIME.
-026000*
-026100* ＤＢ切断
-026200*
-026300     EXEC SQL COMMIT END-EXEC.
-026400     EXEC SQL DISCONNECT ALL END-EXEC.
+025400     MOVE   'U30'                 TO  KAMA026A-DD-U30.
+025500     MOVE   'OPEN'                TO  KAMA026A-SYORI-U30.
+025600     COMPUTE KAMA026A-RL-U30   =   FUNCTION LENG(U30-REC)
+025700     CALL   'KAMA026A'            USING  PARM-KAMA026A-U30.
+025800*
+025900     MOVE   'U31'                 TO  KAMA026A-DD-U31.
+026000     MOVE   'OPEN'                TO  KAMA026A-SYORI-U31.
+026100     COMPUTE KAMA026A-RL-U31   =   FUNCTION LENG(U31-REC)
+026200     CALL   'KAMA026A'            USING  PARM-KAMA026A-U31.
+026300*
+026308     MOVE  FUNCTION CURRENT-DATE (1:8)  TO  WK-RUN-DATE.
+026316     MOVE   'U90'                 TO  KAMA026A-DD-U90.
+026324     MOVE   'OPEN'                TO  KAMA026A-SYORI-U90.
+026332     COMPUTE KAMA026A-RL-U90   =   FUNCTION LENG(U90-REC).
+026340     CALL   'KAMA026A'            USING  PARM-KAMA026A-U90.
+026348*
+026356     MOVE  '0'                    TO  処理区分    OF  U90-REC.
+026364     MOVE  SPACE                  TO ファイル名  OF  U90-REC.
+026372     MOVE  ZERO                   TO  件数        OF  U90-REC.
+026380     PERFORM  Ｕ90ログ出力処理.
+026388*
+026400     PERFORM  ＤＢ接続処理.
 026500*
-026600     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U30.
-026700     CALL   'KAMA026A'            USING  PARM-KAMA026A-U30.
-026800*
-026900*-----------------------------*
-027000* プログラム終了メッセージ表示*
-027100*-----------------------------*
-027200*
-027300     DISPLAY '***(INPUT) DB :H前期高齢者月別資格テーブル ==> '
-027400                                     ＴＢＬ件数  UPON SYSOUT.
-027500     DISPLAY '***(OUTPUT)U30:高齢受給者証履歴ファイル　　==> '
-027600                                     出力件数    UPON SYSOUT.
-027700     DISPLAY ' '                                 UPON SYSOUT.
-027800     DISPLAY '***  WRHH604J END  ***'            UPON SYSOUT.
-027900*
-028000 OWARI.
-028100     EXIT.
-028200*================================================================
-028300 実行パラメータチェック処理       SECTION.
-028400*================================================================
-028500 HAJIME.
+026600     PERFORM  切替指定日情報取得処理.
+026700*
+026800     PERFORM  負担割合情報取得処理.
+026900*
+027000     PERFORM  前期高齢者カーソル定義処理.
+027100*
+027200     PERFORM  前期高齢者カーソルオープン処理.
+027300*
+027400     PERFORM  前期高齢者カーソル読込処理.
+027500*
+027600 OWARI.
+027700     EXIT.
+027800*================================================================
+027900 メインループ処理                 SECTION.
+028000*================================================================
+028100 HAJIME.
+028200*
+028300     PERFORM  前期高齢月別資格変換処理.
+028400*
+028500     PERFORM  高齢受給者証履歴作成処理.
 028600*
-028700     DISPLAY '***  国保ＤＢ切替接続情報 = ' PARM-KADB-CONN
-028800                                            UPON SYSOUT.
-028900*
-029000     DISPLAY '***  住民コードの桁数     = ' PARM-JUMINCD-KETA
-029100                                            UPON SYSOUT.
-029200*
-029300     IF  PARM-JUMINCD-KETA        IS NOT NUMERIC  OR
-029400         PARM-JUMINCD-KETA        =  ZERO  OR
-029500         PARM-JUMINCD-KETA        >  10
-029600         MOVE  10                 TO  PARM-JUMINCD-KETA
-029700     END-IF.
-029800     COMPUTE  PARM-JUMINCD-STA    =  10 - PARM-JUMINCD-KETA + 1.
+028700     PERFORM  高齢受給者証履歴出力制御処理.
+028800*
+028900     PERFORM  前期高齢者カーソル読込処理.
+029000*
+029100 OWARI.
+029200     EXIT.
+029300*================================================================
+029400 後処理                           SECTION.
+029500*================================================================
+029600 HAJIME.
+029700*
+029800* ＤＢ切断
 029900*
-030000 OWARI.
-030100     EXIT.
-030200*================================================================
-030300 ＤＢ接続処理                     SECTION.
-030400*================================================================
-030500 HAJIME.
-030600*
-030700     MOVE   PARM-KADB-CONN        TO  H-KOKUHO-ADR.
-030800*
-030900     MOVE  'DB1'                  TO  H-KOKUHO.
-031000     EXEC   SQL
-031100         CONNECT TO :H-KOKUHO-ADR AS :H-KOKUHO
-031200     END-EXEC.
-031300*
-031400     EVALUATE  SQLSTATE
-031500       WHEN "00000"
-031600       WHEN "01000"
-031700           DISPLAY
-031800           "国保DB接続に成功（" SQLSTATE " " H-KOKUHO-ADR " )"
-031900       WHEN OTHER
-032000           DISPLAY
-032100           "国保DB接続に失敗（" SQLSTATE " " H-KOKUHO-ADR " )"
-032200           CALL  'ABEND'
-032300     END-EVALUATE.
-032400*
-032500 OWARI.
-032600     EXIT.
-032700*================================================================
-032800 切替指定日情報取得処理           SECTION.
-032900*================================================================
-033000 HAJIME.
-033100*
-033200     EXEC SQL
-033300       SELECT ISNULL(その他内容,'99999999') INTO :Ｈ切替指定年月日
-033400         FROM X国保共通コード
-033500        WHERE 処理区分 = 9
-033600          AND 処理番号 = 9212
-033700          AND コード   = '01'
-033800      END-EXEC.
-033900* 実行結果確認
-034000     EVALUATE SQLSTATE
-034100        WHEN "00000"
-034200              CONTINUE
-034300        WHEN OTHER
-034400              DISPLAY
-034500              "（X国保共通コード）切替指定日の取得に失敗しました"
-034600              DISPLAY
-034700              " 処理区分 = 9"
-034800              " 処理番号 = 9212"
-034900              " コード   = 01"
-035000              PERFORM  ＳＱＬエラー処理
-035100     END-EVALUATE.
-035200*
-035300     DISPLAY " "    UPON SYSOUT.
-035400     DISPLAY "*** 切替指定日 = " Ｈ切替指定年月日    UPON SYSOUT.
-035500     DISPLAY " "    UPON SYSOUT.
-035600*
-035700 OWARI.
-035800     EXIT.
+030000     EXEC SQL COMMIT END-EXEC.
+030100     EXEC SQL DISCONNECT ALL END-EXEC.
+030200*
+030300     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U30.
+030400     CALL   'KAMA026A'            USING  PARM-KAMA026A-U30.
+030500     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U31.
+030600     CALL   'KAMA026A'            USING  PARM-KAMA026A-U31.
+030607*
+030614     MOVE  '1'                    TO  処理区分    OF  U90-REC.
+030621     MOVE  'U30'                  TO ファイル名  OF  U90-REC.
+030628     MOVE  出力件数          TO  件数       OF  U90-REC.
+030635     PERFORM  Ｕ90ログ出力処理.
+030642*
+030649     MOVE  '9'                    TO  処理区分    OF  U90-REC.
+030656     MOVE  SPACE                  TO ファイル名  OF  U90-REC.
+030663     MOVE  ZERO                   TO  件数        OF  U90-REC.
+030670     PERFORM  Ｕ90ログ出力処理.
+030677*
+030684     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U90.
+030691     CALL   'KAMA026A'            USING  PARM-KAMA026A-U90.
+030700*
+030800*-----------------------------*
+030900* プログラム終了メッセージ表示*
+031000*-----------------------------*
+031100*
+031200     DISPLAY '***(IN)H前期高齢者月別資格テーブル'
+031300              ' ==> '  ＴＢＬ件数   UPON SYSOUT.
+031400     DISPLAY '***(OUT)U30:高齢受給者証履歴ファイル'
+031500              ' ==> '  出力件数     UPON SYSOUT.
+031600*
+031700     DISPLAY '*** 区分１＝0（一般）'
+031800              ' ==> '  区分１件数０ UPON SYSOUT.
+031900     DISPLAY '*** 区分１＝2（低所得２）'
+032000              ' ==> '  区分１件数２ UPON SYSOUT.
+032100     DISPLAY '*** 区分１＝7（低所得１）'
+032200              ' ==> '  区分１件数７ UPON SYSOUT.
+032300     DISPLAY '*** 区分１＝その他'
+032400              ' ==> '  区分１件数その他 UPON SYSOUT.
+032500     DISPLAY ' '                                 UPON SYSOUT.
+032600     DISPLAY '***  WRHH604J END  ***'            UPON SYSOUT.
+032700*
+032800 OWARI.
+032900     EXIT.
+033000*================================================================
+033100 実行パラメータチェック処理       SECTION.
+033200*================================================================
+033300 HAJIME.
+033400*
+033500     DISPLAY '***  国保ＤＢ切替接続情報 = ' PARM-KADB-CONN
+033600                                            UPON SYSOUT.
+033700*
+033800     DISPLAY '***  住民コードの桁数     = ' PARM-JUMINCD-KETA
+033900                                            UPON SYSOUT.
+034000*
+034100     IF  PARM-JUMINCD-KETA        IS NOT NUMERIC  OR
+034200         PARM-JUMINCD-KETA        =  ZERO  OR
+034300         PARM-JUMINCD-KETA        >  10
+034400         MOVE  10                 TO  PARM-JUMINCD-KETA
+034500     END-IF.
+034600     COMPUTE  PARM-JUMINCD-STA    =  10 - PARM-JUMINCD-KETA + 1.
+034700*
+034800     ACCEPT  Ｈ対象年度Ｔｏ        FROM  ENVIRONMENT
+034900             'WRHH604J_NENDO_TO'.
+035000     IF  Ｈ対象年度Ｔｏ  NOT =  SPACE
+035100         DISPLAY  '*** 年度終了（リスタート用）= '
+035200                  Ｈ対象年度Ｔｏ     UPON SYSOUT
+035300     END-IF.
+035400*
+035500 OWARI.
+035600     EXIT.
+035700*================================================================
+035800 ＤＢ接続処理                     SECTION.
 035900*================================================================
-036000 負担割合情報取得処理             SECTION.
-036100*================================================================
-036200 HAJIME.
+036000 HAJIME.
+036100*
+036200     MOVE   PARM-KADB-CONN        TO  H-KOKUHO-ADR.
 036300*
-036400     INITIALIZE   Ｈ負担割合情報.
-036500*
-036600* 負担割合情報件数
-036700*
-036800     EXEC SQL
-036900       SELECT COUNT(コード) INTO :Ｈ負担割合テーブル件数
-037000         FROM X国保共通コード
-037100        WHERE 処理区分 = 1
-037200          AND 処理番号 = 64
-037300          AND 使用有無 = 1
-037400      END-EXEC.
-037500*
-037600     IF  Ｈ負担割合テーブル件数   >   50
-037700         DISPLAY
-037800         "***  Ｈ負担割合テーブル件数オーバーエラー"
-037900         "（先頭50件で処理継続します。）：件数 = "
-038000         Ｈ負担割合テーブル件数
-038100         MOVE  50                 TO  Ｈ負担割合テーブル件数
-038200     END-IF.
-038300*
-038400* 負担割合情報取得
-038500*
-038600     EXEC SQL
-038700       SELECT TOP 50 コード,コード内容,その他コード,その他内容
-038800         INTO :Ｈ負担割合コード,:Ｈ負担割合コード内容,
-038900              :Ｈ負担割合その他コード,:Ｈ負担割合その他内容
-039000         FROM X国保共通コード
-039100        WHERE 処理区分 = 1
-039200          AND 処理番号 = 64
-039300          AND 使用有無 = 1
-039400        ORDER BY コード
-039500      END-EXEC.
-039600* 実行結果確認
-039700     EVALUATE SQLSTATE
-039800        WHEN "00000"
-039900              CONTINUE
-040000        WHEN OTHER
+036400     MOVE  'DB1'                  TO  H-KOKUHO.
+036500     EXEC   SQL
+036600         CONNECT TO :H-KOKUHO-ADR AS :H-KOKUHO
+036700     END-EXEC.
+036800*
+036900     EVALUATE  SQLSTATE
+037000       WHEN "00000"
+037100       WHEN "01000"
+037200           DISPLAY
+037300           "国保DB接続に成功（" SQLSTATE " " H-KOKUHO-ADR " )"
+037400       WHEN OTHER
+037500           DISPLAY
+037600           "国保DB接続に失敗（" SQLSTATE " " H-KOKUHO-ADR " )"
+037625           MOVE  'H21'              TO  WK-MSG-NO
+037650           PERFORM  メッセージ取得処理
+037675           DISPLAY  WK-MSG-TEXT          UPON  SYSOUT
+037700           CALL  'ABENDU'
+037800     END-EVALUATE.
+037900*
+038000 OWARI.
+038100     EXIT.
+038200*================================================================
+038300 切替指定日情報取得処理           SECTION.
+038400*================================================================
+038500 HAJIME.
+038600*
+038700     EXEC SQL
+038800       SELECT ISNULL(その他内容,'99999999') INTO :Ｈ切替指定年月日
+038900         FROM X国保共通コード
+039000        WHERE 処理区分 = 9
+039100          AND 処理番号 = 9212
+039200          AND コード   = '01'
+039300      END-EXEC.
+039400* 実行結果確認
+039500     EVALUATE SQLSTATE
+039600        WHEN "00000"
+039700              CONTINUE
+039800        WHEN OTHER
+039900              DISPLAY
+040000              "（X国保共通コード）切替指定日の取得に失敗しました"
 040100              DISPLAY
-040200              "（X国保共通コード）負担割合情報取得に失敗しました"
-040300              DISPLAY
-040400              " 処理区分 = 1"
-040500              " 処理番号 = 64"
-040600              " コード   = 1"
-040700              PERFORM  ＳＱＬエラー処理
-040800     END-EVALUATE.
-040900*
-041000     PERFORM  VARYING  IDX  FROM  1  BY  1
-041100       UNTIL  IDX   >   Ｈ負担割合テーブル件数
-041200          OR  IDX   >   50
-041300        MOVE  Ｈ負担割合コード(IDX)
-041400          TO  Ｗ負担割合コード(IDX)
-041500        MOVE  Ｈ負担割合コード内容(IDX)
-041600          TO  Ｗ負担割合コード内容(IDX)
-041700        MOVE  Ｈ負担割合その他コード(IDX)
-041800          TO  Ｗ負担割合その他コード(IDX)
-041900* ▽ B-000973
-042000* 各顧客のDB環境は、負担割合コード = '0'（非該当）に対して、
-042100* 負担割合その他コード = '7'（３割負担）で設定されている。
-042200* 本来は非該当なので、負担割合その他コード = '0'とすべきであるが
-042300* 既存への影響が不明なため、DBの定義はそのままとし、本プログラム
-042400* 内で非該当と判断されるように個別対応する。
-042500        IF  Ｈ負担割合コード(IDX)  = '0'
-042600          MOVE  '0'   TO  Ｗ負担割合その他コード(IDX)
-042700        END-IF
-042800* △ B-000973
-042900        MOVE  Ｈ負担割合その他内容(IDX)
-043000          TO  Ｗ負担割合その他内容(IDX)
-043100     END-PERFORM.
-043200 OWARI.
-043300     EXIT.
-043400*================================================================
-043500 前期高齢者カーソル定義処理       SECTION.
-043600*================================================================
-043700 HAJIME.
-043800*
-043900     IF    Ｈ切替指定月    >=     8
-044000           MOVE   Ｈ切替指定年    TO  Ｗ対象年度９
-044100     ELSE
-044200           COMPUTE  Ｗ対象年度９  =  Ｈ切替指定年  -  1
-044300     END-IF.
-044400     MOVE  Ｗ対象年度Ｘ           TO  Ｈ対象年度.
-044500*
-044600     EXEC SQL
-044700          DECLARE  CSR01  CURSOR  FOR
-044800           SELECT
-044900             記号番号
-045000            ,住民コード
-045100            ,年度
-045200            ,履歴シーケンス
-045300            ,ISNULL(前期高齢月別資格8,' ')
-045400            ,ISNULL(前期高齢月別資格9,' ')
-045500            ,ISNULL(前期高齢月別資格10,' ')
-045600            ,ISNULL(前期高齢月別資格11,' ')
-045700            ,ISNULL(前期高齢月別資格12,' ')
-045800            ,ISNULL(前期高齢月別資格1,' ')
-045900            ,ISNULL(前期高齢月別資格2,' ')
-046000            ,ISNULL(前期高齢月別資格3,' ')
-046100            ,ISNULL(前期高齢月別資格4,' ')
-046200            ,ISNULL(前期高齢月別資格5,' ')
-046300            ,ISNULL(前期高齢月別資格6,' ')
-046400            ,ISNULL(前期高齢月別資格7,' ')
-046500            ,ISNULL(CONVERT(CHAR(8),適用年月日, 112),'99999999')
-046600                                               AS 適用年月日
-046700            ,CONVERT(CHAR(8),更新年月日, 112)  AS 更新年月日
-046800           FROM
-046900            ( SELECT 
-047000                 ROW_NUMBER() OVER (PARTITION BY 記号番号,
-047100                                                 住民コード,年度
-047200                 ORDER BY 記号番号,住民コード,年度,
-047300                          履歴シーケンス desc) as RowNo,*
-047400                FROM H前期高齢者月別資格 ) ZENKI
-047500           WHERE RowNo = 1  AND 年度 >=  :Ｈ対象年度
-047600     END-EXEC.
-047700*
-047800 OWARI.
-047900     EXIT.
-048000*================================================================
-048100 前期高齢者カーソルオープン処理   SECTION.
-048200*================================================================
-048300 HAJIME.
-048400*
-048500     EXEC SQL  OPEN  CSR01   END-EXEC.
-048600*
-048700     EVALUATE  SQLSTATE
-048800         WHEN "00000"
-048900         WHEN "01S02"
-049000               CONTINUE
-049100         WHEN  OTHER
-049200               DISPLAY
-049300               NC"（前期高齢者月別資格）"
-049400               NC"カーソルオープン処理の失敗です。"
-049500               PERFORM  ＳＱＬエラー処理
-049600     END-EVALUATE.
-049700*
-049800 OWARI.
-049900     EXIT.
-050000*================================================================
-050100 前期高齢者カーソル読込処理       SECTION.
-050200*================================================================
-050300 HAJIME.
-050400*
-050500     EXEC SQL
-050600          FETCH  CSR01    INTO    :Ｈ記号番号,
-050700                                  :Ｈ住民コード,
-050800                                  :Ｈ年度,
-050900                                  :Ｈ履歴シーケンス,
-051000                                  :Ｈ前期高齢者月別資格８,
-051100                                  :Ｈ前期高齢者月別資格９,
-051200                                  :Ｈ前期高齢者月別資格１０,
-051300                                  :Ｈ前期高齢者月別資格１１,
-051400                                  :Ｈ前期高齢者月別資格１２,
-051500                                  :Ｈ前期高齢者月別資格１,
-051600                                  :Ｈ前期高齢者月別資格２,
-051700                                  :Ｈ前期高齢者月別資格３,
-051800                                  :Ｈ前期高齢者月別資格４,
-051900                                  :Ｈ前期高齢者月別資格５,
-052000                                  :Ｈ前期高齢者月別資格６,
-052100                                  :Ｈ前期高齢者月別資格７,
-052200                                  :Ｈ適用年月日,
-052300                                  :Ｈ更新年月日
-052400     END-EXEC.
-052500*
-052600     EVALUATE  SQLSTATE
-052700         WHEN "00000"
-052800               PERFORM  前期高齢月別資格転送処理
-052900               ADD   1            TO  ＴＢＬ件数
-053000         WHEN "02000"
-053100               MOVE  HIGH-VALUE   TO  Ｗ終了フラグ
-053200               EXEC  SQL CLOSE    CSR01 END-EXEC
-053300         WHEN  OTHER
-053400               DISPLAY
-053500                NC"（前期高齢者月別資格）"
-053600                NC"読み込み処理に失敗しました"
-053700               DISPLAY
-053800                " 記号番号 = " Ｈ記号番号
-053900                " 住民コード = " Ｈ住民コード
-054000                " 年度 = " Ｈ年度
-054100                " 履歴シーケンス = " Ｈ履歴シーケンス
-054200               PERFORM  ＳＱＬエラー処理
-054300     END-EVALUATE.
-054400*
-054500 OWARI.
-054600     EXIT.
-054700*================================================================
-054800 前期高齢月別資格転送処理         SECTION.
-054900*================================================================
-055000 HAJIME.
-055100*
-055200     MOVE  Ｈ住民コード
-055300       TO  Ｗ住民コード９.
-055400     MOVE  Ｈ前期高齢者月別資格８
-055500       TO  Ｗ前期高齢月別資格変換前(1).
-055600     MOVE  Ｈ前期高齢者月別資格９
-055700       TO  Ｗ前期高齢月別資格変換前(2).
-055800     MOVE  Ｈ前期高齢者月別資格１０
-055900       TO  Ｗ前期高齢月別資格変換前(3).
-056000     MOVE  Ｈ前期高齢者月別資格１１
-056100       TO  Ｗ前期高齢月別資格変換前(4).
-056200     MOVE  Ｈ前期高齢者月別資格１２
-056300       TO  Ｗ前期高齢月別資格変換前(5).
-056400     MOVE  Ｈ前期高齢者月別資格１
-056500       TO  Ｗ前期高齢月別資格変換前(6).
-056600     MOVE  Ｈ前期高齢者月別資格２
-056700       TO  Ｗ前期高齢月別資格変換前(7).
-056800     MOVE  Ｈ前期高齢者月別資格３
-056900       TO  Ｗ前期高齢月別資格変換前(8).
-057000     MOVE  Ｈ前期高齢者月別資格４
-057100       TO  Ｗ前期高齢月別資格変換前(9).
-057200     MOVE  Ｈ前期高齢者月別資格５
-057300       TO  Ｗ前期高齢月別資格変換前(10).
-057400     MOVE  Ｈ前期高齢者月別資格６
-057500       TO  Ｗ前期高齢月別資格変換前(11).
-057600     MOVE  Ｈ前期高齢者月別資格７
-057700       TO  Ｗ前期高齢月別資格変換前(12).
-057800*
-057900 OWARI.
-058000     EXIT.
-058100*================================================================
-058200 前期高齢月別資格変換処理         SECTION.
-058300*================================================================
-058400 HAJIME.
-058500*
-058600     PERFORM  VARYING  IDX  FROM  1  BY  1  UNTIL  IDX  >  12
-058700         SET   IDX-T              TO   1
-058800         MOVE  SPACE              TO   Ｗその他コード
-058900         SEARCH Ｗ負担割合テーブル
-059000             AT END
-059100                MOVE  'N'              TO  Ｗ負担割合検索
-059200           WHEN Ｗ負担割合コード(IDX-T)  =
-059300                Ｗ前期高齢月別資格変換前(IDX)
-059400                MOVE  'Y'              TO  Ｗ負担割合検索
-059500                MOVE  Ｗ負担割合その他コード(IDX-T)(1:1)
-059600                  TO  Ｗその他コード
-059700         END-SEARCH
-059800*
-059900         IF   Ｗ負担割合該当あり  AND
-060000            ( Ｗその他コード  =  '2' OR '7' )
-060100              MOVE  Ｗその他コード
-060200                TO  Ｗ前期高齢月別資格変換後(IDX)
-060300         ELSE
-060400              MOVE  '0'
-060500                TO  Ｗ前期高齢月別資格変換後(IDX)
-060600         END-IF
-060700     END-PERFORM.
-060800*
-060900     IF  Ｈ対象年度   =   Ｈ年度
-061000        IF  Ｈ切替指定月    >=     8
-061100            COMPUTE  IDY  =  Ｈ切替指定月  -  8
-061200        ELSE
-061300            COMPUTE  IDY  =  Ｈ切替指定月  +  4
-061400        END-IF
-061500        PERFORM  VARYING  IDX  FROM  1  BY  1  UNTIL  IDX  >  IDY
-061600             MOVE  '0'           TO  Ｗ前期高齢月別資格変換後(IDX)
-061700        END-PERFORM
-061800     END-IF.
-061900*
-062000 OWARI.
-062100     EXIT.
-062200*================================================================
-062300 高齢受給者証履歴作成処理         SECTION.
-062400*================================================================
-062500 HAJIME.
-062600*
-062700     INITIALIZE   Ｗ高齢受給者証履歴作成Ｔ.
-062800     MOVE   SPACE                 TO   Ｗ対象フラグ.
-062900     MOVE     1                   TO   IDY.
-063000*
-063100* IDX：カレント添字(比較先の月別資格)
-063200* IDY：比較元の月別資格として履歴資格取得年月日を求める為の添字
-063300* IDZ：履歴資格喪失年月日を求める為の添字
-063400*
-063500     PERFORM  VARYING  IDX  FROM  IDY  BY  1  UNTIL  IDX  >  12
-063600          IF  IDY   =   IDX
-063700              CONTINUE
-063800          ELSE
-063900              IF  Ｗ前期高齢月別資格変換後(IDY)  =  '0'
-064000                  IF  IDX  =  12
-064100                      IF  Ｗ前期高齢月別資格変換後(IDX) = '0'
-064200                          CONTINUE
-064300                      ELSE
-064400                          MOVE   'Y'           TO   Ｗ対象フラグ
-064500                          MOVE   IDX           TO   IDZ
-064600                      END-IF
-064700                  END-IF
-064800                  MOVE   IDX               TO   IDY
-064900              ELSE
-065000                  IF  Ｗ対象フラグ  =  SPACE
-065100                      MOVE   'Y'           TO   Ｗ対象フラグ
-065200                      MOVE   IDY           TO   IDZ
-065300                  END-IF
-065400                  IF  Ｗ前期高齢月別資格変換後(IDY) =
-065500                      Ｗ前期高齢月別資格変換後(IDX)
-065600                      MOVE   'Y'           TO   Ｗ対象フラグ
-065700                      MOVE   IDX           TO   IDZ
-065800                  ELSE
-065900                      IF  Ｗ対象フラグ  =  'Y'
-066000                          PERFORM  高齢受給者証月別資格編集
-066100                          MOVE   SPACE     TO   Ｗ対象フラグ
-066200                      END-IF
-066300                      IF  IDX  =  12
-066400                          IF  Ｗ前期高齢月別資格変換後(IDX) = '0'
-066500                              CONTINUE
-066600                          ELSE
-066700                              MOVE   'Y'       TO   Ｗ対象フラグ
-066800                              MOVE   IDX       TO   IDZ
-066900                          END-IF
-067000                      END-IF
-067100                      MOVE   IDX               TO   IDY
-067200                  END-IF
-067300              END-IF
-067400          END-IF
-067500     END-PERFORM.
-067600     IF  Ｗ対象フラグ  =  'Y'
-067700         PERFORM  高齢受給者証月別資格編集
-067800     END-IF.
-067900*
-068000 OWARI.
-068100     EXIT.
-068200*================================================================
-068300 高齢受給者証月別資格編集         SECTION.
-068400*================================================================
-068500 HAJIME.
-068600*
-068700     ADD     1                    TO   Ｗ高齢受給者証履歴数.
+040200              " 処理区分 = 9"
+040300              " 処理番号 = 9212"
+040400              " コード   = 01"
+040500              PERFORM  ＳＱＬエラー処理
+040600     END-EVALUATE.
+040700*
+040800     DISPLAY " "    UPON SYSOUT.
+040900     DISPLAY "*** 切替指定日 = " Ｈ切替指定年月日    UPON SYSOUT.
+041000     DISPLAY " "    UPON SYSOUT.
+041100*
+041200 OWARI.
+041300     EXIT.
+041400*================================================================
+041500 負担割合情報取得処理             SECTION.
+041600*================================================================
+041700 HAJIME.
+041800*
+041900     INITIALIZE   Ｈ負担割合情報.
+042000*
+042100* 負担割合情報件数
+042200*
+042300     EXEC SQL
+042400       SELECT COUNT(コード) INTO :Ｈ負担割合テーブル件数
+042500         FROM X国保共通コード
+042600        WHERE 処理区分 = 1
+042700          AND 処理番号 = 64
+042800          AND 使用有無 = 1
+042900      END-EXEC.
+043000*
+043100     IF  Ｈ負担割合テーブル件数   >   50
+043200         DISPLAY
+043300         "***  Ｈ負担割合テーブル件数オーバーエラー"
+043400         "（50件を超えています。処理を中止）："
+043500         "件数 = "
+043600         Ｈ負担割合テーブル件数
+043625         MOVE  'H23'              TO  WK-MSG-NO
+043650         PERFORM  メッセージ取得処理
+043675         DISPLAY  WK-MSG-TEXT          UPON  SYSOUT
+043700         PERFORM  ＡＢＥＮＤ処理
+043800     END-IF.
+043900*
+044000* 負担割合情報取得
+044100*
+044200     EXEC SQL
+044300       SELECT TOP 50 コード,コード内容,その他コード,その他内容
+044400         INTO :Ｈ負担割合コード,:Ｈ負担割合コード内容,
+044500              :Ｈ負担割合その他コード,:Ｈ負担割合その他内容
+044600         FROM X国保共通コード
+044700        WHERE 処理区分 = 1
+044800          AND 処理番号 = 64
+044900          AND 使用有無 = 1
+045000        ORDER BY コード
+045100      END-EXEC.
+045200* 実行結果確認
+045300     EVALUATE SQLSTATE
+045400        WHEN "00000"
+045500              CONTINUE
+045600        WHEN OTHER
+045700              DISPLAY
+045800              "（X国保共通コード）負担割合情報取得に失敗しました"
+045900              DISPLAY
+046000              " 処理区分 = 1"
+046100              " 処理番号 = 64"
+046200              " コード   = 1"
+046300              PERFORM  ＳＱＬエラー処理
+046400     END-EVALUATE.
+046500*
+046600     PERFORM  VARYING  IDX  FROM  1  BY  1
+046700       UNTIL  IDX   >   Ｈ負担割合テーブル件数
+046800          OR  IDX   >   50
+046900        MOVE  Ｈ負担割合コード(IDX)
+047000          TO  Ｗ負担割合コード(IDX)
+047100        MOVE  Ｈ負担割合コード内容(IDX)
+047200          TO  Ｗ負担割合コード内容(IDX)
+047300        MOVE  Ｈ負担割合その他コード(IDX)
+047400          TO  Ｗ負担割合その他コード(IDX)
+047500* ▽ B-000973
+047600* 各顧客のDB環境は、負担割合コード = '0'（非該当）に対して、
+047700* 負担割合その他コード = '7'（３割負担）で設定されている。
+047800* 本来は非該当なので、負担割合その他コード = '0'とすべきであるが
+047900* 既存への影響が不明なため、DBの定義はそのままとし、本プログラム
+048000* 内で非該当と判断されるように個別対応する。
+048100        IF  Ｈ負担割合コード(IDX)  = '0'
+048200          MOVE  '0'   TO  Ｗ負担割合その他コード(IDX)
+048300        END-IF
+048400* △ B-000973
+048500        MOVE  Ｈ負担割合その他内容(IDX)
+048600          TO  Ｗ負担割合その他内容(IDX)
+048700*
+048800        PERFORM  負担割合マスタ出力処理
+048900     END-PERFORM.
+049000 OWARI.
+049100     EXIT.
+049200*================================================================
+049300 負担割合マスタ出力処理           SECTION.
+049400*================================================================
+049500 HAJIME.
+049600*
+049700     MOVE  Ｗ負担割合コード(IDX)
+049800       TO  Ｕ31負担割合コード.
+049900     MOVE  Ｗ負担割合コード内容(IDX)
+050000       TO  Ｕ31負担割合コード内容.
+050100     MOVE  Ｗ負担割合その他コード(IDX)
+050200       TO  Ｕ31負担割合その他コード.
+050300     MOVE  Ｗ負担割合その他内容(IDX)
+050400       TO  Ｕ31負担割合その他内容.
+050500*
+050600     MOVE   'WRITE'               TO  KAMA026A-SYORI-U31.
+050700     CALL   'KAMA026A'            USING  PARM-KAMA026A-U31
+050800                                         U31-REC.
+050900*
+051000 OWARI.
+051100     EXIT.
+051200*================================================================
+051300 前期高齢者カーソル定義処理       SECTION.
+051400*================================================================
+051500 HAJIME.
+051600*
+051700     IF    Ｈ切替指定月    >=     8
+051800           MOVE   Ｈ切替指定年    TO  Ｗ対象年度９
+051900     ELSE
+052000           COMPUTE  Ｗ対象年度９  =  Ｈ切替指定年  -  1
+052100     END-IF.
+052200     MOVE  Ｗ対象年度Ｘ           TO  Ｈ対象年度.
+052300*
+052400     EXEC SQL
+052500          DECLARE  CSR01  CURSOR  FOR
+052600           SELECT
+052700             記号番号
+052800            ,住民コード
+052900            ,年度
+053000            ,履歴シーケンス
+053100            ,ISNULL(前期高齢月別資格8,' ')
+053200            ,ISNULL(前期高齢月別資格9,' ')
+053300            ,ISNULL(前期高齢月別資格10,' ')
+053400            ,ISNULL(前期高齢月別資格11,' ')
+053500            ,ISNULL(前期高齢月別資格12,' ')
+053600            ,ISNULL(前期高齢月別資格1,' ')
+053700            ,ISNULL(前期高齢月別資格2,' ')
+053800            ,ISNULL(前期高齢月別資格3,' ')
+053900            ,ISNULL(前期高齢月別資格4,' ')
+054000            ,ISNULL(前期高齢月別資格5,' ')
+054100            ,ISNULL(前期高齢月別資格6,' ')
+054200            ,ISNULL(前期高齢月別資格7,' ')
+054300            ,ISNULL(CONVERT(CHAR(8),適用年月日, 112),'99999999')
+054400                                               AS 適用年月日
+054500            ,CONVERT(CHAR(8),更新年月日, 112)  AS 更新年月日
+054600           FROM
+054700            ( SELECT 
+054800                 ROW_NUMBER() OVER (PARTITION BY 記号番号,
+054900                                                 住民コード,年度
+055000                 ORDER BY 記号番号,住民コード,年度,
+055100                          履歴シーケンス desc) as RowNo,*
+055200                FROM H前期高齢者月別資格 ) ZENKI
+055300           WHERE RowNo = 1  AND 年度 >=  :Ｈ対象年度
+055400             AND (:Ｈ対象年度Ｔｏ = SPACE
+055500                   OR 年度 <=  :Ｈ対象年度Ｔｏ)
+055600     END-EXEC.
+055700*
+055800 OWARI.
+055900     EXIT.
+056000*================================================================
+056100 前期高齢者カーソルオープン処理   SECTION.
+056200*================================================================
+056300 HAJIME.
+056400*
+056500     EXEC SQL  OPEN  CSR01   END-EXEC.
+056600*
+056700     EVALUATE  SQLSTATE
+056800         WHEN "00000"
+056900         WHEN "01S02"
+057000               CONTINUE
+057100         WHEN  OTHER
+057200               DISPLAY
+057300               NC"（前期高齢者月別資格）"
+057400               NC"カーソルオープン処理の失敗です。"
+057500               PERFORM  ＳＱＬエラー処理
+057600     END-EVALUATE.
+057700*
+057800 OWARI.
+057900     EXIT.
+058000*================================================================
+058100 前期高齢者カーソル読込処理       SECTION.
+058200*================================================================
+058300 HAJIME.
+058400*
+058500     EXEC SQL
+058600          FETCH  CSR01    INTO    :Ｈ記号番号,
+058700                                  :Ｈ住民コード,
+058800                                  :Ｈ年度,
+058900                                  :Ｈ履歴シーケンス,
+059000                                  :Ｈ前期高齢者月別資格８,
+059100                                  :Ｈ前期高齢者月別資格９,
+059200                                  :Ｈ前期高齢者月別資格１０,
+059300                                  :Ｈ前期高齢者月別資格１１,
+059400                                  :Ｈ前期高齢者月別資格１２,
+059500                                  :Ｈ前期高齢者月別資格１,
+059600                                  :Ｈ前期高齢者月別資格２,
+059700                                  :Ｈ前期高齢者月別資格３,
+059800                                  :Ｈ前期高齢者月別資格４,
+059900                                  :Ｈ前期高齢者月別資格５,
+060000                                  :Ｈ前期高齢者月別資格６,
+060100                                  :Ｈ前期高齢者月別資格７,
+060200                                  :Ｈ適用年月日,
+060300                                  :Ｈ更新年月日
+060400     END-EXEC.
+060500*
+060600     EVALUATE  SQLSTATE
+060700         WHEN "00000"
+060800               PERFORM  前期高齢月別資格転送処理
+060900               ADD   1            TO  ＴＢＬ件数
+061000         WHEN "02000"
+061100               MOVE  HIGH-VALUE   TO  Ｗ終了フラグ
+061200               EXEC  SQL CLOSE    CSR01 END-EXEC
+061300         WHEN  OTHER
+061400               DISPLAY
+061500                NC"（前期高齢者月別資格）"
+061600                NC"読み込み処理に失敗しました"
+061700               DISPLAY
+061800                " 記号番号 = " Ｈ記号番号
+061900                " 住民コード = " Ｈ住民コード
+062000                " 年度 = " Ｈ年度
+062100                " 履歴シーケンス = " Ｈ履歴シーケンス
+062200               PERFORM  ＳＱＬエラー処理
+062300     END-EVALUATE.
+062400*
+062500 OWARI.
+062600     EXIT.
+062700*================================================================
+062800 前期高齢月別資格転送処理         SECTION.
+062900*================================================================
+063000 HAJIME.
+063100*
+063200     MOVE  Ｈ住民コード
+063300       TO  Ｗ住民コード９.
+063400     MOVE  Ｈ前期高齢者月別資格８
+063500       TO  Ｗ前期高齢月別資格変換前(1).
+063600     MOVE  Ｈ前期高齢者月別資格９
+063700       TO  Ｗ前期高齢月別資格変換前(2).
+063800     MOVE  Ｈ前期高齢者月別資格１０
+063900       TO  Ｗ前期高齢月別資格変換前(3).
+064000     MOVE  Ｈ前期高齢者月別資格１１
+064100       TO  Ｗ前期高齢月別資格変換前(4).
+064200     MOVE  Ｈ前期高齢者月別資格１２
+064300       TO  Ｗ前期高齢月別資格変換前(5).
+064400     MOVE  Ｈ前期高齢者月別資格１
+064500       TO  Ｗ前期高齢月別資格変換前(6).
+064600     MOVE  Ｈ前期高齢者月別資格２
+064700       TO  Ｗ前期高齢月別資格変換前(7).
+064800     MOVE  Ｈ前期高齢者月別資格３
+064900       TO  Ｗ前期高齢月別資格変換前(8).
+065000     MOVE  Ｈ前期高齢者月別資格４
+065100       TO  Ｗ前期高齢月別資格変換前(9).
+065200     MOVE  Ｈ前期高齢者月別資格５
+065300       TO  Ｗ前期高齢月別資格変換前(10).
+065400     MOVE  Ｈ前期高齢者月別資格６
+065500       TO  Ｗ前期高齢月別資格変換前(11).
+065600     MOVE  Ｈ前期高齢者月別資格７
+065700       TO  Ｗ前期高齢月別資格変換前(12).
+065800*
+065900 OWARI.
+066000     EXIT.
+066100*================================================================
+066200 前期高齢月別資格変換処理         SECTION.
+066300*================================================================
+066400 HAJIME.
+066500*
+066600     PERFORM  VARYING  IDX  FROM  1  BY  1  UNTIL  IDX  >  12
+066700         SET   IDX-T              TO   1
+066800         MOVE  SPACE              TO   Ｗその他コード
+066900         SEARCH Ｗ負担割合テーブル
+067000             AT END
+067100                MOVE  'N'              TO  Ｗ負担割合検索
+067200           WHEN Ｗ負担割合コード(IDX-T)  =
+067300                Ｗ前期高齢月別資格変換前(IDX)
+067400                MOVE  'Y'              TO  Ｗ負担割合検索
+067500                MOVE  Ｗ負担割合その他コード(IDX-T)(1:1)
+067600                  TO  Ｗその他コード
+067700         END-SEARCH
+067800*
+067900         IF   Ｗ負担割合該当あり  AND
+068000            ( Ｗその他コード  =  '2' OR '7' )
+068100              MOVE  Ｗその他コード
+068200                TO  Ｗ前期高齢月別資格変換後(IDX)
+068300         ELSE
+068400              MOVE  '0'
+068500                TO  Ｗ前期高齢月別資格変換後(IDX)
+068600         END-IF
+068700     END-PERFORM.
 068800*
-068900     MOVE    Ｗ前期高齢月別資格変換後(IDY)
-069000       TO    Ｗ履歴月別資格(Ｗ高齢受給者証履歴数).
-069100* 履歴資格取得年月日編集
-069200     IF    IDY    <     6
-069300           MOVE   Ｈ年度９        TO   Ｗ対象年度９
-069400           COMPUTE  Ｗ対象月度９  =  IDY  +  7
-069500     ELSE
-069600           COMPUTE  Ｗ対象年度９  =  Ｈ年度９  +  1
-069700           COMPUTE  Ｗ対象月度９  =  IDY  -  5
+068900     IF  Ｈ対象年度   =   Ｈ年度
+069000        IF  Ｈ切替指定月    >=     8
+069100            COMPUTE  IDY  =  Ｈ切替指定月  -  8
+069200        ELSE
+069300            COMPUTE  IDY  =  Ｈ切替指定月  +  4
+069400        END-IF
+069500        PERFORM  VARYING  IDX  FROM  1  BY  1  UNTIL  IDX  >  IDY
+069600             MOVE  '0'           TO  Ｗ前期高齢月別資格変換後(IDX)
+069700        END-PERFORM
 069800     END-IF.
-069900     MOVE  Ｗ対象年度Ｘ
-070000       TO  Ｗ履歴資格取得年月日(Ｗ高齢受給者証履歴数)(1:4).
-070100     MOVE  Ｗ対象月度Ｘ
-070200       TO  Ｗ履歴資格取得年月日(Ｗ高齢受給者証履歴数)(5:2).
-070300     IF    Ｗ対象年度９   =   Ｈ切替指定年 AND
-070400           Ｗ対象月度９   =   Ｈ切替指定月
-070500           MOVE  Ｈ切替指定日     TO  Ｗ対象日度９
-070600           MOVE  Ｗ対象日度Ｘ
-070700             TO  Ｗ履歴資格取得年月日(Ｗ高齢受給者証履歴数)(7:2)
-070800     ELSE
-070900           MOVE  '01'
-071000             TO  Ｗ履歴資格取得年月日(Ｗ高齢受給者証履歴数)(7:2)
-071100     END-IF.
-071200* 履歴資格喪失年月日編集
-071300     IF    IDZ    <     6
-071400           MOVE   Ｈ年度９        TO   Ｗ対象年度９
-071500           COMPUTE  Ｗ対象月度９  =  IDZ  +  7
-071600     ELSE
-071700           COMPUTE  Ｗ対象年度９  =  Ｈ年度９  +  1
-071800           COMPUTE  Ｗ対象月度９  =  IDZ  -  5
-071900     END-IF.
-072000*
-072100     MOVE  Ｗ対象年度９           TO  KAMG421-IN-NEN.
-072200     MOVE  Ｗ対象月度９           TO  KAMG421-IN-TSUKI.
-072300     CALL  'KAMG421'           USING  PARM-KAMG421.
-072400     IF    KAMG421-OUT   =   ZERO
-072500           DISPLAY  '*** WRHH604J 月別末日算出に誤り：指定年月='
-072600                     KAMG421-IN       UPON  SYSOUT
-072700           PERFORM  ＡＢＥＮＤ処理
-072800     ELSE
-072900           MOVE  KAMG421-OUT      TO  Ｗ対象日度９
-073000     END-IF
-073100     MOVE  Ｗ対象年度Ｘ
-073200       TO  Ｗ履歴資格喪失年月日(Ｗ高齢受給者証履歴数)(1:4).
-073300     MOVE  Ｗ対象月度Ｘ
-073400       TO  Ｗ履歴資格喪失年月日(Ｗ高齢受給者証履歴数)(5:2).
-073500     MOVE  Ｗ対象日度Ｘ
-073600       TO  Ｗ履歴資格喪失年月日(Ｗ高齢受給者証履歴数)(7:2).
-073700*
-073800 OWARI.
-073900     EXIT.
-074000*================================================================
-074100 高齢受給者証履歴出力制御処理     SECTION.
-074200*================================================================
-074300 HAJIME.
-074400*
-074500     INITIALIZE       U30-REC.
-074600*
-074700     MOVE  Ｈ記号番号                 TO   記号番号.
-074800     MOVE  Ｗ住民コードＸ(PARM-JUMINCD-STA:PARM-JUMINCD-KETA)
-074900                                      TO   住民コード.
-075000     MOVE  SPACE                      TO   余白１.
-075100     MOVE  06                         TO   証区分.
-075200     MOVE  ZERO                       TO   履歴種類番号.
-075300     MOVE  ZERO                       TO   開始年月日.
-075400     MOVE  ZERO                       TO   終了年月日.
-075500     MOVE  SPACE                      TO   割合.
-075600     MOVE  ZERO                       TO   長期入院該当年月日.
-075700     MOVE  SPACE                      TO   自己負担限度額.
-075800     MOVE  SPACE                      TO   回収区分.
-075900     MOVE  ZERO                       TO   回収年月日.
-076000     MOVE  SPACE                      TO   申請番号.
-076100     MOVE  ZERO                       TO   ソートフラグ.
-076200     MOVE  99999999                   TO   ソート用回収年月日.
-076300     MOVE  999                        TO   履歴シーケンス.
-076400     MOVE  SPACE                      TO   ソート用特定疾病区分.
-076500     MOVE  SPACE                      TO   余白２.
+069900*
+070000 OWARI.
+070100     EXIT.
+070200*================================================================
+070300 高齢受給者証履歴作成処理         SECTION.
+070400*================================================================
+070500 HAJIME.
+070600*
+070700     INITIALIZE   Ｗ高齢受給者証履歴作成Ｔ.
+070800     MOVE   SPACE                 TO   Ｗ対象フラグ.
+070900     MOVE     1                   TO   IDY.
+071000*
+071100* IDX：カレント添字(比較先の月別資格)
+071200* IDY：比較元の月別資格として履歴資格取得年月日を求める為の添字
+071300* IDZ：履歴資格喪失年月日を求める為の添字
+071400*
+071500     PERFORM  VARYING  IDX  FROM  IDY  BY  1  UNTIL  IDX  >  12
+071600          IF  IDY   =   IDX
+071700              CONTINUE
+071800          ELSE
+071900              IF  Ｗ前期高齢月別資格変換後(IDY)  =  '0'
+072000                  IF  IDX  =  12
+072100                      IF  Ｗ前期高齢月別資格変換後(IDX) = '0'
+072200                          CONTINUE
+072300                      ELSE
+072400                          MOVE   'Y'           TO   Ｗ対象フラグ
+072500                          MOVE   IDX           TO   IDZ
+072600                      END-IF
+072700                  END-IF
+072800                  MOVE   IDX               TO   IDY
+072900              ELSE
+073000                  IF  Ｗ対象フラグ  =  SPACE
+073100                      MOVE   'Y'           TO   Ｗ対象フラグ
+073200                      MOVE   IDY           TO   IDZ
+073300                  END-IF
+073400                  IF  Ｗ前期高齢月別資格変換後(IDY) =
+073500                      Ｗ前期高齢月別資格変換後(IDX)
+073600                      MOVE   'Y'           TO   Ｗ対象フラグ
+073700                      MOVE   IDX           TO   IDZ
+073800                  ELSE
+073900                      IF  Ｗ対象フラグ  =  'Y'
+074000                          PERFORM  高齢受給者証月別資格編集
+074100                          MOVE   SPACE     TO   Ｗ対象フラグ
+074200                      END-IF
+074300                      IF  IDX  =  12
+074400                          IF  Ｗ前期高齢月別資格変換後(IDX) = '0'
+074500                              CONTINUE
+074600                          ELSE
+074700                              MOVE   'Y'       TO   Ｗ対象フラグ
+074800                              MOVE   IDX       TO   IDZ
+074900                          END-IF
+075000                      END-IF
+075100                      MOVE   IDX               TO   IDY
+075200                  END-IF
+075300              END-IF
+075400          END-IF
+075500     END-PERFORM.
+075600     IF  Ｗ対象フラグ  =  'Y'
+075700         PERFORM  高齢受給者証月別資格編集
+075800     END-IF.
+075900*
+076000 OWARI.
+076100     EXIT.
+076200*================================================================
+076300 高齢受給者証月別資格編集         SECTION.
+076400*================================================================
+076500 HAJIME.
 076600*
-076700     PERFORM  VARYING  IDX  FROM  1  BY  1
-076800       UNTIL  IDX   >   Ｗ高齢受給者証履歴数
-076900         PERFORM  高齢受給者証履歴レコード出力処理
-077000     END-PERFORM.
-077100*
-077200 OWARI.
-077300     EXIT.
-077400*================================================================
-077500 高齢受給者証履歴レコード出力処理 SECTION.
-077600*================================================================
-077700 HAJIME.
-077800*
-077900     MOVE  Ｗ履歴資格取得年月日(IDX)  TO   発行期日
-078000                                           交付年月日.
-078100     MOVE  Ｗ履歴資格喪失年月日(IDX)  TO   有効期限.
-078200     MOVE  Ｗ履歴月別資格(IDX)        TO   区分１.
-078300*
-078400     MOVE    'WRITE'                  TO   KAMA026A-SYORI-U30.
-078500     CALL    'KAMA026A'            USING   PARM-KAMA026A-U30
-078600                                           U30-REC.
-078700     ADD      1                       TO   出力件数.
-078800*
-078900 OWARI.
-079000     EXIT.
-079100*================================================================
-079200 ＳＱＬエラー処理                 SECTION.
-079300*================================================================
-079400 HAJIME.
-079500*
-079600     DISPLAY 'SQLSTATE   = ' SQLSTATE  UPON  SYSOUT.
-079700     DISPLAY 'SQLMSG     = ' SQLMSG    UPON  SYSOUT.
-079800*
-079900     PERFORM  ＡＢＥＮＤ処理.
+076700     ADD     1                    TO   Ｗ高齢受給者証履歴数.
+076800*
+076900     MOVE    Ｗ前期高齢月別資格変換後(IDY)
+077000       TO    Ｗ履歴月別資格(Ｗ高齢受給者証履歴数).
+077100* 履歴資格取得年月日編集
+077200     IF    IDY    <     6
+077300           MOVE   Ｈ年度９        TO   Ｗ対象年度９
+077400           COMPUTE  Ｗ対象月度９  =  IDY  +  7
+077500     ELSE
+077600           COMPUTE  Ｗ対象年度９  =  Ｈ年度９  +  1
+077700           COMPUTE  Ｗ対象月度９  =  IDY  -  5
+077800     END-IF.
+077900     MOVE  Ｗ対象年度Ｘ
+078000       TO  Ｗ履歴資格取得年月日(Ｗ高齢受給者証履歴数)(1:4).
+078100     MOVE  Ｗ対象月度Ｘ
+078200       TO  Ｗ履歴資格取得年月日(Ｗ高齢受給者証履歴数)(5:2).
+078300     IF    Ｗ対象年度９   =   Ｈ切替指定年 AND
+078400           Ｗ対象月度９   =   Ｈ切替指定月
+078500           MOVE  Ｈ切替指定日     TO  Ｗ対象日度９
+078600           MOVE  Ｗ対象日度Ｘ
+078700             TO  Ｗ履歴資格取得年月日(Ｗ高齢受給者証履歴数)(7:2)
+078800     ELSE
+078900           MOVE  '01'
+079000             TO  Ｗ履歴資格取得年月日(Ｗ高齢受給者証履歴数)(7:2)
+079100     END-IF.
+079200* 履歴資格喪失年月日編集
+079300     IF    IDZ    <     6
+079400           MOVE   Ｈ年度９        TO   Ｗ対象年度９
+079500           COMPUTE  Ｗ対象月度９  =  IDZ  +  7
+079600     ELSE
+079700           COMPUTE  Ｗ対象年度９  =  Ｈ年度９  +  1
+079800           COMPUTE  Ｗ対象月度９  =  IDZ  -  5
+079900     END-IF.
 080000*
-080100 OWARI.
-080200     EXIT.
-080300*================================================================
-080400 ＡＢＥＮＤ処理                   SECTION.
-080500*================================================================
-080600 HAJIME.
-080700*
-080800     EXEC  SQL ROLLBACK END-EXEC.
-080900     EXEC  SQL DISCONNECT ALL END-EXEC.
-081000*
-081100* 各種ファイルクローズ
-081200*
-081300     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U30.
-081400     CALL   'KAMA026A'            USING  PARM-KAMA026A-U30.
+080100     PERFORM  月別末日取得処理.
+080200     MOVE  Ｗ対象年度Ｘ
+080300       TO  Ｗ履歴資格喪失年月日(Ｗ高齢受給者証履歴数)(1:4).
+080400     MOVE  Ｗ対象月度Ｘ
+080500       TO  Ｗ履歴資格喪失年月日(Ｗ高齢受給者証履歴数)(5:2).
+080600     MOVE  Ｗ対象日度Ｘ
+080700       TO  Ｗ履歴資格喪失年月日(Ｗ高齢受給者証履歴数)(7:2).
+080800*
+080900 OWARI.
+081000     EXIT.
+081100*================================================================
+081200 月別末日取得処理                 SECTION.
+081300*================================================================
+081400 HAJIME.
 081500*
-081600* 異常終了 プログラムステータスセット
-081700     CALL  'ABEND'.
+081600     COMPUTE  Ｗ末日キャッシュキー  =
+081700              Ｗ対象年度９ * 100  +  Ｗ対象月度９.
 081800*
-081900 OWARI.
-082000     EXIT.
-082100****************************************************************
-082200*              << WRHH604J PROGRAM END >>                      *
-082300****************************************************************
-082400 END PROGRAM WRHH604J.
+081900     SET  IDXC  TO  1.
+082000     SEARCH  Ｗ末日キャッシュテーブル
+082100         AT END
+082200             PERFORM  月別末日算出処理
+082300         WHEN  Ｗ末日キャッシュ年月(IDXC)  =
+082400              Ｗ末日キャッシュキー
+082500             MOVE  Ｗ末日キャッシュ日(IDXC)
+082600               TO  Ｗ対象日度９
+082700     END-SEARCH.
+082800*
+082900 OWARI.
+083000     EXIT.
+083100*================================================================
+083200 月別末日算出処理                 SECTION.
+083300*================================================================
+083400 HAJIME.
+083500*
+083600     MOVE  Ｗ対象年度９           TO  KAMG421-IN-NEN.
+083700     MOVE  Ｗ対象月度９           TO  KAMG421-IN-TSUKI.
+083800     CALL  'KAMG421'           USING  PARM-KAMG421.
+083900     IF    KAMG421-OUT   =   ZERO
+084000           DISPLAY  '*** 末日算出エラー：指定年月='
+084100                     KAMG421-IN       UPON  SYSOUT
+084125           MOVE  'H24'              TO  WK-MSG-NO
+084150           PERFORM  メッセージ取得処理
+084175           DISPLAY  WK-MSG-TEXT          UPON  SYSOUT
+084200           PERFORM  ＡＢＥＮＤ処理
+084300     ELSE
+084400           MOVE  KAMG421-OUT      TO  Ｗ対象日度９
+084500           IF  Ｗ末日キャッシュ件数  <  24
+084600               ADD  1        TO  Ｗ末日キャッシュ件数
+084700               MOVE  Ｗ末日キャッシュキー
+084800                 TO  Ｗ末日キャッシュ年月
+084900                    (Ｗ末日キャッシュ件数)
+085000               MOVE  KAMG421-OUT
+085100                 TO  Ｗ末日キャッシュ日
+085200                    (Ｗ末日キャッシュ件数)
+085300           END-IF
+085400     END-IF.
+085500*
+085600 OWARI.
+085700     EXIT.
+085800*================================================================
+085900 高齢受給者証履歴出力制御処理     SECTION.
+086000*================================================================
+086100 HAJIME.
+086200*
+086300     INITIALIZE       U30-REC.
+086400*
+086500     MOVE  Ｈ記号番号                 TO   記号番号.
+086600     MOVE  Ｗ住民コードＸ(PARM-JUMINCD-STA:PARM-JUMINCD-KETA)
+086700                                      TO   住民コード.
+086800     MOVE  SPACE                      TO   余白１.
+086900     MOVE  06                         TO   証区分.
+087000     MOVE  ZERO                       TO   履歴種類番号.
+087100     MOVE  ZERO                       TO   開始年月日.
+087200     MOVE  ZERO                       TO   終了年月日.
+087300     MOVE  SPACE                      TO   割合.
+087400     MOVE  ZERO                       TO   長期入院該当年月日.
+087500     MOVE  SPACE                      TO   自己負担限度額.
+087600     MOVE  SPACE                      TO   回収区分.
+087700     MOVE  ZERO                       TO   回収年月日.
+087800     MOVE  SPACE                      TO   申請番号.
+087900     MOVE  ZERO                       TO   ソートフラグ.
+088000     MOVE  99999999                   TO   ソート用回収年月日.
+088100     MOVE  999                        TO   履歴シーケンス.
+088200     MOVE  SPACE                      TO   ソート用特定疾病区分.
+088300     MOVE  SPACE                      TO   余白２.
+088400*
+088500     PERFORM  VARYING  IDX  FROM  1  BY  1
+088600       UNTIL  IDX   >   Ｗ高齢受給者証履歴数
+088700         PERFORM  高齢受給者証履歴レコード出力処理
+088800     END-PERFORM.
+088900*
+089000 OWARI.
+089100     EXIT.
+089200*================================================================
+089300 高齢受給者証履歴レコード出力処理 SECTION.
+089400*================================================================
+089500 HAJIME.
+089600*
+089700     MOVE  Ｗ履歴資格取得年月日(IDX)  TO   発行期日
+089800                                           交付年月日.
+089900     MOVE  Ｗ履歴資格喪失年月日(IDX)  TO   有効期限.
+090000     MOVE  Ｗ履歴月別資格(IDX)        TO   区分１.
+090100*
+090200     EVALUATE  Ｗ履歴月別資格(IDX)
+090300         WHEN  '0 '
+090400             ADD  1                       TO   区分１件数０
+090500         WHEN  '2 '
+090600             ADD  1                       TO   区分１件数２
+090700         WHEN  '7 '
+090800             ADD  1                       TO   区分１件数７
+090900         WHEN  OTHER
+091000             ADD  1            TO  区分１件数その他
+091100     END-EVALUATE
+091200*
+091300     MOVE    'WRITE'                  TO   KAMA026A-SYORI-U30.
+091400     CALL    'KAMA026A'            USING   PARM-KAMA026A-U30
+091500                                           U30-REC.
+091600     ADD      1                       TO   出力件数.
+091700*
+091800 OWARI.
+091900     EXIT.
+092000*================================================================
+092100 ＳＱＬエラー処理                 SECTION.
+092200*================================================================
+092300 HAJIME.
+092400*
+092500     DISPLAY 'SQLSTATE   = ' SQLSTATE  UPON  SYSOUT.
+092600     DISPLAY 'SQLMSG     = ' SQLMSG    UPON  SYSOUT.
+092625     MOVE  'H22'                 TO  WK-MSG-NO.
+092650     PERFORM  メッセージ取得処理.
+092675     DISPLAY  WK-MSG-TEXT              UPON  SYSOUT.
+092700*
+092800     PERFORM  ＡＢＥＮＤ処理.
+092900*
+093000 OWARI.
+093100     EXIT.
+093200*================================================================
+093300 ＡＢＥＮＤ処理                   SECTION.
+093400*================================================================
+093500 HAJIME.
+093600*
+093700     EXEC  SQL ROLLBACK END-EXEC.
+093800     EXEC  SQL DISCONNECT ALL END-EXEC.
+093900*
+094000* 各種ファイルクローズ
+094100*
+094200     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U30.
+094300     CALL   'KAMA026A'            USING  PARM-KAMA026A-U30.
+094400     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U31.
+094500     CALL   'KAMA026A'            USING  PARM-KAMA026A-U31.
+094600*
+094611     MOVE  '8'                    TO  処理区分    OF  U90-REC.
+094622     MOVE  SPACE                  TO ファイル名  OF  U90-REC.
+094633     MOVE  出力件数          TO  件数       OF  U90-REC.
+094644     PERFORM  Ｕ90ログ出力処理.
+094655*
+094666     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U90.
+094677     CALL   'KAMA026A'            USING  PARM-KAMA026A-U90.
+094688*
+094700* 異常終了 プログラムステータスセット
+094800     CALL  'ABENDU'.
+094803*
+094806 OWARI.
+094809     EXIT.
+094812*================================================================
+094815 Ｕ90ログ出力処理                 SECTION.
+094818*================================================================
+094821 HAJIME.
+094824*
+094827     MOVE  PID                    TO  LOG-PID     OF  U90-REC.
+094830     MOVE  WK-RUN-DATE            TO  実行日      OF  U90-REC.
+094833     MOVE  'WRITE'                TO  KAMA026A-SYORI-U90.
+094836     CALL   'KAMA026A'         USING  PARM-KAMA026A-U90
+094839                                      U90-REC.
+094842*
+094845 OWARI.
+094848     EXIT.
+094851*================================================================
+094854 メッセージ取得処理                 SECTION.
+094857*================================================================
+094860 HAJIME.
+094863*
+094866     INITIALIZE                   PARM-WRHH302U.
+094869     MOVE  SPACE                  TO  WK-MSG-TEXT.
+094872     MOVE  WK-MSG-NO              TO  Ｐメッセージ番号.
+094875     CALL  'WRHH302U'          USING  PARM-WRHH302U.
+094878*
+094881     IF  Ｐリターンコード  OF  PARM-WRHH302U  =  ZERO
+094884         MOVE  Ｐメッセージ内容   TO  WK-MSG-TEXT
+094887     ELSE
+094890         DISPLAY  '*** WRHH302U ***'       UPON  SYSOUT
+094893         MOVE  WK-MSG-NO          TO  WK-MSG-TEXT
+094896     END-IF.
+094900*
+095000 OWARI.
+095100     EXIT.
+095200****************************************************************
+095300*              << WRHH604J PROGRAM END >>                      *
+095400****************************************************************
+095500 END PROGRAM WRHH604J.
