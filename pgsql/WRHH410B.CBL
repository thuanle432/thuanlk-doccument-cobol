@@ -18,6 +18,17 @@
 002700*  2017.11.07  川上成憲       案件ID：72602 @履歴ID:171107SK     *
 002800*              政令市の場合の判定変更                            *
 002900*              (行政区コード≠SPACE→P汎用フラグ（6)(1:1)='1')   *
+002916*  2026.08.09  川上成憲       負担割合テーブル件数オーバー時の   *
+002932*              中断、リスタートキー指定、行別エラー集計、       *
+002948*              住民コード補正、実行結果ログの共通ファイル出力、 *
+002964*              エラーメッセージの共通マスタ参照化、ABENDUへの   *
+002980*              統一を追加                                      *
+002985*  2026.08.09  川上成憲       リスタート読飛ばし件数を突合結果の   *
+002990*              入力件数に加算し、リスタート実行時に突合NGが       *
+002995*              必ず発生する不具合を修正                          *
+002996*  2026.08.09  川上成憲       RESTART-SKIP-RTNのSUBTRACTが     *
+002998*              読飛ばし件数を過小・過大に補正していた不具合   *
+002999*              を修正（加算のみで正しい件数になるため削除）   *
 003000*                                                                *
 003100******************************************************************
 003200 IDENTIFICATION                   DIVISION.
@@ -40,6 +51,7 @@
 004900 01  WORK-AREA.
 005000   03  IDX1                       PIC  9(003).
 005100   03  IDX2                       PIC  9(003).
+005150   03  IDX3                       PIC  9(003).
 005200   03  Ｗ処理日                   PIC  X(008).
 005300   03  Ｗ処理時                   PIC  X(008).
 005400   03  Ｗ処理日時                 PIC  X(014).
@@ -56,7 +68,28 @@
 006500   03  Ｗ保険者テーブル           OCCURS  100.
 006600     05  ＷＫ行政区コード         PIC  X(003).
 006700     05  ＷＫ表示用保険者番号     PIC  X(008).
-006800*
+006750*
+006760*▼ 1レコードにつき複数チェックで引っかかった分の
+006770*   エラーコード・内容を溜めておき、U31へは1行で出力する
+006780 01  WK-ERR-TABLE.
+006790   03  WK-ERR-CNT                 PIC  9(002)  VALUE  ZERO.
+006800   03  WK-ERR-ENTRY               OCCURS  9  TIMES.
+006810     05  WK-ERR-CODE              PIC  X(003).
+006820     05  WK-ERR-MSG               PIC  N(060).
+006830 01  WK-ALL-CODES                 PIC  X(036).
+006840*▲
+006845*
+006846*▼ リスタート用キー（未設定時は先頭から処理する）
+006847 01  WK-RESTART-KEY               PIC  X(015)  VALUE  SPACE.
+006848*▲
+006849*
+006851*▼ 住民コード修正用パラメータ（未設定時は修正処理をしない）
+006852 01  WK-JUMIN-OLD-X                PIC  X(010)  VALUE  SPACE.
+006853 01  WK-JUMIN-NEW-X                PIC  X(010)  VALUE  SPACE.
+006854 01  WK-JUMIN-OLD                  PIC S9(010).
+006855 01  WK-JUMIN-NEW                  PIC S9(010).
+006856*▲
+006860*
 006900     EXEC SQL BEGIN DECLARE  SECTION  END-EXEC.
 007000*
 007100 01  Ｈ情報集約−個人基本.
@@ -84,7 +117,9 @@
 009300 77  CNT-INS                      PIC  9(008)  VALUE  ZERO.
 009400 77  CNT-NORMAL                   PIC  9(008)  VALUE  ZERO.
 009500 77  CNT-ERROR                    PIC  9(008)  VALUE  ZERO.
-009600*
+009600 77  WK-RECON-TOTAL               PIC  9(008)  VALUE  ZERO.
+009610 77  WK-SKIP-CNT                  PIC  9(008)  VALUE  ZERO.
+009650*
 009700*================================================================
 009800* KAMA021A(入力ﾌｧｲﾙ(U01)のｱｸｾｽ)インターフェース領域
 009900*================================================================
@@ -136,10 +171,29 @@
 014500     COPY  WRHHT356.
 014600*
 014700*================================================================
+014705* ＫＡＭＡ０２６Ａ(出力ﾌｧｲﾙのｱｸｾｽ)インターフェース領域　（実行ログ）
+014710*================================================================
+014715 01  PARM-KAMA026-U90.
+014720   03  KAMA026A-DD-U90            PIC  X(008)  VALUE  'U90'.
+014725   03  KAMA026A-SYORI-U90         PIC  X(008)  VALUE  SPACE.
+014730   03  KAMA026A-RL-U90            PIC S9(009)  COMP-5.
+014735   03  KAMA026A-BL-U90            PIC S9(009)  COMP-5.
+014740   03  KAMA026A-CNT-U90           PIC S9(009)  COMP-5.
+014745 01  U90-REC.
+014750   03  LOG-PID                    PIC  X(008).
+014755   03  処理区分                   PIC  X(001).
+014760   03  ファイル名                 PIC  X(008).
+014765   03  件数                       PIC  X(009).
+014770   03  実行日                     PIC  9(008).
+014775   03  FILLER                     PIC  X(030).
+014780*
+014785*================================================================
 014800* ＮＶＨＤＺ０１Ｕ（メッセージ表示）
 014900*================================================================
 015000 01  WRHDZ01U-PARM.
 015100     COPY  NVHDPZ01.
+015133*
+015166 01  WK-RUN-DATE                   PIC  9(008).
 015200*
 015300*================================================================
 015400* ＷＲＨＨ３００Ｕ（情報集約共通制御情報取得）
@@ -193,6 +247,7 @@
 020200     MOVE  PID                    TO  WRHDPZ01-PID.
 020300     MOVE  '0'                    TO  WRHDPZ01-KBN.
 020400     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+020450     PERFORM  U90-LOG-RTN.
 020500*
 020600     MOVE  'OPEN'                 TO  KAMA021A-SYORI-U01.
 020700     COMPUTE KAMA021A-RL-U01       =  FUNCTION LENG(U01-REC).
@@ -206,6 +261,11 @@
 021500     MOVE  'OPEN'                 TO  KAMA026A-SYORI-U31.
 021600     COMPUTE KAMA026A-RL-U31       =  FUNCTION LENG(U31-REC).
 021700     CALL  'KAMA026A'          USING  PARM-KAMA026-U31.
+021716*
+021732     MOVE  FUNCTION CURRENT-DATE (1:8)  TO  WK-RUN-DATE.
+021748     MOVE  'OPEN'                 TO  KAMA026A-SYORI-U90.
+021764     COMPUTE KAMA026A-RL-U90       =  FUNCTION LENG(U90-REC).
+021780     CALL  'KAMA026A'          USING  PARM-KAMA026-U90.
 021800*
 021900     INITIALIZE    WORK-AREA
 022000                   WK-HOKEN-AREA
@@ -249,6 +309,16 @@
 025800                          IDX1     >  100
 025900                     PERFORM  U42-READ-RTN
 026000               END-PERFORM
+025910*
+025920*▼ 行政区マスタが100件を超える場合は処理を止める
+025930               IF  IDX1  >  100  AND  U42-EOF  NOT =  'END'
+025940                   DISPLAY  '*** 行政区テーブル件数オーバー ***'
+025950                                                UPON  SYSOUT
+025960                   DISPLAY  '行政区マスタが100件を超えています。'
+025970                                                UPON  SYSOUT
+025980                   CALL  'ABENDU'
+025990               END-IF
+025995*▲
 026100               COMPUTE  Ｗ行政区数  =  IDX1  -  1
 026200         WHEN  SPACE
 026300               IF  Ｐ固定値−Ｘ(06)     NOT  =  SPACE
@@ -266,8 +336,19 @@
 027500     END-EVALUATE.
 027600*
 027700     PERFORM   SQL-CONNECT-RTN.
+027710*
+027720*▼ 住民コードの一括修正（環境変数が設定されている場合のみ実行）
+027730     PERFORM  CORRECTION-RTN.
+027740*▲
 027800*
 027900     PERFORM   U01-READ-RTN.
+027810*
+027820*▼ リスタートキーが設定されている場合は該当キーまで読み飛ばす
+027830     ACCEPT  WK-RESTART-KEY       FROM  ENVIRONMENT  'WRHH410B_RESTART_ID'.
+027840     IF  WK-RESTART-KEY  NOT =  SPACE
+027850         PERFORM  RESTART-SKIP-RTN
+027860     END-IF.
+027870*▲
 028000*
 028100 INIT-EXIT.
 028200     EXIT.
@@ -363,9 +444,76 @@
 037200*
 037300 U01-READ-EXIT.
 037400     EXIT.
-037500******************************************************************
-037600* Level (2.0.0)       主        処         理                    *
-037700******************************************************************
+037450*
+037460******************************************************************
+037470* Level (1.4.1)       リスタートキー読飛ばし処理                  *
+037480******************************************************************
+037490 RESTART-SKIP-RTN                 SECTION.
+037500 RESTART-SKIP-START.
+037510*
+037520     PERFORM  RESTART-SKIP-READ-RTN
+037530         UNTIL  市町村被保険者ＩＤ  OF  U01-REC  =  WK-RESTART-KEY
+037540             OR  U01-EOF  =  'END'.
+037550*
+037560     IF  U01-EOF  =  'END'
+037570         DISPLAY  '*** リスタートキーが見つかりません ***'
+037580                                              UPON  SYSOUT
+037590         CALL  'ABENDU'
+037600     END-IF.
+037610*
+037620 RESTART-SKIP-EXIT.
+037630     EXIT.
+037631*
+037632******************************************************************
+037633* Level (1.4.2)   リスタート読飛ばし時の１件読込・件数カウント    *
+037634******************************************************************
+037635 RESTART-SKIP-READ-RTN            SECTION.
+037636 RESTART-SKIP-READ-START.
+037637*
+037638     PERFORM  U01-READ-RTN.
+037639     ADD  1  TO  WK-SKIP-CNT.
+037640*
+037641 RESTART-SKIP-READ-EXIT.
+037642     EXIT.
+037643*
+037632******************************************************************
+037633* Level (1.4.2)       住民コード修正処理                          *
+037634******************************************************************
+037635 CORRECTION-RTN                   SECTION.
+037636 CORRECTION-START.
+037637*
+037638     ACCEPT  WK-JUMIN-OLD-X       FROM  ENVIRONMENT  'WRHH410B_JUMIN_OLD'.
+037639     ACCEPT  WK-JUMIN-NEW-X       FROM  ENVIRONMENT  'WRHH410B_JUMIN_NEW'.
+037641     IF  WK-JUMIN-OLD-X  =  SPACE  OR  WK-JUMIN-NEW-X  =  SPACE
+037642         GO TO  CORRECTION-EXIT
+037643     END-IF.
+037644*
+037645     COMPUTE  WK-JUMIN-OLD  =  FUNCTION NUMVAL(WK-JUMIN-OLD-X).
+037646     COMPUTE  WK-JUMIN-NEW  =  FUNCTION NUMVAL(WK-JUMIN-NEW-X).
+037647*
+037648     EXEC SQL
+037649          UPDATE  H情報集約_個人基本
+037651             SET  住民コード        = :WK-JUMIN-NEW
+037652           WHERE  住民コード        = :WK-JUMIN-OLD
+037653     END-EXEC.
+037654*
+037655     EVALUATE  SQLSTATE
+037656         WHEN  "00000"
+037657           DISPLAY  '*** 住民コード修正完了 ***'  UPON  SYSOUT
+037658           DISPLAY  '旧＝'  WK-JUMIN-OLD  '　新＝'  WK-JUMIN-NEW
+037659                                                UPON  SYSOUT
+037661         WHEN  OTHER
+037662           DISPLAY
+037663             '（Ｈ情報集約_個人基本）住民コード修正に失敗しました'
+037664             ' 住民コード＝'  WK-JUMIN-OLD
+037665           PERFORM  SQL-ERR-RTN
+037666     END-EVALUATE.
+037667*
+037668 CORRECTION-EXIT.
+037669     EXIT.
+037670******************************************************************
+037680* Level (2.0.0)       主        処         理                    *
+037690******************************************************************
 037800 MAIN-RTN                         SECTION.
 037900 MAIN-START.
 038000*
@@ -390,41 +538,37 @@
 039900 KOMOKU-CHECK-RTN-START.
 040000*
 040100     MOVE  SPACE                TO  ＷメッセージＮｏ.
+040150     MOVE  ZERO                  TO  WK-ERR-CNT.
 040200*    市町村保険者番号
 040300     IF  個人特定情報−市町村保険者番号  OF  U01-REC
 040400                                =   SPACE
 040500         MOVE  'H01'            TO  ＷメッセージＮｏ
-040600         PERFORM  MSG-READ-RTN
-040700         PERFORM  U31-WRITE-RTN
+040600         PERFORM  ADD-ERROR-RTN
 040800     END-IF.
 040900*
 041000     IF  FUNCTION STORED-CHAR-LENGTH
 041100         (個人特定情報−市町村保険者番号  OF  U01-REC)  NOT =  8
 041200         MOVE  'H02'            TO  ＷメッセージＮｏ
-041300         PERFORM  MSG-READ-RTN
-041400         PERFORM  U31-WRITE-RTN
+041300         PERFORM  ADD-ERROR-RTN
 041500     END-IF.
 041600*
 041700     IF  個人特定情報−市町村保険者番号  OF  U01-REC
 041800                                NOT =  Ｗ市町村保険者番号
 041900         MOVE  'H03'            TO  ＷメッセージＮｏ
-042000         PERFORM  MSG-READ-RTN
-042100         PERFORM  U31-WRITE-RTN
+042000         PERFORM  ADD-ERROR-RTN
 042200     END-IF.
 042300*
 042400*    被保険者証番号
 042500     IF  被保険者証番号  OF  U01-REC
 042600                                =   SPACE
 042700         MOVE  'H05'            TO  ＷメッセージＮｏ
-042800         PERFORM  MSG-READ-RTN
-042900         PERFORM  U31-WRITE-RTN
+042800         PERFORM  ADD-ERROR-RTN
 043000     END-IF.
 043100*
 043200*    宛名番号
 043300     IF  宛名番号  OF  U01-REC  =   SPACE
 043400         MOVE  'H06'            TO  ＷメッセージＮｏ
-043500         PERFORM  MSG-READ-RTN
-043600         PERFORM  U31-WRITE-RTN
+043500         PERFORM  ADD-ERROR-RTN
 043700     END-IF.
 043800*
 043900     MOVE  12                   TO  IDX2.
@@ -440,31 +584,31 @@
 044900*
 045000     IF  Ｗ宛名番号Ｘ  IS NOT  NUMERIC
 045100         MOVE  'H07'            TO  ＷメッセージＮｏ
-045200         PERFORM  MSG-READ-RTN
-045300         PERFORM  U31-WRITE-RTN
+045200         PERFORM  ADD-ERROR-RTN
 045400     END-IF.
 045500*
 045600*市町村被保険者ID
 045700     IF  市町村被保険者ＩＤ  OF  U01-REC  =  SPACE
 045800         MOVE  'H09'            TO  ＷメッセージＮｏ
-045900         PERFORM  MSG-READ-RTN
-046000         PERFORM  U31-WRITE-RTN
+045900         PERFORM  ADD-ERROR-RTN
 046100     END-IF.
 046200*
 046300     IF  FUNCTION STORED-CHAR-LENGTH
 046400         (市町村被保険者ＩＤ  OF  U01-REC)  NOT =  15
 046500         MOVE  'H10'            TO  ＷメッセージＮｏ
-046600         PERFORM  MSG-READ-RTN
-046700         PERFORM  U31-WRITE-RTN
+046600         PERFORM  ADD-ERROR-RTN
 046800     END-IF.
 046900*
 047000*照合結果ＦＬＧ（T宛名とH資格個人の存在チェックの結果)
 047100     IF  照合結果ＦＬＧ  OF  U01-REC  NOT =  '1'
 047200         MOVE  'H08'            TO  ＷメッセージＮｏ
-047300         PERFORM  MSG-READ-RTN
-047400         PERFORM  U31-WRITE-RTN
+047300         PERFORM  ADD-ERROR-RTN
 047500     END-IF.
 047600*
+047610*
+047620     IF  WK-ERR-CNT  >  ZERO
+047630         PERFORM  U31-WRITE-RTN
+047640     END-IF.
 047700 KOMOKU-CHECK-RTN-EXIT.
 047800     EXIT.
 047900*
@@ -702,7 +846,21 @@
 071100*
 071200 MSG-READ-RTN-EXIT.
 071300     EXIT.
-071400*
+071350*
+071360******************************************************************
+071370* Level (2.4.1)   チェックエラー積み上げ処理                      *
+071380******************************************************************
+071390 ADD-ERROR-RTN                     SECTION.
+071400 ADD-ERROR-RTN-START.
+071410*
+071420     PERFORM  MSG-READ-RTN.
+071430     ADD  1                        TO  WK-ERR-CNT.
+071440     MOVE  ＷメッセージＮｏ         TO  WK-ERR-CODE (WK-ERR-CNT).
+071450     MOVE  Ｗメッセージ内容         TO  WK-ERR-MSG  (WK-ERR-CNT).
+071460*
+071470 ADD-ERROR-RTN-EXIT.
+071480     EXIT.
+071490*
 071500******************************************************************
 071600* Level (2.5.0)市町村被保険者ID連携取込結果エラーファイル出力処理*
 071700******************************************************************
@@ -796,12 +954,24 @@
 080500           TO  行政区保険者番号  OF  U31-REC
 080600*▲ 案件 ID=72602 2017/11/07 政令市の場合の判定変更               171107SK
 080700     END-IF.
-080800*    エラー内容コード
-080900     MOVE  ＷメッセージＮｏ       TO  エラー内容コード
+080800*    エラー内容コード・エラー内容
+080810*    1レコードで検出した全チェックエラーのコードを連結して出力する
+080820     MOVE  SPACE                   TO  WK-ALL-CODES.
+080825     MOVE  1                       TO  IDX3.
+080830     PERFORM  VARYING  IDX2  FROM  1  BY  1
+080840          UNTIL  IDX2  >  WK-ERR-CNT
+080850         STRING  WK-ERR-CODE (IDX2)       DELIMITED BY SIZE
+080860                 ' '                       DELIMITED BY SIZE
+080870             INTO  WK-ALL-CODES
+080880             WITH POINTER  IDX3
+080890     END-PERFORM.
+080900     MOVE  WK-ALL-CODES            TO  エラー内容コード
 081000                                      OF  U31-REC.
-081100*    エラー内容
-081200     MOVE  Ｗメッセージ内容       TO  エラー内容
+081100*    エラー内容は積み上げた先頭のメッセージを出力する
+081200     MOVE  WK-ERR-MSG (1)          TO  エラー内容
 081300                                      OF  U31-REC.
+081310*    出力済みのエラー積み上げ情報をクリアする
+081320     MOVE  ZERO                    TO  WK-ERR-CNT.
 081400*    取込日時
 081500     MOVE  Ｗ処理日時             TO  取込日時  OF  U31-REC.
 081600*
@@ -832,6 +1002,8 @@
 084100*
 084200     MOVE  'CLOSE'                TO  KAMA026A-SYORI-U31.
 084300     CALL  'KAMA026A'          USING  PARM-KAMA026-U31.
+084333     MOVE  'CLOSE'                TO  KAMA026A-SYORI-U90.
+084366     CALL  'KAMA026A'          USING  PARM-KAMA026-U90.
 084400*-----------------------------*
 084500* プログラム終了メッセージ表示*
 084600*-----------------------------*
@@ -843,6 +1015,7 @@
 085200     MOVE  KAMA021A-CNT-U01       TO  U01-CNT.
 085300     MOVE  U01-CNT                TO  WRHDPZ01-CNT.
 085400     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+085450     PERFORM  U90-LOG-RTN.
 085500*
 085600     INITIALIZE    WRHDZ01U-PARM.
 085700     MOVE  PID                    TO  WRHDPZ01-PID.
@@ -851,6 +1024,7 @@
 086000     MOVE  KAMA021A-CNT-U42       TO  U42-CNT.
 086100     MOVE  U42-CNT                TO  WRHDPZ01-CNT.
 086200     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+086250     PERFORM  U90-LOG-RTN.
 086300*
 086400     INITIALIZE    WRHDZ01U-PARM.
 086500     MOVE  PID                    TO  WRHDPZ01-PID.
@@ -858,6 +1032,7 @@
 086700     MOVE  'INSERT'               TO  WRHDPZ01-FILE.
 086800     MOVE   CNT-INS               TO  WRHDPZ01-CNT.
 086900     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+086950     PERFORM  U90-LOG-RTN.
 087000*
 087100     INITIALIZE    WRHDZ01U-PARM.
 087200     MOVE  PID                    TO  WRHDPZ01-PID.
@@ -865,6 +1040,7 @@
 087400     MOVE  'UPDATE'               TO  WRHDPZ01-FILE.
 087500     MOVE   CNT-UPD               TO  WRHDPZ01-CNT.
 087600     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+087650     PERFORM  U90-LOG-RTN.
 087700*
 087800     INITIALIZE    WRHDZ01U-PARM.
 087900     MOVE  PID                    TO  WRHDPZ01-PID.
@@ -873,6 +1049,7 @@
 088200     MOVE  KAMA026A-CNT-U30       TO  U30-CNT.
 088300     MOVE  U30-CNT                TO  WRHDPZ01-CNT.
 088400     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+088450     PERFORM  U90-LOG-RTN.
 088500*
 088600     INITIALIZE    WRHDZ01U-PARM.
 088700     MOVE  PID                    TO  WRHDPZ01-PID.
@@ -881,6 +1058,7 @@
 089000     MOVE  KAMA026A-CNT-U31       TO  U31-CNT.
 089100     MOVE  U31-CNT                TO  WRHDPZ01-CNT.
 089200     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+089250     PERFORM  U90-LOG-RTN.
 089300*
 089400     INITIALIZE    WRHDZ01U-PARM.
 089500     MOVE  PID                    TO  WRHDPZ01-PID.
@@ -888,11 +1066,27 @@
 089700     MOVE  'ERRKENSU'             TO  WRHDPZ01-FILE.
 089800     MOVE  CNT-ERR-REC            TO  WRHDPZ01-CNT.
 089900     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+089905     PERFORM  U90-LOG-RTN.
+089910*
+089911*▼ 入力件数と正常・エラー件数の突合結果を1行で表示する
+089912     COMPUTE  WK-RECON-TOTAL  =  CNT-NORMAL  +  CNT-ERR-REC
+089914         +  WK-SKIP-CNT.
+089915     IF  WK-RECON-TOTAL  =  U01-CNT
+089916         DISPLAY  '*** 突合結果OK：入力='  U01-CNT
+089917                  ' 正常+エラー='  WK-RECON-TOTAL  ' ***'
+089918                                            UPON  SYSOUT
+089919     ELSE
+089921         DISPLAY  '*** 突合結果NG：入力='  U01-CNT
+089922                  ' 正常+エラー='  WK-RECON-TOTAL  ' ***'
+089931                                            UPON  SYSOUT
+089932     END-IF.
+089941*▲
 090000*
 090100     INITIALIZE    WRHDZ01U-PARM.
 090200     MOVE  PID                    TO  WRHDPZ01-PID.
 090300     MOVE  '9'                    TO  WRHDPZ01-KBN.
 090400     CALL  'NVHDZ01U'          USING  WRHDZ01U-PARM.
+090450     PERFORM  U90-LOG-RTN.
 090500*
 090600 TERM-EXIT.
 090700     EXIT.
@@ -919,6 +1113,8 @@
 092800*
 092900     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U31.
 093000     CALL   'KAMA026A'            USING  PARM-KAMA026-U31.
+093033     MOVE   'CLOSE'               TO  KAMA026A-SYORI-U90.
+093066     CALL   'KAMA026A'            USING  PARM-KAMA026-U90.
 093100*--------------------------------------------
 093200*  異常終了　　メッセージ表示処理
 093300*--------------------------------------------
@@ -927,12 +1123,31 @@
 093600     MOVE  'E'                    TO  WRHDPZ01-KBN.
 093700     MOVE  'SQL'                  TO  WRHDPZ01-CNT.
 093800     CALL  'NVHDZ01U'             USING  WRHDZ01U-PARM.
+093850     PERFORM  U90-LOG-RTN.
 093900*
 094000     CALL  'ABENDU'.
 094100*
 094200 SQL-ERR-EXIT.
 094300     EXIT.
 094400*
+094405******************************************************************
+094410* Level (5.0.0)   実行結果ログ出力処理                             *
+094415******************************************************************
+094420 U90-LOG-RTN                      SECTION.
+094425 U90-LOG-START.
+094430*
+094435     MOVE  PID                    TO  LOG-PID     OF  U90-REC.
+094440     MOVE  WRHDPZ01-KBN         TO  処理区分    OF  U90-REC.
+094445     MOVE  WRHDPZ01-FILE        TO  ファイル名  OF  U90-REC.
+094450     MOVE  WRHDPZ01-CNT            TO  件数        OF  U90-REC.
+094455     MOVE  WK-RUN-DATE             TO  実行日      OF  U90-REC.
+094460     MOVE  'WRITE'                 TO  KAMA026A-SYORI-U90.
+094465     CALL  'KAMA026A'           USING  PARM-KAMA026-U90
+094470                                       U90-REC.
+094475*
+094480 U90-LOG-EXIT.
+094485     EXIT.
+094490*
 094500*****************************************************************
 094600* Ｐｒｏｇｒａｍ  Ｅｎｄ                                        *
 094700*****************************************************************
