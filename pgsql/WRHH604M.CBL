@@ -0,0 +1,99 @@
+000100 IDENTIFICATION                   DIVISION.
+000200   PROGRAM-ID.                    WRHH604M.
+000300*****************************************************************
+000400*
+000500*  業務名        ：WebRings  国民健康保険
+000600*
+000700*  顧客名        ：共通
+000800*
+000900*  プロセス名    ：被保険者証履歴編集処理
+001000*
+001100*  処理名        ：高齢受給者証履歴編集　起動用ドライバ
+001200*
+001300*  処理概要      ：WRHH604Jの唯一の入口であるPROCEDURE DIVISION
+001400*                  USING PARA-AREAに渡すパラメータを実行時
+001500*                  環境変数から組み立て、CALL 'WRHH604J'で
+001600*                  起動する。WRHH604Jはパラメータ付きの
+001700*                  PROCEDURE DIVISIONを持つため単独の実行
+001800*                  プログラムとしてリンクできないので、バッチ
+001900*                  チェーン（KOKUHO_BATCH.sh）から直接起動
+002000*                  される実体はこちらになる。
+002100*
+002200*  実行時コード系：SJIS
+002300*
+002400*  作成者        ：LE KIM THUAN
+002500*
+002600*  案件ID        ：共通
+002700*
+002800*  作成日        ：2026.08.09
+002900*
+003000*  修正履歴      ：
+003100*    修正年月日  -----------------  修正内容  -------------------
+003200*
+003300*****************************************************************
+003400*****************************************************************
+003500 ENVIRONMENT                      DIVISION.
+003600*****************************************************************
+003700*================================================================
+003800 CONFIGURATION                    SECTION.
+003900*================================================================
+004000 SOURCE-COMPUTER.                 F-PC.
+004100 OBJECT-COMPUTER.                 F-PC.
+004200*****************************************************************
+004300 DATA                             DIVISION.
+004400*****************************************************************
+004500 WORKING-STORAGE                  SECTION.
+004600*================================================================
+004700* WRHH604Jへ渡すパラメータ領域（LINKAGE PARA-AREAと同一レイアウト）
+004800*================================================================
+004900 01  PARA-AREA.
+005000     03  PARM-LEN                      PIC S9(004) COMP
+005100                                      VALUE 18.
+005200     03  PARM-KADB-CONN                PIC  X(015).
+005300     03  PARM-FIL1                     PIC  X(001)
+005400                                      VALUE SPACE.
+005500     03  PARM-JUMINCD-KETA             PIC  9(002)
+005600                                      VALUE 10.
+005700*================================================================
+005800* 環境変数受け取り用の中間領域
+005900*================================================================
+006000 01  WK-KADB-CONN-ENV                 PIC  X(015)  VALUE SPACE.
+006100 01  WK-JUMINCD-KETA-ENV              PIC  X(002)  VALUE SPACE.
+006200*****************************************************************
+006300 PROCEDURE                        DIVISION.
+006400*****************************************************************
+006500*================================================================
+006600 メイン処理                       SECTION.
+006700*================================================================
+006800 HAJIME.
+006900*
+007000     PERFORM  パラメータ組立処理.
+007100     CALL  'WRHH604J'             USING  PARA-AREA.
+007200     STOP RUN.
+007300*
+007400 OWARI.
+007500     EXIT.
+007600*================================================================
+007700 パラメータ組立処理               SECTION.
+007800*================================================================
+007900 HAJIME.
+008000*
+008100*▼ WRHH604J_KADB_CONN - 国保ＤＢ切替接続情報（PARM-KADB-CONN）
+008200     ACCEPT  WK-KADB-CONN-ENV       FROM  ENVIRONMENT
+008300             'WRHH604J_KADB_CONN'.
+008400     IF  WK-KADB-CONN-ENV  NOT =  SPACE
+008500         MOVE  WK-KADB-CONN-ENV      TO  PARM-KADB-CONN
+008600     END-IF.
+008700*▲
+008800*
+008900*▼ WRHH604J_JUMINCD_KETA - 住民コードの桁数（PARM-JUMINCD-KETA）
+009000     ACCEPT  WK-JUMINCD-KETA-ENV    FROM  ENVIRONMENT
+009100             'WRHH604J_JUMINCD_KETA'.
+009200     IF  WK-JUMINCD-KETA-ENV  NOT =  SPACE
+009300     AND  WK-JUMINCD-KETA-ENV  IS NUMERIC
+009400         MOVE  WK-JUMINCD-KETA-ENV   TO  PARM-JUMINCD-KETA
+009500     END-IF.
+009600*▲
+009700*
+010000 OWARI.
+010100     EXIT.
