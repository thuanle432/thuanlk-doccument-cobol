@@ -22,13 +22,24 @@
       *                                                                 
       *  修正履歴      ：                                               
       *    修正年月日  -----------------  修正内容  ------------------- 
-      *                                                                 
+      *    2026.08.09  -  抽出期間パラメータ・コミットチェックポイント・
+      *                  トレーラーレコード・邦暦生年月日編集を追加
+      *    2026.08.09  -  ERA-HENKANの大正/昭和境界日を19261225から
+      *                  19261224に修正（改元日は昭和扱い）
+      *    2026.08.09  -  DATAカーソルにWITH HOLDを付加し、コミット
+      *                  チェックポイント後のFETCHが中断する不具合を
+      *                  修正
+      *    2026.08.09  -  邦暦編集のSTRINGをDELIMITED BY SIZEから
+      *                  SPACEに変更し、元号名の末尾空白が年の前に
+      *                  混入する不具合を修正
+      *
       ******************************************************************
        ENVIRONMENT                      DIVISION.                       
        CONFIGURATION                    SECTION.                        
        INPUT-OUTPUT                     SECTION.                        
        FILE-CONTROL.                                                    
             SELECT U30-FILE             ASSIGN  TO  U30.                
+            SELECT U90-FILE             ASSIGN  TO  U90.                
       *
        DATA                             DIVISION.                       
        FILE                             SECTION.                        
@@ -44,6 +55,23 @@
          03  生年月日−邦暦             PIC  N(011).                    
          03  年齢                       PIC  9(003).                    
          03  FILLER                     PIC  X(032).                    
+      *
+       01  U30-TRAILER-REC.                                             
+         03  レコード区分               PIC  X(003)  VALUE  'TRL'.      
+         03  出力件数                   PIC  9(006).                    
+         03  FILLER                     PIC  X(133).                    
+      *
+      *----------------------------------------------------------------*
+      * 実行結果ログファイル（国保バッチ共通）
+      *----------------------------------------------------------------*
+       FD  U90-FILE.
+       01  U90-REC.
+         03  LOG-PID                   PIC  X(008).
+         03  処理区分                   PIC  X(001).
+         03  ファイル名                 PIC  X(008).
+         03  件数                       PIC  X(009).
+         03  実行日                     PIC  9(008).
+         03  FILLER                     PIC  X(030).
       *
        WORKING-STORAGE                  SECTION.                        
       *----------------------------------------------------------------*
@@ -61,6 +89,9 @@
          03  年齢                       PIC  9(003).                    
          03  FILLER                     PIC  X(032).                    
       *
+      *
+       01  WK-DATE-FROM                 PIC  X(010)  VALUE  SPACE.      
+       01  WK-DATE-TO                   PIC  X(010)  VALUE  SPACE.      
            EXEC SQL END DECLARE SECTION END-EXEC.                       
       *
        01  WK-U30-CNT                   PIC  9(006).                    
@@ -69,12 +100,38 @@
        01  WK-DATE-TIME                 PIC  X(017).                    
       *
        01  WK-OEF                       PIC  X(003) VALUE LOW-VALUE.    
+      *
+       01  WK-COMMIT-INTERVAL           PIC  9(006)  VALUE  1000.       
+      *----------------------------------------------------------------*
+      * 邦暦変換・年齢算出ワーク
+      *----------------------------------------------------------------*
+       01  WK-SEIREKI-Y                 PIC  9(004).                    
+       01  WK-SEIREKI-M                 PIC  9(002).                    
+       01  WK-SEIREKI-D                 PIC  9(002).                    
+       01  WK-SEIREKI-YMD               PIC  9(008).                    
+       01  WK-ERA-GENGO                 PIC  X(006).                    
+       01  WK-ERA-YEAR                  PIC  9(002).                    
+       01  WK-ERA-X                     PIC  X(024)  VALUE  SPACE.      
+       01  WK-TODAY                     PIC  9(008).                    
+       01  WK-AGE                       PIC  9(003).                    
+      *----------------------------------------------------------------*
+      * 実行結果ログ・メッセージ取得ワーク
+      *----------------------------------------------------------------*
+       01  PID                          PIC  X(008)  VALUE  'DBSEQ01N'.
+       01  WK-RUN-DATE                  PIC  9(008).
+       01  WK-LOG-KBN                   PIC  X(001).
+       01  WK-LOG-FILE                  PIC  X(008).
+       01  WK-LOG-CNT                   PIC  9(009).
+       01  WK-MSG-NO                    PIC  X(003).
+       01  WK-MSG-TEXT                  PIC  X(080)  VALUE  SPACE.
+       01  PARM-WRHH302U.
+           COPY  WRHHP302.
 
        PROCEDURE DIVISION.                                              
       ******************************************************************
       * メイン処理                                                     *
       ******************************************************************
-       MAIN-SHORI.                      SECTION.                        
+       MAIN-SHORI                       SECTION.                        
          HAJIME.                                                        
       *
            PERFORM ZEN-SHORI.                                           
@@ -105,6 +162,16 @@
                    WK-DATE-TIME(13:2)        UPON  SYSOUT.              
       *
            OPEN OUTPUT U30-FILE                                         
+      *
+      *
+           OPEN OUTPUT U90-FILE                                         
+      *
+           MOVE  FUNCTION CURRENT-DATE (1:8)  TO  WK-RUN-DATE.          
+           MOVE  '0'                    TO  WK-LOG-KBN.                 
+           MOVE  SPACE                  TO  WK-LOG-FILE.                
+           MOVE  ZERO                   TO  WK-LOG-CNT.                 
+           PERFORM  RUN-LOG-RTN.                                        
+           PERFORM DATE-PARAM-RTN.                                      
       *
            PERFORM DB-CONNECT.                                          
       *
@@ -137,9 +204,27 @@
            END-EXEC.                                                    
            EXEC SQL                                                     
                DISCONNECT ALL                                           
-           EXEC-END.                                                    
+           END-EXEC.                                                    
+      *
+           MOVE  'TRL'                TO  レコード区分                 
+                                          OF  U30-TRAILER-REC.         
+           MOVE  WK-U30-CNT           TO  出力件数                     
+                                          OF  U30-TRAILER-REC.         
+           WRITE  U30-TRAILER-REC.                                      
       *
            CLOSE U30-FILE.                                              
+      *
+           MOVE  '1'                    TO  WK-LOG-KBN.                 
+           MOVE  'U30'                  TO  WK-LOG-FILE.                
+           MOVE  WK-U30-CNT             TO  WK-LOG-CNT.                 
+           PERFORM  RUN-LOG-RTN.                                        
+      *
+           MOVE  '9'                    TO  WK-LOG-KBN.                 
+           MOVE  SPACE                  TO  WK-LOG-FILE.                
+           MOVE  ZERO                   TO  WK-LOG-CNT.                 
+           PERFORM  RUN-LOG-RTN.                                        
+      *
+           CLOSE U90-FILE.                                              
       *
            DISPLAY '(OUTPUT) U30：出力ファイル = '                      
                    WK-U30-CNT '件'      UPON  SYSOUT.                   
@@ -163,7 +248,8 @@
        WRITE-OUTPUT                     SECTION.                        
          HAJIME.                                                        
       *
-           WRITE  U30-RECORD.                                           
+           MOVE  FETCH-RECORD         TO  U30-REC.                     
+           WRITE  U30-REC.                                             
       *
          OWARI.                                                         
            EXIT.                                                        
@@ -175,19 +261,36 @@
          OWARI.                                                         
            EXIT.                                                        
       ******************************************************************
+      * 抽出期間パラメータ取得処理                                     *
+      ******************************************************************
+       DATE-PARAM-RTN                   SECTION.                        
+         HAJIME.                                                        
+      *
+           ACCEPT  WK-DATE-FROM        FROM  ENVIRONMENT               
+                   'DBSEQ01N_DATE_FROM'.                                
+           ACCEPT  WK-DATE-TO          FROM  ENVIRONMENT               
+                   'DBSEQ01N_DATE_TO'.                                  
+      *
+         OWARI.                                                         
+           EXIT.                                                        
+      ******************************************************************
       * カーソルオープン処理                                           *
       ******************************************************************
        OPENS-CURSOR                     SECTION.                        
          HAJIME.                                                        
       *
            EXEC SQL                                                     
-               DECLARE DATA CURSOR FOR                                  
+               DECLARE DATA CURSOR WITH HOLD FOR                        
                SELECT 住民コード,                                       
                LEFT(カナ名称 + ' ' + カナ名称2, 100 ) AS カナ名称,      
                LEFT(名称 + ' ' + 名称2, 100) AS 名称,                   
                REPLACE(CONVERT(DATE, 生年月日, 120),'-','/')            
                                                    AS 生年月日_西暦     
                FROM T宛名                                               
+               WHERE (:WK-DATE-FROM = SPACE OR                         
+                      生年月日 >= :WK-DATE-FROM)                       
+                 AND (:WK-DATE-TO = SPACE OR                           
+                      生年月日 <= :WK-DATE-TO)                         
            END-EXEC.                                                    
       *
            EXEC SQL                                                     
@@ -200,8 +303,13 @@
                  CONTINUE                                               
                WHEN OTHER                                               
                  DISPLAY                                                
-                   "（ H情報集約_個人基本）読み込み処理に失敗しました " 
-                   PERFORM  ABEN-HANDLING                               
+                   "（ H情報集約_個人基本"                            
+                   "）読み込み処理に失敗しました "                    
+                                                     UPON SYSOUT     
+                 MOVE  'H20'        TO  WK-MSG-NO                  
+                 PERFORM  MSG-LOOKUP-RTN                           
+                 DISPLAY  WK-MSG-TEXT             UPON SYSOUT      
+                 PERFORM  ABEN-HANDLING                              
            END-EVALUATE.                                                
       *
          OWARI.                                                         
@@ -223,17 +331,93 @@
            EVALUATE  SQLSTATE                                           
                WHEN "00000"                                             
                  ADD 1             TO WK-U30-CNT                        
+                 PERFORM  ERA-HENKAN                                    
+                 PERFORM  COMMIT-CHECKPOINT                             
                WHEN "02000"                                             
-                 MOVE WK-OEF       TO HIGH-VALUE                        
+                 MOVE HIGH-VALUE   TO WK-OEF                            
                WHEN OTHER                                               
                  DISPLAY                                                
-                   "（ H情報集約_個人基本）読み込み処理に失敗しました " 
-                   PERFORM  ABEN-HANDLING                               
+                   "（ H情報集約_個人基本"                            
+                   "）読み込み処理に失敗しました "                    
+                                                     UPON SYSOUT     
+                 MOVE  'H20'        TO  WK-MSG-NO                  
+                 PERFORM  MSG-LOOKUP-RTN                           
+                 DISPLAY  WK-MSG-TEXT             UPON SYSOUT      
+                 PERFORM  ABEN-HANDLING                              
            END-EVALUATE                                                 
       *
          OWARI.                                                         
            EXIT.                                                        
       ******************************************************************
+      * 邦暦変換・年齢算出処理                                         *
+      ******************************************************************
+       ERA-HENKAN                       SECTION.                        
+         HAJIME.                                                        
+      *
+           MOVE  生年月日−西暦 OF FETCH-RECORD (1:4)                    
+                                          TO  WK-SEIREKI-Y.            
+           MOVE  生年月日−西暦 OF FETCH-RECORD (6:2)                    
+                                          TO  WK-SEIREKI-M.            
+           MOVE  生年月日−西暦 OF FETCH-RECORD (9:2)                    
+                                          TO  WK-SEIREKI-D.            
+      *
+           COMPUTE  WK-SEIREKI-YMD  =  WK-SEIREKI-Y * 10000             
+                                     + WK-SEIREKI-M * 100               
+                                     + WK-SEIREKI-D.                    
+      *
+           EVALUATE  TRUE                                               
+               WHEN  WK-SEIREKI-YMD  <=  19120729                       
+                 MOVE  '明治'             TO  WK-ERA-GENGO              
+                 COMPUTE  WK-ERA-YEAR  =  WK-SEIREKI-Y  -  1867         
+               WHEN  WK-SEIREKI-YMD  <=  19261224
+                 MOVE  '大正'             TO  WK-ERA-GENGO              
+                 COMPUTE  WK-ERA-YEAR  =  WK-SEIREKI-Y  -  1911         
+               WHEN  WK-SEIREKI-YMD  <=  19890107                       
+                 MOVE  '昭和'             TO  WK-ERA-GENGO              
+                 COMPUTE  WK-ERA-YEAR  =  WK-SEIREKI-Y  -  1925         
+               WHEN  WK-SEIREKI-YMD  <=  20190430                       
+                 MOVE  '平成'             TO  WK-ERA-GENGO              
+                 COMPUTE  WK-ERA-YEAR  =  WK-SEIREKI-Y  -  1988         
+               WHEN  OTHER                                              
+                 MOVE  '令和'             TO  WK-ERA-GENGO              
+                 COMPUTE  WK-ERA-YEAR  =  WK-SEIREKI-Y  -  2018         
+           END-EVALUATE.                                                
+      *
+           MOVE  SPACE                TO  WK-ERA-X.                     
+           STRING  WK-ERA-GENGO           DELIMITED BY SPACE            
+                   WK-ERA-YEAR            DELIMITED BY SIZE             
+                   '年'                   DELIMITED BY SIZE             
+                   WK-SEIREKI-M           DELIMITED BY SIZE             
+                   '月'                   DELIMITED BY SIZE             
+                   WK-SEIREKI-D           DELIMITED BY SIZE             
+                   '日'                   DELIMITED BY SIZE             
+               INTO  WK-ERA-X.                                          
+           MOVE  WK-ERA-X             TO  生年月日−邦暦                
+                                          OF  FETCH-RECORD.             
+      *
+           MOVE  FUNCTION CURRENT-DATE (1:8)  TO  WK-TODAY.             
+           COMPUTE  WK-AGE  =  (WK-TODAY  -  WK-SEIREKI-YMD)  /  10000. 
+           MOVE  WK-AGE               TO  年齢  OF  FETCH-RECORD.       
+      *
+         OWARI.                                                         
+           EXIT.                                                        
+      ******************************************************************
+      * コミットチェックポイント処理                                   *
+      ******************************************************************
+       COMMIT-CHECKPOINT                SECTION.                        
+         HAJIME.                                                        
+      *
+           IF  FUNCTION MOD (WK-U30-CNT, WK-COMMIT-INTERVAL)  =  ZERO   
+               EXEC SQL                                                 
+                   COMMIT WORK                                         
+               END-EXEC                                                
+               DISPLAY  '*** COMMIT WORK  件数='  WK-U30-CNT  ' ***'    
+                                                    UPON  SYSOUT        
+           END-IF.                                                     
+      *
+         OWARI.                                                         
+           EXIT.                                                        
+      ******************************************************************
       * ＡＢＥＮＤ処理                                                 *
       ******************************************************************
        ABEN-HANDLING                    SECTION.                        
@@ -251,12 +435,54 @@
            END-EXEC.                                                    
       *
            CLOSE U30-FILE.                                              
+      *
+           MOVE  '8'                    TO  WK-LOG-KBN.                 
+           MOVE  SPACE                  TO  WK-LOG-FILE.                
+           MOVE  WK-U30-CNT             TO  WK-LOG-CNT.                 
+           PERFORM  RUN-LOG-RTN.                                        
+      *
+           CLOSE U90-FILE.                                              
       *
            CALL 'ABENDU'.                                               
       *
          OWARI.                                                         
            EXIT.                                                        
       ******************************************************************
+      * 実行結果ログ出力処理                                           *
+      ******************************************************************
+       RUN-LOG-RTN                       SECTION.                        
+         HAJIME.                                                        
+      *
+           MOVE  PID                    TO  LOG-PID     OF  U90-REC.   
+           MOVE  WK-LOG-KBN             TO  処理区分    OF  U90-REC.   
+           MOVE  WK-LOG-FILE        TO  ファイル名  OF  U90-REC.       
+           MOVE  WK-LOG-CNT             TO  件数        OF  U90-REC.   
+           MOVE  WK-RUN-DATE            TO  実行日      OF  U90-REC.   
+           WRITE  U90-REC.                                              
+      *
+         OWARI.                                                         
+           EXIT.                                                        
+      ******************************************************************
+      * 共通エラーメッセージ取得処理                                   *
+      ******************************************************************
+       MSG-LOOKUP-RTN                    SECTION.                        
+         HAJIME.                                                        
+      *
+           INITIALIZE                   PARM-WRHH302U.                 
+           MOVE  SPACE                  TO  WK-MSG-TEXT.                
+           MOVE  WK-MSG-NO              TO  Ｐメッセージ番号.          
+           CALL  'WRHH302U'             USING  PARM-WRHH302U.          
+      *
+           IF  Ｐリターンコード  OF  PARM-WRHH302U  =  ZERO            
+               MOVE  Ｐメッセージ内容   TO  WK-MSG-TEXT                
+           ELSE                                                        
+               DISPLAY  '*** WRHH302U ***'          UPON  SYSOUT       
+               MOVE  WK-MSG-NO          TO  WK-MSG-TEXT                
+           END-IF.                                                     
+      *
+         OWARI.                                                         
+           EXIT.                                                        
+      ******************************************************************
       *****    DBSEQ01N  PROGRAM  END                              *****
        END PROGRAM DBSEQ01N.                                            
-      
\ No newline at end of file
+      
