@@ -1,6 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. table.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  TABLE-STUDENT is now loaded from and saved
+      *                     back to STUDENT-TABLE.DAT so entries
+      *                     survive past the current run.  Implemented
+      *                     DELETE-DATA (menu option 5) with proper
+      *                     compaction, added real edit checks to
+      *                     UPDATE-DATA, and let SEARCH-DATA match on
+      *                     NAME (partial) or BOD as well as ID.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-TABLE-FILE ASSIGN TO "STUDENT-TABLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLE-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-TABLE-FILE.
+       01  STUDENT-TABLE-FILE-RECORD.
+           03  FT-ID-STUDENT           PIC     9(03).
+           03  FT-NAME-STUDENT         PIC     X(11).
+           03  FT-BOD-STUDENT          PIC     X(10).
+
        WORKING-STORAGE SECTION.
        01  OPTION                  PIC     9(01).
        01  WS-COUNT                PIC     9(03)   VALUE 0.
@@ -14,45 +38,59 @@
        01  Search-ID               PIC     9(03).
        01  ID-POSITION             PIC     9(03).
 
+       01  WS-TABLE-FILE-STATUS    PIC     X(02).
+       01  WS-SEARCH-MODE          PIC     X(01).
+       01  WS-SEARCH-NAME          PIC     X(11).
+       01  WS-SEARCH-BOD           PIC     X(10).
+       01  WS-ANY-FOUND            PIC     X(01).
+
+       01  WS-NEW-NAME             PIC     X(11).
+       01  WS-NEW-BOD              PIC     X(10).
+       01  WS-VALID                PIC     X(01).
+       01  WS-BOD-DIGITS-OK        PIC     X(01).
+       01  WS-SUB                  PIC     9(02).
+       01  WS-CHAR                 PIC     X(01).
+       01  WS-SEARCH-LEN           PIC     9(02).
+       01  WS-NAME-POS             PIC     9(02).
+       01  WS-NAME-MATCHED         PIC     X(01).
+
        PROCEDURE DIVISION.
        MAIN SECTION.
        MAIN-START.
-           DISPLAY "***************************************".
-           DISPLAY "*****************MENU******************".
-           DISPLAY "*1. INPUT DATA                         ".
-           DISPLAY "*2. OUTPUT DATA                        ".
-           DISPLAY "*3. SEARCH DATA                        ".
-           DISPLAY "*4. UPDATE DATA                        ".
-           DISPLAY "***************************************".
-           DISPLAY "INPUT OPTION: " WITH NO ADVANCING ACCEPT OPTION.
+           PERFORM LOAD-TABLE.
+           PERFORM SHOW-MENU.
            PERFORM UNTIL OPTION = 0
                EVALUATE OPTION
                    WHEN 1
                        PERFORM INPUT-DATA
-                       GO TO MAIN
                    WHEN 2
                        PERFORM OUTPUT-DATA
-                       GO TO MAIN
                    WHEN 3
                        PERFORM SEARCH-DATA
-                       GO TO MAIN
                    WHEN 4
                        PERFORM UPDATE-DATA
-                       GO TO MAIN
-      *            WHEN 5 
-      *                PERFORM DELETE-DATA
-      *                GO TO MAIN
-                   WHEN 0
-                       GO TO MAIN
-                   WHEN OTHER 
+                   WHEN 5
+                       PERFORM DELETE-DATA
+                   WHEN OTHER
                        DISPLAY "INPUT ERROR! INPUT, PLEASE"
-                       GO TO MAIN
                END-EVALUATE
+               PERFORM SHOW-MENU
            END-PERFORM.
        MAIN-EXIT.
-           EXIT.
+           PERFORM SAVE-TABLE.
            DISPLAY "END PROGRAMME!".
            STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY "***************************************".
+           DISPLAY "*****************MENU******************".
+           DISPLAY "*1. INPUT DATA                         ".
+           DISPLAY "*2. OUTPUT DATA                        ".
+           DISPLAY "*3. SEARCH DATA                        ".
+           DISPLAY "*4. UPDATE DATA                        ".
+           DISPLAY "*5. DELETE DATA                        ".
+           DISPLAY "***************************************".
+           DISPLAY "INPUT OPTION: " WITH NO ADVANCING ACCEPT OPTION.
        INPUT-DATA.
            IF WS-COUNT < 1000
                ADD 1 TO WS-COUNT
@@ -66,69 +104,192 @@
            ELSE
                DISPLAY "LIST IS FULL"
            END-IF.
-           
+
        OUTPUT-DATA.
            IF WS-COUNT > 0
            PERFORM VARYING Ind FROM 1 BY 1 UNTIL Ind > WS-COUNT
                DISPLAY "***************************************"
-               DISPLAY "*STUDENT-ID: " 
-               ID-STUDENT (Ind) "*" 
+               DISPLAY "*STUDENT-ID: "
+               ID-STUDENT (Ind) "*"
                NAME-STUDENT (Ind) "*"
                BOD-STUDENT (Ind) "*"
                DISPLAY "***************************************"
            END-PERFORM.
+
+      *> SEARCH-DATA - Tìm theo ID, hoặc theo NAME (khớp một phần),
+      *> hoặc theo BOD (ngày sinh).
        SEARCH-DATA.
-           DISPLAY "INPUT ID WANT TO SEARCH: " WITH NO ADVANCING
+           DISPLAY "SEARCH BY (I)D, (N)AME OR (B)OD: "
+               WITH NO ADVANCING ACCEPT WS-SEARCH-MODE.
+           MOVE "N" TO WS-ANY-FOUND.
+           INSPECT WS-SEARCH-MODE CONVERTING "bin" TO "BIN".
+           EVALUATE WS-SEARCH-MODE
+               WHEN "I"
+                   DISPLAY "INPUT ID WANT TO SEARCH: "
+                       WITH NO ADVANCING ACCEPT Search-ID
+                   PERFORM VARYING Ind FROM 1 BY 1
+                           UNTIL Ind > WS-COUNT
+                       IF ID-STUDENT (Ind) = Search-ID
+                           PERFORM DISPLAY-SEARCH-HIT
+                           MOVE "Y" TO WS-ANY-FOUND
+                       END-IF
+                   END-PERFORM
+               WHEN "N"
+                   DISPLAY "INPUT NAME (OR PART OF NAME): "
+                       WITH NO ADVANCING ACCEPT WS-SEARCH-NAME
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+                       TO WS-SEARCH-LEN
+                   PERFORM VARYING Ind FROM 1 BY 1
+                           UNTIL Ind > WS-COUNT
+                       PERFORM MATCH-NAME-PARTIAL
+                       IF WS-NAME-MATCHED = "Y"
+                           PERFORM DISPLAY-SEARCH-HIT
+                           MOVE "Y" TO WS-ANY-FOUND
+                       END-IF
+                   END-PERFORM
+               WHEN "B"
+                   DISPLAY "INPUT BOD (YYYY-MM-DD): "
+                       WITH NO ADVANCING ACCEPT WS-SEARCH-BOD
+                   PERFORM VARYING Ind FROM 1 BY 1
+                           UNTIL Ind > WS-COUNT
+                       IF BOD-STUDENT (Ind) = WS-SEARCH-BOD
+                           PERFORM DISPLAY-SEARCH-HIT
+                           MOVE "Y" TO WS-ANY-FOUND
+                       END-IF
+                   END-PERFORM
+               WHEN OTHER
+                   DISPLAY "INVALID SEARCH MODE"
+           END-EVALUATE.
+           IF WS-ANY-FOUND = "N"
+               DISPLAY "NO MATCHING RECORD FOUND"
+           END-IF.
+
+      *> MATCH-NAME-PARTIAL - WS-NAME-MATCHED = "Y" nếu WS-SEARCH-NAME
+      *> (đã bỏ khoảng trắng) xuất hiện ở bất kỳ vị trí nào trong
+      *> NAME-STUDENT (Ind).
+       MATCH-NAME-PARTIAL.
+           MOVE "N" TO WS-NAME-MATCHED.
+           IF WS-SEARCH-LEN > 0
+               PERFORM VARYING WS-NAME-POS FROM 1 BY 1
+                       UNTIL WS-NAME-POS > (12 - WS-SEARCH-LEN)
+                       OR WS-NAME-MATCHED = "Y"
+                   IF NAME-STUDENT (Ind)
+                       (WS-NAME-POS:WS-SEARCH-LEN) =
+                       WS-SEARCH-NAME (1:WS-SEARCH-LEN)
+                       MOVE "Y" TO WS-NAME-MATCHED
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       DISPLAY-SEARCH-HIT.
+           DISPLAY "***************************************"
+           DISPLAY "DATA : "
+           DISPLAY "ID: " ID-STUDENT (Ind)
+           DISPLAY "Name: " NAME-STUDENT (Ind)
+           DISPLAY "Birthdate: " BOD-STUDENT (Ind)
+           DISPLAY "***************************************".
+
+      *> UPDATE-DATA - Chỉ nhận thay đổi khi NAME không trống và BOD
+      *> đúng dạng ngày (ba câu INSPECT cũ không kiểm tra gì cả,
+      *> đã bỏ).
+       UPDATE-DATA.
+           DISPLAY "INPUT ID WANT TO UPDATE: " WITH NO ADVANCING
            ACCEPT Search-ID.
            PERFORM VARYING Ind FROM 1 BY 1 UNTIL Ind > WS-COUNT
                IF ID-STUDENT (Ind) = Search-ID
                    DISPLAY "***************************************"
-                   DISPLAY "DATA : "
-                   DISPLAY "ID: " ID-STUDENT (Ind)
-                   DISPLAY "Name: " NAME-STUDENT (Ind)
-                   DISPLAY "Birthdate: " BOD-STUDENT (Ind)
+                   DISPLAY "*STUDENT-ID: "
+                   ID-STUDENT (Ind) "*"
+                   NAME-STUDENT (Ind) "*"
+                   BOD-STUDENT (Ind) "*"
                    DISPLAY "***************************************"
+                   DISPLAY "INPUT NEW NAME: " WITH NO ADVANCING
+                       ACCEPT WS-NEW-NAME
+                   DISPLAY "INPUT NEW BOD: " WITH NO ADVANCING
+                       ACCEPT WS-NEW-BOD
+                   PERFORM VALIDATE-UPDATE
+                   IF WS-VALID = "Y"
+                       MOVE WS-NEW-NAME TO NAME-STUDENT (Ind)
+                       MOVE WS-NEW-BOD TO BOD-STUDENT (Ind)
+                       DISPLAY "RECORD UPDATED"
+                   ELSE
+                       DISPLAY "UPDATE REJECTED - INVALID NAME/BOD"
+                   END-IF
                    EXIT PERFORM
                END-IF
            END-PERFORM.
-       UPDATE-DATA.
-           DISPLAY "INPUT ID WANT TO UPDATE: " WITH NO ADVANCING
+
+       VALIDATE-UPDATE.
+           MOVE "Y" TO WS-VALID.
+           IF WS-NEW-NAME = SPACES
+               MOVE "N" TO WS-VALID
+           END-IF.
+           MOVE "Y" TO WS-BOD-DIGITS-OK.
+           IF WS-NEW-BOD = SPACES
+               MOVE "N" TO WS-BOD-DIGITS-OK
+           END-IF.
+           IF WS-NEW-BOD (5:1) NOT = "-"
+           OR WS-NEW-BOD (8:1) NOT = "-"
+               MOVE "N" TO WS-BOD-DIGITS-OK
+           END-IF.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+               MOVE WS-NEW-BOD (WS-SUB:1) TO WS-CHAR
+               IF WS-SUB NOT = 5 AND WS-SUB NOT = 8
+                   IF WS-CHAR < "0" OR WS-CHAR > "9"
+                       MOVE "N" TO WS-BOD-DIGITS-OK
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-BOD-DIGITS-OK = "N"
+               MOVE "N" TO WS-VALID
+           END-IF.
+
+      *> DELETE-DATA - Xoá một bản ghi và dồn các bản ghi phía sau lên.
+       DELETE-DATA.
+           DISPLAY "INPUT ID WANT TO DELETE: " WITH NO ADVANCING
            ACCEPT Search-ID.
            PERFORM VARYING Ind FROM 1 BY 1 UNTIL Ind > WS-COUNT
                IF ID-STUDENT (Ind) = Search-ID
-                   DISPLAY "***************************************"
-                   DISPLAY "*STUDENT-ID: " 
-                   ID-STUDENT (Ind) "*" 
-                   NAME-STUDENT (Ind) "*"
-                   BOD-STUDENT (Ind) "*"
-                   DISPLAY "***************************************"
-                   DISPLAY "INPUT ID: " WITH NO ADVANCING ACCEPT
-                   ID-STUDENT (Ind)
-                   DISPLAY "INPUT NAME: " WITH NO ADVANCING ACCEPT
-                   NAME-STUDENT  (Ind)
-                   DISPLAY "INPUT BOD: " WITH NO ADVANCING ACCEPT
-                   BOD-STUDENT (Ind)
-                   INSPECT ID-STUDENT (Ind) REPLACING ALL 
-                   ID-STUDENT (Ind) BY ID-STUDENT (Ind)
-                   INSPECT NAME-STUDENT (Ind) REPLACING ALL 
-                   NAME-STUDENT (Ind) BY NAME-STUDENT (Ind) 
-                   INSPECT BOD-STUDENT (Ind) REPLACING ALL 
-                   BOD-STUDENT (Ind) BY BOD-STUDENT (Ind)
+                   PERFORM VARYING Ind FROM Ind BY 1
+                           UNTIL Ind >= WS-COUNT
+                       MOVE ID-STUDENT (Ind + 1) TO ID-STUDENT (Ind)
+                       MOVE NAME-STUDENT (Ind + 1)
+                           TO NAME-STUDENT (Ind)
+                       MOVE BOD-STUDENT (Ind + 1) TO BOD-STUDENT (Ind)
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-COUNT
+                   DISPLAY "DELETE SUCCESSFULLY!"
+                   EXIT PERFORM
                END-IF
            END-PERFORM.
-      *DELETE-DATA.
-      *    DISPLAY "INPUT ID WANT TO DELETE: " WITH NO ADVANCING
-      *    ACCEPT Search-ID.
-      *    PERFORM VARYING Ind FROM 1 BY 1 UNTIL Ind > TOTAL-RECORD
-      *        IF ID-STUDENT (Ind) = Search-ID
-      *            PERFORM VARYING Ind FROM Ind BY 1 UNTIL Ind =
-      *            TOTAL-RECORD - 1
-      *                MOVE ID-STUDENT (Ind + 1) TO ID-STUDENT (Ind)
-      *                MOVE NAME-STUDENT (Ind + 1) TO NAME-STUDENT (Ind)
-      *                MOVE BOD-STUDENT (Ind + 1) TO BOD-STUDENT (Ind)
-      *            END-PERFORM
-      *            SUBTRACT 1 FROM TOTAL-RECORD
-      *        END-IF
-      *    END-PERFORM.
-      *    DISPLAY "DELETE SUSSUFULLY!".
 
+       LOAD-TABLE.
+           MOVE 0 TO WS-COUNT.
+           OPEN INPUT STUDENT-TABLE-FILE.
+           IF WS-TABLE-FILE-STATUS = "35"
+               CLOSE STUDENT-TABLE-FILE
+           ELSE
+               PERFORM UNTIL WS-TABLE-FILE-STATUS = "10"
+                   READ STUDENT-TABLE-FILE
+                       AT END
+                           MOVE "10" TO WS-TABLE-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-COUNT
+                           SET Ind TO WS-COUNT
+                           MOVE FT-ID-STUDENT TO ID-STUDENT (Ind)
+                           MOVE FT-NAME-STUDENT TO NAME-STUDENT (Ind)
+                           MOVE FT-BOD-STUDENT TO BOD-STUDENT (Ind)
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-TABLE-FILE
+           END-IF.
+
+       SAVE-TABLE.
+           OPEN OUTPUT STUDENT-TABLE-FILE.
+           PERFORM VARYING Ind FROM 1 BY 1 UNTIL Ind > WS-COUNT
+               MOVE ID-STUDENT (Ind) TO FT-ID-STUDENT
+               MOVE NAME-STUDENT (Ind) TO FT-NAME-STUDENT
+               MOVE BOD-STUDENT (Ind) TO FT-BOD-STUDENT
+               WRITE STUDENT-TABLE-FILE-RECORD
+           END-PERFORM.
+           CLOSE STUDENT-TABLE-FILE.
