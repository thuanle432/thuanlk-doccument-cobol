@@ -1,17 +1,51 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InputOutputMenu.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  WS-DATA-ARRAY is now loaded from and saved
+      *                     back to DATA-FILE so "Xuat du lieu" still
+      *                     has something to show after a restart.
+      *                     Entries past the WS-MAX-DATA cap are no
+      *                     longer dropped silently - they go to
+      *                     OVERFLOW-FILE instead.
+      *    2026/08/09  LKT  WRITE-OVERFLOW-ENTRY now decides OUTPUT
+      *                     vs EXTEND from OVERFLOW-FILE's own file
+      *                     status instead of WS-OVERFLOW-COUNT, which
+      *                     resets to zero every run and truncated any
+      *                     overflow history left over from a prior run.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "INTAKE-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATA-FILE-STATUS.
+           SELECT OVERFLOW-FILE ASSIGN TO "INTAKE-OVERFLOW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-FILE-RECORD           PIC X(50).
+
+       FD  OVERFLOW-FILE.
+       01  OVERFLOW-FILE-RECORD      PIC X(50).
+
        WORKING-STORAGE SECTION.
        01 WS-USER-CHOICE   PIC X.
        01 WS-EXIT-FLAG     PIC X VALUE 'N'.
        01 WS-INPUT-DATA    PIC X(50).
        01 WS-DATA-COUNT    PIC 9(4) VALUE 0.
        01 WS-MAX-DATA      PIC 9(4) VALUE 100.
+       01 WS-OVERFLOW-COUNT PIC 9(4) VALUE 0.
        01 WS-DATA-ARRAY.
            05 WS-DATA-ENTRY OCCURS 100 TIMES INDEXED BY WS-INDEX.
                10 WS-DATA-ITEM PIC X(50).
 
+       01 WS-DATA-FILE-STATUS      PIC X(02).
+       01 WS-OVERFLOW-FILE-STATUS  PIC X(02).
+
        SCREEN SECTION.
        01 MAIN-MENU-SCREEN.
            05 BLANK SCREEN.
@@ -36,6 +70,7 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LOAD-DATA-PROCEDURE
            PERFORM UNTIL WS-EXIT-FLAG = 'Y'
                DISPLAY MAIN-MENU-SCREEN
                ACCEPT MAIN-MENU-SCREEN
@@ -51,6 +86,7 @@
                        DISPLAY "Lua chon khong hop le"
                END-EVALUATE
            END-PERFORM
+           PERFORM SAVE-DATA-PROCEDURE
            STOP RUN.
 
        INPUT-DATA-PROCEDURE.
@@ -61,7 +97,9 @@
                MOVE WS-INPUT-DATA TO WS-DATA-ITEM(WS-DATA-COUNT)
                DISPLAY "Du lieu da duoc nhap thanh cong."
            ELSE
-               DISPLAY "Khong the luu them du lieu, bo nho da day."
+               PERFORM WRITE-OVERFLOW-ENTRY
+               DISPLAY "Bo nho da day - du lieu da duoc luu vao "
+                   "file du tru."
            END-IF
            DISPLAY "Nhan Enter de tiep tuc..."
            ACCEPT OMITTED.
@@ -80,3 +118,46 @@
            END-IF
            DISPLAY "Nhan Enter de tiep tuc..."
            ACCEPT OMITTED.
+
+      *> WRITE-OVERFLOW-ENTRY - Luu cac ban ghi vuot qua WS-MAX-DATA
+      *> vao OVERFLOW-FILE thay vi bo qua am tham.
+       WRITE-OVERFLOW-ENTRY.
+           ADD 1 TO WS-OVERFLOW-COUNT.
+           OPEN EXTEND OVERFLOW-FILE.
+           IF WS-OVERFLOW-FILE-STATUS = "05" OR "35"
+               OPEN OUTPUT OVERFLOW-FILE
+           END-IF.
+           MOVE WS-INPUT-DATA TO OVERFLOW-FILE-RECORD.
+           WRITE OVERFLOW-FILE-RECORD.
+           CLOSE OVERFLOW-FILE.
+
+      *> LOAD-DATA-PROCEDURE - Doc lai du lieu da luu tu lan chay truoc.
+       LOAD-DATA-PROCEDURE.
+           OPEN INPUT DATA-FILE.
+           IF WS-DATA-FILE-STATUS = "35"
+               CLOSE DATA-FILE
+           ELSE
+               PERFORM UNTIL WS-DATA-FILE-STATUS = "10"
+               OR WS-DATA-COUNT >= WS-MAX-DATA
+                   READ DATA-FILE
+                       AT END
+                           MOVE "10" TO WS-DATA-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-DATA-COUNT
+                           MOVE DATA-FILE-RECORD
+                               TO WS-DATA-ITEM(WS-DATA-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE DATA-FILE
+           END-IF.
+
+      *> SAVE-DATA-PROCEDURE - Luu lai toan bo mang du lieu khi thoat.
+       SAVE-DATA-PROCEDURE.
+           OPEN OUTPUT DATA-FILE.
+           SET WS-INDEX TO 1.
+           PERFORM UNTIL WS-INDEX > WS-DATA-COUNT
+               MOVE WS-DATA-ITEM(WS-INDEX) TO DATA-FILE-RECORD
+               WRITE DATA-FILE-RECORD
+               ADD 1 TO WS-INDEX
+           END-PERFORM.
+           CLOSE DATA-FILE.
