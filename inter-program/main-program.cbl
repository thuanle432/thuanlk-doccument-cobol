@@ -1,19 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main-program.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  Pass WS-TIER through to bonus so the rate
+      *                     varies by staff grade, and write a bonus
+      *                     run report file instead of just DISPLAY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BONUS-REPORT ASSIGN TO "BONUS-REPORT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BONUS-REPORT.
+       01  BONUS-REPORT-RECORD.
+           03  RPT-ID                  PIC     9(02).
+           03  FILLER                  PIC     X(01).
+           03  RPT-NAME                PIC     X(14).
+           03  FILLER                  PIC     X(01).
+           03  RPT-OLD-SALARY          PIC     9(7)V9(02).
+           03  FILLER                  PIC     X(01).
+           03  RPT-BONUS-PCT           PIC     9(01)V9(02).
+           03  FILLER                  PIC     X(01).
+           03  RPT-BONUS-AMOUNT        PIC     9(7)V9(02).
+           03  FILLER                  PIC     X(01).
+           03  RPT-NEW-SALARY          PIC     9(7)V9(02).
+
        WORKING-STORAGE SECTION.
        01  WS-STAFF.
            03  WS-ID                   PIC     9(02).
            03  WS-NAME                 PIC     X(14).
            03  WS-SALARY               PIC     9(7)v9(02).
            03  WS-BONUS-SALARY         PIC     9(7)V9(02).
+           03  WS-TIER                 PIC     9(01).
+           03  WS-BONUS-PCT            PIC     9(01)V9(02).
+       01  WS-ORIGINAL-SALARY          PIC     9(7)V9(02).
        PROCEDURE DIVISION.
            MOVE 01                             TO WS-ID.
            MOVE "THUAN"                        TO WS-NAME.
            MOVE 4000.00                        TO WS-SALARY.
+           MOVE 2                               TO WS-TIER.
+           MOVE WS-SALARY                      TO WS-ORIGINAL-SALARY.
            DISPLAY "SALARY IS: " WS-SALARY.
            CALL "bonus"                        USING WS-STAFF.
            DISPLAY "SALARY AFFTER BONUS: " WS-SALARY.
            DISPLAY "BONUS: " WS-BONUS-SALARY.
+           PERFORM WRITE-BONUS-REPORT.
            STOP RUN.
-       
\ No newline at end of file
+
+       WRITE-BONUS-REPORT.
+           OPEN OUTPUT BONUS-REPORT.
+           MOVE WS-ID                  TO RPT-ID.
+           MOVE WS-NAME                TO RPT-NAME.
+           MOVE WS-ORIGINAL-SALARY     TO RPT-OLD-SALARY.
+           MOVE WS-BONUS-PCT           TO RPT-BONUS-PCT.
+           MOVE WS-BONUS-SALARY        TO RPT-BONUS-AMOUNT.
+           MOVE WS-SALARY              TO RPT-NEW-SALARY.
+           WRITE BONUS-REPORT-RECORD.
+           CLOSE BONUS-REPORT.
