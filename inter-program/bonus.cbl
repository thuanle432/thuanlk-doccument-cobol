@@ -1,14 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. bonus.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  Bonus percent now comes from a tier lookup
+      *                     table keyed on WS-TIER instead of a flat
+      *                     0.1 literal, so HR can give different
+      *                     grades different rates.
+      ******************************************************************
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *>   TIER 1 = STAFF, TIER 2 = SENIOR, TIER 3 = MANAGER,
+      *>   TIER 4 = DIRECTOR
+       01  WS-TIER-TABLE-VALUES.
+           03  FILLER                  PIC     9(01)V9(02) VALUE 0.05.
+           03  FILLER                  PIC     9(01)V9(02) VALUE 0.10.
+           03  FILLER                  PIC     9(01)V9(02) VALUE 0.15.
+           03  FILLER                  PIC     9(01)V9(02) VALUE 0.20.
+       01  WS-TIER-TABLE REDEFINES WS-TIER-TABLE-VALUES.
+           03  WS-TIER-ENTRY OCCURS 4 TIMES INDEXED BY WS-TIER-IDX.
+               05  WS-TIER-PCT         PIC     9(01)V9(02).
+
        LINKAGE SECTION.
        01  WS-STAFF.
            03  WS-ID                   PIC     9(02).
            03  WS-NAME                 PIC     X(14).
            03  WS-SALARY               PIC     9(7)v9(02).
            03  WS-BONUS-SALARY         PIC     9(7)V9(02).
+           03  WS-TIER                 PIC     9(01).
+           03  WS-BONUS-PCT            PIC     9(01)V9(02).
        PROCEDURE DIVISION USING WS-STAFF.
-           COMPUTE  WS-BONUS-SALARY =          WS-SALARY * 0.1.
-           ADD WS-BONUS-SALARY                 TO WS-SALARY.
+       MAIN-START.
+           IF WS-TIER < 1 OR WS-TIER > 4
+               MOVE 1                  TO WS-TIER
+           END-IF.
+           MOVE WS-TIER-PCT (WS-TIER)  TO WS-BONUS-PCT.
+           COMPUTE  WS-BONUS-SALARY =  WS-SALARY * WS-BONUS-PCT.
+           ADD WS-BONUS-SALARY         TO WS-SALARY.
            EXIT PROGRAM.
-       
\ No newline at end of file
