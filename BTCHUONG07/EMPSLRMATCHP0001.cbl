@@ -6,6 +6,19 @@
        DATE-COMPILED.                   2024/12/17.
       *
       ******************************************************************
+      *  MODIFICATION HISTORY
+      *    2026/08/09  LKT  Completed the ID01/ID02 match: stamp
+      *                     OUT-STATUS with MATCHED / NO-HOURS /
+      *                     NO-SALARY / NAME-MISMATCH, write the
+      *                     RESULT.txt trailer, split unmatched hours
+      *                     off to an exceptions file, and price
+      *                     overtime hours over 160 at 1.5x.
+      *    2026/08/09  LKT  Added the ID02-driven pass that reports
+      *                     NO-HOURS for salary records with no
+      *                     matching hours record in ID01, and
+      *                     dropped the unused WK-REGULAR-HOURS and
+      *                     WK-REGULAR-AMOUNT fields.
+      ******************************************************************
       ******************************************************************
        ENVIRONMENT                      DIVISION.
       ******************************************************************
@@ -21,18 +34,21 @@
            SELECT  ID01                 ASSIGN       TO "EMPLOYEE.txt"
                                         ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT  IDO2                 ASSIGN       TO "SALARY.txt"
+           SELECT  ID02                 ASSIGN       TO "SALARY.txt"
                                         ORGANIZATION IS LINE SEQUENTIAL.
-                                        
+
            SELECT  OD01                 ASSIGN       TO "RESULT.txt"
                                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  OD02                 ASSIGN       TO "ORPHAN.txt"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
       ******************************************************************
        DATA                             DIVISION.
        FILE                             SECTION.
       *-----------------------------------------------------------------
       *  CẤU TRÚC CỦA FILE ID01
       *-----------------------------------------------------------------
-       FD  IDO1.
+       FD  ID01.
        01  IN-EMP-REC.
            03  IN-EMP.
                05  IN-EMP-ID            PIC  X(005).
@@ -44,10 +60,10 @@
       *  CẤU TRÚC CỦA FILE ID02
       *-----------------------------------------------------------------
        FD  ID02.
-       01  IN-EMP-REC.
-           03  IN-EMP.
-               05  IN-EMP-ID            PIC  X(005).
-               05  IN-EMP-NAME          PIC  X(030).
+       01  IN-SLR-REC.
+           03  IN-SLR-EMP.
+               05  IN-SLR-EMP-ID        PIC  X(005).
+               05  IN-SLR-EMP-NAME      PIC  X(030).
            03  IN-GROSS-SALARY          PIC  9(007)V99.
            03  IN-TAX                   PIC  9(007)V99.
            03  IN-NET-SALARY            PIC  9(007)V99.
@@ -61,10 +77,19 @@
                05  OUT-EMP-ID           PIC  X(005).
                05  OUT-EMP-NAME         PIC  X(030).
            03  OUT-GROSS-SALARY         PIC  9(007)V99.
+           03  OUT-OVERTIME-AMOUNT      PIC  9(007)V99.
            03  OUT-TAX                  PIC  9(007)V99.
            03  OUT-NET-SALARY           PIC  9(007)V99.
-           03  OUT-STATUS               PIC  X(010).
-           03  FILLER                   PIC  X(016).
+           03  OUT-STATUS               PIC  X(013).
+           03  FILLER                   PIC  X(013).
+      *-----------------------------------------------------------------
+      *  CẤU TRÚC CỦA FILE OD02 - NGOẠI LỆ GIỜ CÔNG KHÔNG CÓ LƯƠNG
+      *-----------------------------------------------------------------
+       FD  OD02.
+       01  OUT-ORPHAN-REC.
+           03  OUT-ORPHAN-EMP-ID        PIC  X(005).
+           03  OUT-ORPHAN-EMP-NAME      PIC  X(030).
+           03  OUT-ORPHAN-HOURS         PIC  9(004).
       *=================================================================
       *=================================================================
        WORKING-STORAGE                  SECTION.
@@ -72,3 +97,194 @@
       *-----------------------------------------------------------------
       *  KHU VỰC ĐỊNH NGHĨA ĐẦU RA
       *-----------------------------------------------------------------
+       01  WK-EOF-ID01                  PIC  X(001) VALUE 'N'.
+       01  WK-EOF-ID02                  PIC  X(001) VALUE 'N'.
+       01  WK-EOF-ID02-SCAN             PIC  X(001) VALUE 'N'.
+       01  WK-EOF-ID01-SCAN             PIC  X(001) VALUE 'N'.
+
+       01  WK-OVERTIME-HOURS            PIC  9(004).
+       01  WK-OVERTIME-RATE             PIC  9(003)V99.
+
+       01  WK-RESULT-COUNT              PIC  9(007) VALUE ZERO.
+       01  WK-NET-SALARY-TOTAL          PIC  9(009)V99 VALUE ZERO.
+
+       01  WK-TRAILER-REC.
+           03  FILLER                   PIC  X(005) VALUE "TRLR ".
+           03  WK-TRAILER-COUNT         PIC  9(007).
+           03  FILLER                   PIC  X(001) VALUE SPACE.
+           03  WK-TRAILER-NET-TOTAL     PIC  9(009)V99.
+           03  FILLER                   PIC  X(030) VALUE SPACE.
+
+       01  WK-OVERTIME-THRESHOLD        PIC  9(004) VALUE 160.
+       01  WK-OVERTIME-FACTOR           PIC  9(001)V9(002) VALUE 1.50.
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-MATCH-RECORDS
+               UNTIL WK-EOF-ID01 = 'Y'.
+           PERFORM 7000-FIND-NO-HOURS.
+           PERFORM 8000-WRITE-TRAILER.
+           PERFORM 9999-FINALIZE.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  ID01
+                INPUT  ID02
+                OUTPUT OD01
+                OUTPUT OD02.
+           PERFORM 1100-READ-ID01.
+
+      *-----------------------------------------------------------------
+       1100-READ-ID01.
+           READ ID01
+               AT END MOVE 'Y' TO WK-EOF-ID01
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *  2000-MATCH-RECORDS - Dò ID01 trên ID02 theo IN-EMP-ID
+      *-----------------------------------------------------------------
+       2000-MATCH-RECORDS.
+           PERFORM 2100-FIND-SALARY.
+
+           IF WK-EOF-ID02 = 'Y'
+               MOVE IN-EMP-ID            TO OUT-EMP-ID
+               MOVE IN-EMP-NAME          TO OUT-EMP-NAME
+               MOVE ZERO                 TO OUT-GROSS-SALARY
+               MOVE ZERO                 TO OUT-OVERTIME-AMOUNT
+               MOVE ZERO                 TO OUT-TAX
+               MOVE ZERO                 TO OUT-NET-SALARY
+               MOVE "NO-SALARY"          TO OUT-STATUS
+               PERFORM 8100-WRITE-RESULT
+               PERFORM 2900-WRITE-ORPHAN
+           ELSE
+               IF IN-EMP-NAME NOT = IN-SLR-EMP-NAME
+                   MOVE "NAME-MISMATCH"  TO OUT-STATUS
+               ELSE
+                   MOVE "MATCHED"        TO OUT-STATUS
+               END-IF
+               PERFORM 2500-CALC-OVERTIME
+               MOVE IN-SLR-EMP-ID        TO OUT-EMP-ID
+               MOVE IN-SLR-EMP-NAME      TO OUT-EMP-NAME
+               MOVE IN-GROSS-SALARY      TO OUT-GROSS-SALARY
+               MOVE IN-TAX               TO OUT-TAX
+               COMPUTE OUT-NET-SALARY =
+                   IN-NET-SALARY + OUT-OVERTIME-AMOUNT
+               PERFORM 8100-WRITE-RESULT
+           END-IF.
+
+           PERFORM 1100-READ-ID01.
+
+      *-----------------------------------------------------------------
+      *  2100-FIND-SALARY - Tìm record ID02 có cùng IN-EMP-ID
+      *-----------------------------------------------------------------
+       2100-FIND-SALARY.
+           MOVE 'N'                      TO WK-EOF-ID02.
+           CLOSE ID02.
+           OPEN INPUT ID02.
+           PERFORM 2200-READ-ID02
+               UNTIL WK-EOF-ID02 = 'Y'
+               OR IN-SLR-EMP-ID = IN-EMP-ID.
+
+      *-----------------------------------------------------------------
+       2200-READ-ID02.
+           READ ID02
+               AT END MOVE 'Y' TO WK-EOF-ID02
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *  2500-CALC-OVERTIME - Giờ làm trên 160 tính 1.5x đơn giá
+      *-----------------------------------------------------------------
+       2500-CALC-OVERTIME.
+           MOVE ZERO                     TO OUT-OVERTIME-AMOUNT.
+           IF IN-HOURS-WORKED > WK-OVERTIME-THRESHOLD
+               COMPUTE WK-OVERTIME-HOURS =
+                   IN-HOURS-WORKED - WK-OVERTIME-THRESHOLD
+               COMPUTE WK-OVERTIME-RATE ROUNDED =
+                   IN-HOURLY-RATE * WK-OVERTIME-FACTOR
+               COMPUTE OUT-OVERTIME-AMOUNT ROUNDED =
+                   WK-OVERTIME-HOURS * WK-OVERTIME-RATE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *  2900-WRITE-ORPHAN - Giờ công không có lương tương ứng
+      *-----------------------------------------------------------------
+       2900-WRITE-ORPHAN.
+           MOVE IN-EMP-ID                TO OUT-ORPHAN-EMP-ID.
+           MOVE IN-EMP-NAME               TO OUT-ORPHAN-EMP-NAME.
+           MOVE IN-HOURS-WORKED           TO OUT-ORPHAN-HOURS.
+           WRITE OUT-ORPHAN-REC.
+
+      *-----------------------------------------------------------------
+      *  7000-FIND-NO-HOURS - Dò ID02 trên ID01, báo NO-HOURS cho
+      *  record lương không có giờ công tương ứng
+      *-----------------------------------------------------------------
+       7000-FIND-NO-HOURS.
+           MOVE 'N'                      TO WK-EOF-ID02-SCAN.
+           CLOSE ID02.
+           OPEN INPUT ID02.
+           PERFORM 7100-READ-ID02-SCAN.
+           PERFORM 7200-CHECK-NO-HOURS
+               UNTIL WK-EOF-ID02-SCAN = 'Y'.
+
+      *-----------------------------------------------------------------
+       7100-READ-ID02-SCAN.
+           READ ID02
+               AT END MOVE 'Y' TO WK-EOF-ID02-SCAN
+           END-READ.
+
+      *-----------------------------------------------------------------
+       7200-CHECK-NO-HOURS.
+           PERFORM 7300-SEARCH-ID01-FOR-HOURS.
+           IF WK-EOF-ID01-SCAN = 'Y'
+               MOVE IN-SLR-EMP-ID        TO OUT-EMP-ID
+               MOVE IN-SLR-EMP-NAME      TO OUT-EMP-NAME
+               MOVE IN-GROSS-SALARY      TO OUT-GROSS-SALARY
+               MOVE ZERO                 TO OUT-OVERTIME-AMOUNT
+               MOVE IN-TAX               TO OUT-TAX
+               MOVE IN-NET-SALARY        TO OUT-NET-SALARY
+               MOVE "NO-HOURS"           TO OUT-STATUS
+               PERFORM 8100-WRITE-RESULT
+           END-IF.
+           PERFORM 7100-READ-ID02-SCAN.
+
+      *-----------------------------------------------------------------
+      *  7300-SEARCH-ID01-FOR-HOURS - Tìm record ID01 có cùng
+      *  IN-SLR-EMP-ID
+      *-----------------------------------------------------------------
+       7300-SEARCH-ID01-FOR-HOURS.
+           MOVE 'N'                      TO WK-EOF-ID01-SCAN.
+           CLOSE ID01.
+           OPEN INPUT ID01.
+           PERFORM 7400-READ-ID01-SCAN
+               UNTIL WK-EOF-ID01-SCAN = 'Y'
+               OR IN-EMP-ID = IN-SLR-EMP-ID.
+
+      *-----------------------------------------------------------------
+       7400-READ-ID01-SCAN.
+           READ ID01
+               AT END MOVE 'Y' TO WK-EOF-ID01-SCAN
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *  8100-WRITE-RESULT - Ghi record kết quả và cộng dồn trailer
+      *-----------------------------------------------------------------
+       8100-WRITE-RESULT.
+           WRITE OUT-EMP-MATCH-REC.
+           ADD 1                         TO WK-RESULT-COUNT.
+           ADD OUT-NET-SALARY            TO WK-NET-SALARY-TOTAL.
+
+      *-----------------------------------------------------------------
+      *  8000-WRITE-TRAILER - Trailer record: tổng số dòng, tổng lương
+      *-----------------------------------------------------------------
+       8000-WRITE-TRAILER.
+           MOVE WK-RESULT-COUNT          TO WK-TRAILER-COUNT.
+           MOVE WK-NET-SALARY-TOTAL      TO WK-TRAILER-NET-TOTAL.
+           WRITE OUT-EMP-MATCH-REC FROM WK-TRAILER-REC.
+
+      *-----------------------------------------------------------------
+       9999-FINALIZE.
+           CLOSE ID01 ID02 OD01 OD02.
